@@ -0,0 +1,11 @@
+       FD  RSCHEDE-STORICO
+           LABEL RECORD IS STANDARD.
+       01  REC-RSCHEDE-STORICO.
+           05 RSS-CHIAVE.
+              10 RSS-CODICE       PIC 9(6).
+              10 RSS-PROGRESSIVO  PIC 9(4).
+           05 RSS-DATA            PIC 9(8).
+           05 RSS-ARTICOLO        PIC X(6).
+           05 RSS-DESCRIZIONE     PIC X(50).
+           05 RSS-QTA             PIC 9(4).
+           05 RSS-NETTO           PIC S9(4)V99.
