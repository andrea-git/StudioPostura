@@ -0,0 +1,9 @@
+       FD  APPUNTAMENTI
+           LABEL RECORD IS STANDARD.
+       01  REC-APPUNTAMENTI.
+           05 APP-CHIAVE.
+              10 APP-DATA            PIC 9(8).
+              10 APP-ORA             PIC 9(4).
+              10 APP-PROGRESSIVO     PIC 9(2).
+           05 APP-CLIENTE            PIC X(6).
+           05 APP-NOTE               PIC X(80).
