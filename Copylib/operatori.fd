@@ -0,0 +1,13 @@
+      * OPE-PASSWORD-HASH NON E' LA PASSWORD IN CHIARO: E' L'IMPRONTA
+      * A 16 CIFRE ESADECIMALI CALCOLATA DA CALCOLA-HASH-PASSWORD
+      * (STESSO ALGORITMO ADLER-32 STILE GIA' USATO PER TFA-HASH).
+      * CHI LEGGE QUESTO FILE NON RECUPERA MAI LA PASSWORD ORIGINALE.
+       FD  OPERATORI
+           LABEL RECORD IS STANDARD.
+       01  REC-OPERATORI.
+           05 OPE-CODICE                PIC  X(10).
+           05 OPE-PASSWORD-HASH          PIC  X(16).
+           05 OPE-NOME                  PIC  X(30).
+           05 OPE-RUOLO                 PIC  X(01).
+              88 OPE-RUOLO-OPERATORE    VALUE "O".
+              88 OPE-RUOLO-SUPERVISORE  VALUE "S".
