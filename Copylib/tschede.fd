@@ -0,0 +1,7 @@
+       FD  TSCHEDE
+           LABEL RECORD IS STANDARD.
+       01  REC-TSCHEDE.
+      * OFFSET FISSI, LETTI DA Zoom-GT (PREPARA-TSCHEDE): NON SPOSTARE
+           05 TSC-CODICE          PIC 9(6).
+           05 TSC-CLIENTE         PIC X(6).
+           05 TSC-DATA-CREAZIONE  PIC 9(8).
