@@ -0,0 +1,46 @@
+       FD  PARAM
+           LABEL RECORD IS STANDARD.
+       01  REC-PARAM.
+           05 PRM-CHIAVE.
+              10 PRM-STUDIO             PIC X(4).
+      * ANAGRAFICA STUDIO (spaces in PRM-STUDIO = studio unico/principale)
+           05 PRM-RAGSOC                PIC X(50).
+           05 PRM-INDIRIZZO             PIC X(50).
+           05 PRM-CITTA                 PIC X(30).
+           05 PRM-CAP                   PIC X(5).
+           05 PRM-PROV                  PIC X(2).
+           05 PRM-CODFIS                PIC X(16).
+           05 PRM-CCIAA                 PIC X(20).
+      * FORMATO CARTA E MARGINI DI STAMPA
+           05 PRM-CARTA-FORMATO.
+              10 PRM-CARTA-LARGHEZZA    PIC 9(3)V99.
+              10 PRM-CARTA-ALTEZZA      PIC 9(3)V99.
+              10 PRM-CARTA-MARGINE-SUP  PIC 9(3)V99.
+              10 PRM-CARTA-MARGINE-INF  PIC 9(3)V99.
+              10 PRM-CARTA-MARGINE-SX   PIC 9(3)V99.
+              10 PRM-CARTA-MARGINE-DX   PIC 9(3)V99.
+      * SFONDI DOCUMENTI (percorso primario + percorso locale di riserva)
+           05 PRM-SFONDO-FATTURA          PIC X(120).
+           05 PRM-SFONDO-FATTURA-LOCALE   PIC X(120).
+           05 PRM-SFONDO-FATTURA-SCONTO   PIC X(120).
+           05 PRM-SFONDO-FATTURA-LOC-SCT  PIC X(120).
+           05 PRM-SFONDO-CORRISP          PIC X(120).
+           05 PRM-SFONDO-CORRISP-LOCALE   PIC X(120).
+           05 PRM-SFONDO-CORRISP-SCONTO   PIC X(120).
+           05 PRM-SFONDO-CORRISP-LOC-SCT  PIC X(120).
+           05 PRM-SFONDO-NOTACR           PIC X(120).
+           05 PRM-SFONDO-NOTACR-LOCALE    PIC X(120).
+           05 PRM-SFONDO-NOTACR-SCONTO    PIC X(120).
+           05 PRM-SFONDO-NOTACR-LOC-SCT   PIC X(120).
+      * FONT DI RISERVA (in ordine di preferenza) SE MANCA QUELLO STANDARD
+           05 PRM-FONT-FALLBACK OCCURS 3 TIMES PIC X(30).
+      * REGOLA DI ARROTONDAMENTO IVA
+           05 PRM-REGOLA-ARROTONDA-IVA  PIC X(1).
+              88 PRM-ARROT-VICINO       VALUE "V".
+              88 PRM-ARROT-SEMPRE-SU    VALUE "S".
+              88 PRM-ARROT-SEMPRE-GIU   VALUE "G".
+      * DEFAULT IMMAGINI/FOTO (utilizzabili come fallback env)
+           05 PRM-BMP-CONTACT-DEFAULT     PIC X(120).
+           05 PRM-PATH-IMMAGINI-DEFAULT   PIC X(120).
+      * VALUTA DI DEFAULT PER I DOCUMENTI
+           05 PRM-VALUTA-DEFAULT          PIC X(3).
