@@ -0,0 +1,6 @@
+       FD  TIPOCLI
+           LABEL RECORD IS STANDARD.
+       01  REC-TIPOCLI.
+           05 TCL-CODICE          PIC X(6).
+           05 TCL-DESCRIZIONE     PIC X(50).
+           05 TCL-SCONTO          PIC 9(3)V99.
