@@ -0,0 +1,16 @@
+       FD  TCORRISP
+           LABEL RECORD IS STANDARD.
+       01  REC-TCORRISP.
+           05 TCO-CHIAVE.
+              10 TCO-ANNO            PIC 9(4).
+              10 TCO-NUMERO          PIC 9(6).
+           05 TCO-CLIENTE            PIC X(6).
+           05 TCO-DATA-DOC           PIC 9(8).
+           05 TCO-PAGAMENTO          PIC X(20).
+           05 TCO-IBAN               PIC X(27).
+           05 TCO-IVA                PIC X(3).
+           05 TCO-IMPORTO-SUB        PIC S9(7)V99.
+           05 TCO-IMPORTO-IVA        PIC S9(7)V99.
+           05 TCO-IMPORTO-TOT        PIC S9(7)V99.
+           05 TCO-NOTE               PIC X(80).
+           05 TCO-VALUTA             PIC X(3).
