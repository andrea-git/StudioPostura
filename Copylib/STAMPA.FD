@@ -0,0 +1,3 @@
+       FD  STAMPA
+           LABEL RECORD IS OMITTED.
+       01  STAMPA-RIGO           PIC X(400).
