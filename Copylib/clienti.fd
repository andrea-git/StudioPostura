@@ -0,0 +1,36 @@
+       FD  CLIENTI
+           LABEL RECORD IS STANDARD.
+       01  REC-CLIENTI.
+      * CHIAVE PRIMARIA E ANAGRAFICA (offset fissi, usati da Zoom-GT)
+           05 CLI-CODICE          PIC X(6).
+           05 CLI-RAGSOC          PIC X(50).
+           05 CLI-NOME            PIC X(50).
+           05 CLI-INDIRIZZO       PIC X(50).
+           05 CLI-LOCALITA        PIC X(50).
+           05 CLI-PROV            PIC X(2).
+      * DATI FISCALI (spazio libero fra Prov ed E-mail nella griglia Zoom-GT)
+           05 CLI-CAP             PIC X(5).
+           05 CLI-CITTADINANZA    PIC X(20).
+           05 CLI-PIVA            PIC X(11).
+           05 CLI-PIVA-CEE        PIC X(13).
+           05 CLI-CODFIS          PIC X(16).
+           05 CLI-IVA-ESENTE      PIC X(3).
+      * RECAPITI (offset fissi, usati da Zoom-GT)
+           05 CLI-EMAIL           PIC X(50).
+           05 CLI-TEL             PIC X(20).
+           05 CLI-CELL            PIC X(20).
+      * DATI LIBERI (nessun vincolo di offset)
+           05 CLI-FAX             PIC X(20).
+           05 CLI-LUOGO-N         PIC X(30).
+           05 CLI-PROV-N          PIC X(2).
+           05 CLI-DATA-N          PIC 9(8).
+           05 CLI-TIPOLOGIA       PIC X(6).
+           05 CLI-SCONTO1         PIC S9(3)V99.
+           05 CLI-SCONTO2         PIC S9(3)V99.
+           05 CLI-SCONTO3         PIC S9(3)V99.
+           05 CLI-FOTOGRAFIA      PIC X(200).
+           05 CLI-PROVENIENZA     PIC X(20).
+           05 CLI-LINGUA          PIC X(2).
+              88 CLI-LINGUA-ITALIANO  VALUE "IT".
+              88 CLI-LINGUA-INGLESE   VALUE "EN".
+           05 CLI-STUDIO          PIC X(4).
