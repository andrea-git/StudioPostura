@@ -0,0 +1,18 @@
+       FD  AUDITLOG
+           LABEL RECORD IS STANDARD.
+       01  REC-AUDITLOG.
+           05 AUD-CHIAVE.
+              10 AUD-DATA               PIC  9(08).
+              10 AUD-ORA                PIC  9(08).
+              10 AUD-PROGRESSIVO        PIC  9(04).
+           05 AUD-PROGRAMMA             PIC  X(15).
+           05 AUD-FILE-DATI             PIC  X(15).
+           05 AUD-OPERAZIONE            PIC  X(01).
+              88 AUD-INSERIMENTO        VALUE "I".
+              88 AUD-MODIFICA           VALUE "M".
+              88 AUD-CANCELLAZIONE      VALUE "C".
+           05 AUD-CHIAVE-RECORD         PIC  X(20).
+           05 AUD-CAMPO                 PIC  X(20).
+           05 AUD-VALORE-PRECEDENTE     PIC  X(50).
+           05 AUD-VALORE-NUOVO          PIC  X(50).
+           05 AUD-OPERATORE             PIC  X(20).
