@@ -0,0 +1,19 @@
+       FD  TNOTACR
+           LABEL RECORD IS STANDARD.
+       01  REC-TNOTACR.
+           05 TNO-CHIAVE.
+              10 TNO-ANNO            PIC 9(4).
+              10 TNO-NUMERO          PIC 9(6).
+           05 TNO-CLIENTE            PIC X(6).
+           05 TNO-DATA-DOC           PIC 9(8).
+           05 TNO-PAGAMENTO          PIC X(20).
+           05 TNO-IBAN               PIC X(27).
+           05 TNO-IVA                PIC X(3).
+           05 TNO-IMPORTO-SUB        PIC S9(7)V99.
+           05 TNO-IMPORTO-IVA        PIC S9(7)V99.
+           05 TNO-IMPORTO-TOT        PIC S9(7)V99.
+           05 TNO-NOTE               PIC X(80).
+           05 TNO-VALUTA             PIC X(3).
+      * FATTURA DI RIFERIMENTO (per la nota di credito - a storno di ...)
+           05 TNO-FATT-RIF-ANNO      PIC 9(4).
+           05 TNO-FATT-RIF-NUMERO    PIC 9(6).
