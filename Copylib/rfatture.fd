@@ -0,0 +1,16 @@
+       FD  RFATTURE
+           LABEL RECORD IS STANDARD.
+       01  REC-RFATTURE.
+           05 RFA-CHIAVE.
+              10 RFA-CHIAVE-TESTA.
+                 15 RFA-ANNO         PIC 9(4).
+                 15 RFA-NUMERO       PIC 9(6).
+              10 RFA-PROGRESSIVO     PIC 9(4).
+           05 RFA-ARTICOLO           PIC X(6).
+           05 RFA-DESCRIZIONE        PIC X(50).
+           05 RFA-QTA                PIC 9(4).
+           05 RFA-LISTINO            PIC 9(5)V99.
+           05 RFA-SCONTO             PIC S9(3)V99.
+           05 RFA-PRZ                PIC 9(5)V99.
+       01  RFA-REC                   REDEFINES REC-RFATTURE
+                                     PIC X(93).
