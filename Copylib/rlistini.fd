@@ -0,0 +1,6 @@
+       FD  RLISTINI
+           LABEL RECORD IS STANDARD.
+       01  REC-RLISTINI.
+      * RLI-CODICE = TLI-CODICE della riga di listino a cui si riferisce
+           05 RLI-CODICE          PIC 9(5).
+           05 RLI-PREZZO          PIC S9(5)V99.
