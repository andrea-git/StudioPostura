@@ -0,0 +1,8 @@
+       FD  TSCHEDE-STORICO
+           LABEL RECORD IS STANDARD.
+       01  REC-TSCHEDE-STORICO.
+           05 TSS-CODICE          PIC 9(6).
+           05 TSS-CLIENTE         PIC X(6).
+           05 TSS-DATA-CREAZIONE  PIC 9(8).
+      * DATA IN CUI LA SCHEDA E' STATA CHIUSA E ARCHIVIATA (ROLLOVER)
+           05 TSS-DATA-ARCHIVIO   PIC 9(8).
