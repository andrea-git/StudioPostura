@@ -0,0 +1,33 @@
+       FD  TFATTURE
+           LABEL RECORD IS STANDARD.
+       01  REC-TFATTURE.
+           05 TFA-CHIAVE.
+              10 TFA-ANNO            PIC 9(4).
+              10 TFA-NUMERO          PIC 9(6).
+           05 TFA-CLIENTE            PIC X(6).
+           05 TFA-DATA-DOC           PIC 9(8).
+           05 TFA-PAGAMENTO          PIC X(20).
+           05 TFA-IBAN               PIC X(27).
+           05 TFA-IVA                PIC X(3).
+           05 TFA-IMPORTO-SUB        PIC S9(7)V99.
+           05 TFA-IMPORTO-IVA        PIC S9(7)V99.
+           05 TFA-IMPORTO-TOT        PIC S9(7)V99.
+           05 TFA-NOTE               PIC X(80).
+           05 TFA-NOTA OCCURS 5 TIMES
+                                     PIC X(80).
+      * ORIGINE DEL DOCUMENTO (valorizzato se generato da un altro doc.)
+           05 TFA-RIF-TIPO           PIC X(1).
+              88 TFA-RIF-CORRISP     VALUE "C".
+           05 TFA-RIF-ANNO           PIC 9(4).
+           05 TFA-RIF-NUMERO         PIC 9(6).
+      * VALUTA E STATO PAGAMENTO
+           05 TFA-VALUTA             PIC X(3).
+           05 TFA-STATO-PAGAMENTO    PIC X(1).
+              88 TFA-NON-PAGATA      VALUE "N".
+              88 TFA-PAGATA          VALUE "S".
+              88 TFA-PAGATA-PARZIALE VALUE "P".
+           05 TFA-DATA-PAGAMENTO     PIC 9(8).
+      * IMPRONTA DI CONTROLLO CALCOLATA IN STAMPA (tamper-evidence)
+           05 TFA-HASH               PIC X(16).
+       01  TFA-REC-SENZA-HASH        REDEFINES REC-TFATTURE
+                                     PIC X(604).
