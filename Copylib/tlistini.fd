@@ -0,0 +1,11 @@
+       FD  TLISTINI
+           LABEL RECORD IS STANDARD.
+       01  REC-TLISTINI.
+      * OFFSET FISSI, LETTI DA Zoom-GT (PREPARA-TLISTINI): NON SPOSTARE
+           05 TLI-CODICE          PIC 9(5).
+           05 TLI-DESCRIZIONE     PIC X(50).
+           05 TLI-TIPO            PIC X(1).
+           05 TLI-ARTICOLO        PIC X(6).
+           05 TLI-INIZIO-VALIDITA PIC 9(8).
+      * CAMPI AGGIUNTIVI (fuori dalla griglia Zoom-GT)
+           05 TLI-FINE-VALIDITA   PIC 9(8) VALUE ZERO.
