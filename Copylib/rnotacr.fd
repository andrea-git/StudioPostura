@@ -0,0 +1,14 @@
+       FD  RNOTACR
+           LABEL RECORD IS STANDARD.
+       01  REC-RNOTACR.
+           05 RNO-CHIAVE.
+              10 RNO-CHIAVE-TESTA.
+                 15 RNO-ANNO         PIC 9(4).
+                 15 RNO-NUMERO       PIC 9(6).
+              10 RNO-PROGRESSIVO     PIC 9(4).
+           05 RNO-ARTICOLO           PIC X(6).
+           05 RNO-DESCRIZIONE        PIC X(50).
+           05 RNO-QTA                PIC 9(4).
+           05 RNO-PRZ                PIC 9(5)V99.
+       01  RNO-REC                   REDEFINES REC-RNOTACR
+                                     PIC X(81).
