@@ -0,0 +1,7 @@
+       FD  CODIVA
+           LABEL RECORD IS STANDARD.
+       01  REC-CODIVA.
+           05 IVA-CODICE                PIC X(3).
+           05 IVA-DESCRIZIONE           PIC X(50).
+           05 IVA-ALIQUOTA              PIC 9(3)V99.
+           05 IVA-RIFERIMENTO-NORMATIVO PIC X(60).
