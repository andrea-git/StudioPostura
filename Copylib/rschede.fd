@@ -0,0 +1,13 @@
+       FD  RSCHEDE
+           LABEL RECORD IS STANDARD.
+       01  REC-RSCHEDE.
+           05 RSC-CHIAVE.
+              10 RSC-CODICE       PIC 9(6).
+              10 RSC-PROGRESSIVO  PIC 9(4).
+           05 RSC-DATA            PIC 9(8).
+           05 RSC-ARTICOLO        PIC X(6).
+           05 RSC-DESCRIZIONE     PIC X(50).
+           05 RSC-QTA             PIC 9(4).
+           05 RSC-NETTO           PIC S9(4)V99.
+       01  RSC-REC                REDEFINES REC-RSCHEDE
+                                   PIC X(84).
