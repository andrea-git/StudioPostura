@@ -0,0 +1,17 @@
+       FD  COMUNICAZIONI
+           LABEL RECORD IS STANDARD.
+       01  REC-COMUNICAZIONI.
+           05 COM-CHIAVE.
+              10 COM-DATA               PIC  9(08).
+              10 COM-ORA                PIC  9(08).
+              10 COM-PROGRESSIVO        PIC  9(04).
+           05 COM-CLIENTE               PIC  X(06).
+           05 COM-TIPO                  PIC  X(01).
+              88 COM-TELEFONATA         VALUE "T".
+              88 COM-EMAIL              VALUE "E".
+              88 COM-LETTERA            VALUE "L".
+              88 COM-INCONTRO           VALUE "I".
+              88 COM-ALTRO              VALUE "A".
+           05 COM-OGGETTO               PIC  X(50).
+           05 COM-NOTE                  PIC  X(200).
+           05 COM-OPERATORE             PIC  X(20).
