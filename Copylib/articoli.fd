@@ -0,0 +1,5 @@
+       FD  ARTICOLI
+           LABEL RECORD IS STANDARD.
+       01  REC-ARTICOLI.
+           05 ART-CODICE          PIC X(6).
+           05 ART-DESCRIZIONE     PIC X(50).
