@@ -0,0 +1,24 @@
+       FD  ZOOMCFG
+           LABEL RECORD IS STANDARD.
+       01  REC-ZOOMCFG.
+           05 ZCF-CHIAVE.
+              10 ZCF-FILE                PIC X(20).
+              10 ZCF-CAMPO               PIC 9(2).
+           05 ZCF-LW                     PIC 9(3).
+           05 ZCF-SW                     PIC 9(3).
+           05 ZCF-FIELD-FILE             PIC 9.
+           05 ZCF-FIELD-REL              PIC 9.
+           05 ZCF-LUNGHEZZA              PIC 9(4).
+           05 ZCF-OFFSET                 PIC 9(5).
+           05 ZCF-COLONNA                PIC 9(3).
+           05 ZCF-NOME                   PIC X(30).
+           05 ZCF-TIPO                   PIC 9.
+              88 ZCF-TIPO-ALPHA          VALUE 1.
+              88 ZCF-TIPO-DISPLAY        VALUE 2.
+           05 ZCF-ALLINEA                PIC 9.
+              88 ZCF-ALLINEA-DESTRA      VALUE 1.
+           05 ZCF-SEGNO                  PIC 9.
+              88 ZCF-SEGNO-UNSIGNED      VALUE 1.
+           05 ZCF-DIGIT                  PIC 9(2).
+           05 ZCF-DECIMALI               PIC 9(2).
+           05 ZCF-FORMATO                PIC X(30).
