@@ -0,0 +1,16 @@
+       FD  RCORRISP
+           LABEL RECORD IS STANDARD.
+       01  REC-RCORRISP.
+           05 RCO-CHIAVE.
+              10 RCO-CHIAVE-TESTA.
+                 15 RCO-ANNO         PIC 9(4).
+                 15 RCO-NUMERO       PIC 9(6).
+              10 RCO-PROGRESSIVO     PIC 9(4).
+           05 RCO-ARTICOLO           PIC X(6).
+           05 RCO-DESCRIZIONE        PIC X(50).
+           05 RCO-QTA                PIC 9(4).
+           05 RCO-LISTINO            PIC 9(5)V99.
+           05 RCO-SCONTO             PIC S9(3)V99.
+           05 RCO-PRZ                PIC 9(5)V99.
+       01  RCO-REC                   REDEFINES REC-RCORRISP
+                                     PIC X(93).
