@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-fotoimport.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * IMPORTAZIONE MASSIVA FOTOGRAFIE CLIENTI: SCANDISCE LA CARTELLA
+      * INDICATA E, PER OGNI FILE IL CUI NOME (SENZA ESTENSIONE) COINCIDE
+      * CON UN CODICE CLIENTE, AGGIORNA CLI-FOTOGRAFIA CON IL PERCORSO
+      * COMPLETO DELL'IMMAGINE TROVATA.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "clienti.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "clienti.fd".
+
+       WORKING-STORAGE SECTION.
+           copy "acucobol.def".
+           copy "auditlog.lks".
+
+       77  status-clienti        pic xx.
+
+      * SCANSIONE DIRECTORY (routine di libreria standard CBL_DIR_SCAN /
+      * CBL_READ_DIR, disponibili anche nel runtime AcuCOBOL-GT)
+       77  ws-dirspec            pic x(210).
+       77  ws-scan-handle        pic x(4).
+       77  ws-dir-flags          pic 9(4) comp-x value 0.
+       77  ws-nomefile           pic x(200).
+       77  ws-esito-scan         pic s9(9) comp-5.
+
+      * CAMPI DI LAVORO
+       77  ws-cartella           pic x(200).
+       77  ws-codice-file        pic x(6).
+       77  ws-num-trovati        pic 9(5) value 0.
+       77  ws-num-aggiornati     pic 9(5) value 0.
+       77  ws-num-non-trovati    pic 9(5) value 0.
+
+       77  filler                pic 9.
+           88 tutto-ok           value 1 false 0.
+
+       77  ws-foto-precedente    pic x(200).
+       77  messaggio             pic x(150) value spaces.
+       77  ws-num-z              pic zzzz9.
+       77  ws-num-trovati-z      pic zzzz9.
+       77  ws-num-aggiornati-z   pic zzzz9.
+       77  ws-num-non-trovati-z  pic zzzz9.
+
+       LINKAGE SECTION.
+       77  link-cartella         pic x(200).
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-cartella.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           if tutto-ok
+              perform OPEN-FILES
+              perform ELABORAZIONE
+              perform CLOSE-FILES
+           end-if.
+           perform MESSAGGIO-RIEPILOGO.
+           goback.
+
+      ***---
+       INIT.
+           set tutto-ok to true.
+           move link-cartella to ws-cartella.
+           inspect ws-cartella replacing trailing spaces by low-value.
+           if ws-cartella = low-value or ws-cartella = spaces
+              set tutto-ok to false
+           end-if.
+           move 0 to ws-num-trovati ws-num-aggiornati ws-num-non-trovati.
+
+      ***---
+       OPEN-FILES.
+           open i-o clienti.
+
+      ***---
+       ELABORAZIONE.
+           initialize ws-dirspec.
+           string ws-cartella  delimited low-value
+                  "*.*"        delimited size
+             into ws-dirspec
+           end-string.
+           call "CBL_DIR_SCAN" using ws-dirspec, ws-scan-handle.
+           move return-code to ws-esito-scan.
+           if ws-esito-scan = 0
+              perform SCANSIONE-CARTELLA
+           end-if.
+
+      ***---
+       SCANSIONE-CARTELLA.
+           perform until 1 = 2
+              call "CBL_READ_DIR" using ws-scan-handle,
+                                        ws-dir-flags,
+                                        ws-nomefile
+              move return-code to ws-esito-scan
+              if ws-esito-scan not = 0
+                 exit perform
+              end-if
+              perform ELABORA-FILE
+           end-perform.
+
+      ***---
+       ELABORA-FILE.
+           if ws-nomefile(1:1) not = "."
+              add 1 to ws-num-trovati
+              move ws-nomefile(1:6) to ws-codice-file
+              move ws-codice-file   to cli-codice
+              read clienti
+                   invalid
+                      add 1 to ws-num-non-trovati
+                   not invalid
+                      move cli-fotografia to ws-foto-precedente
+                      initialize cli-fotografia
+                      string ws-cartella delimited low-value
+                             ws-nomefile delimited spaces
+                        into cli-fotografia
+                      end-string
+                      rewrite rec-clienti
+                      perform AUDIT-CLIENTI-FOTO
+                      add 1 to ws-num-aggiornati
+              end-read
+           end-if.
+
+      ***---
+       AUDIT-CLIENTI-FOTO.
+           initialize auditlog-link.
+           move "ST-FOTOIMPORT"         to aul-programma.
+           move "CLIENTI"               to aul-file-dati.
+           set  aul-modifica            to true.
+           move cli-codice              to aul-chiave-record.
+           move "CLI-FOTOGRAFIA"        to aul-campo.
+           move ws-foto-precedente      to aul-valore-precedente.
+           move cli-fotografia          to aul-valore-nuovo.
+           accept system-information from system-info.
+           move sys-info-node-name      to aul-operatore.
+           call "st-audit" using auditlog-link.
+
+      ***---
+       MESSAGGIO-RIEPILOGO.
+           initialize messaggio.
+           move ws-num-trovati     to ws-num-z.
+           move ws-num-z           to ws-num-trovati-z.
+           move ws-num-aggiornati  to ws-num-z.
+           move ws-num-z           to ws-num-aggiornati-z.
+           move ws-num-non-trovati to ws-num-z.
+           move ws-num-z           to ws-num-non-trovati-z.
+           string "File trovati: "         delimited size
+                  ws-num-trovati-z          delimited size
+                  X"0D0A"                   delimited size
+                  "Fotografie aggiornate: " delimited size
+                  ws-num-aggiornati-z       delimited size
+                  X"0D0A"                   delimited size
+                  "Clienti non trovati: "   delimited size
+                  ws-num-non-trovati-z      delimited size
+             into messaggio
+           end-string.
+           inspect messaggio replacing trailing space by low-value.
+           display message messaggio.
+
+      ***---
+       CLOSE-FILES.
+           close clienti.
