@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-corrfatt.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * CONVERSIONE DI UN CORRISPETTIVO (TCORRISP+RCORRISP) GIA'
+      * EMESSO IN UNA VERA FATTURA (TFATTURE+RFATTURE), PER I CASI IN
+      * CUI IL CLIENTE CHIEDE LA FATTURA DOPO CHE E' GIA' STATO BATTUTO
+      * IL CORRISPETTIVO. LA NUOVA TFATTURE RIPORTA IN TFA-RIF-* GLI
+      * ESTREMI DEL CORRISPETTIVO DI ORIGINE E RICEVE IL PRIMO NUMERO
+      * LIBERO DELL'ANNO IN CORSO SU TFATTURE.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "tcorrisp.sl".
+           copy "rcorrisp.sl".
+           copy "tfatture.sl".
+           copy "rfatture.sl".
+           copy "tlistini.sl".
+           copy "rlistini.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "tcorrisp.fd".
+           copy "rcorrisp.fd".
+           copy "tfatture.fd".
+           copy "rfatture.fd".
+           copy "tlistini.fd".
+           copy "rlistini.fd".
+
+       WORKING-STORAGE SECTION.
+           copy "acucobol.def".
+           copy "auditlog.lks".
+
+       77  status-tcorrisp       pic xx.
+       77  status-rcorrisp       pic xx.
+       77  status-tfatture       pic xx.
+       77  status-rfatture       pic xx.
+       77  status-tlistini       pic xx.
+       77  status-rlistini       pic xx.
+
+       77  filler                pic 9.
+           88 tutto-ok           value 1 false 0.
+
+       77  ws-anno-rif           pic 9(4).
+       77  ws-numero-rif         pic 9(6).
+       77  ws-ultimo-numero      pic 9(6) value 0.
+       77  ws-progressivo        pic 9(4) value 0.
+
+      * RICERCA PREZZO DI LISTINO PER ARTICOLO (VEDI CERCA-PREZZO-
+      * LISTINO): STESSO CRITERIO GIA' USATO DA ST-LISTINISCAD E DA
+      * ST-DOCUM PER INDIVIDUARE IL LISTINO ATTIVO ALLA DATA.
+       77  filler                pic 9.
+           88 ws-listino-trovato value 1 false 0.
+       77  ws-listino-inizio-attivo  pic 9(8) value 0.
+       77  ws-listino-codice-attivo  pic 9(5) value 0.
+       77  ws-listino-prezzo         pic s9(5)v99 value 0.
+
+       LINKAGE SECTION.
+       77  link-anno-corrisp     pic 9(4).
+       77  link-numero-corrisp   pic 9(6).
+       77  link-anno-fattura     pic 9(4).
+       77  link-numero-fattura   pic 9(6).
+       77  link-esito            pic xx.
+           88 link-esito-ok      value "OK".
+           88 link-esito-ko      value "KO".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-anno-corrisp link-numero-corrisp
+                                 link-anno-fattura link-numero-fattura
+                                 link-esito.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           if tutto-ok
+              perform OPEN-FILES
+              perform LEGGI-CORRISPETTIVO
+              if tutto-ok
+                 perform CERCA-PROSSIMO-NUMERO
+                 perform GENERA-TESTATA-FATTURA
+                 perform GENERA-RIGHE-FATTURA
+              end-if
+              perform CLOSE-FILES
+           end-if.
+           if tutto-ok
+              set link-esito-ok to true
+           else
+              set link-esito-ko to true
+           end-if.
+           goback.
+
+      ***---
+       INIT.
+           set tutto-ok  to true.
+           move 0 to link-anno-fattura.
+           move 0 to link-numero-fattura.
+           move link-anno-corrisp   to ws-anno-rif.
+           move link-numero-corrisp to ws-numero-rif.
+
+      ***---
+       OPEN-FILES.
+           open input tcorrisp rcorrisp tlistini rlistini.
+           open i-o   tfatture rfatture.
+
+      ***---
+       LEGGI-CORRISPETTIVO.
+           move ws-anno-rif   to tco-anno.
+           move ws-numero-rif to tco-numero.
+           read tcorrisp no lock
+                invalid set tutto-ok to false
+           end-read.
+
+      ***---
+       CERCA-PROSSIMO-NUMERO.
+      * IL PRIMO NUMERO LIBERO DELL'ANNO E' L'ULTIMO NUMERO GIA'
+      * ASSEGNATO PIU' UNO: LA CHIAVE TFA-ANNO+TFA-NUMERO E' CRESCENTE,
+      * QUINDI L'ULTIMO LETTO SCANDENDO IN AVANTI E' IL MASSIMO.
+           move 0                to ws-ultimo-numero.
+           move low-value        to tfa-chiave.
+           move link-anno-corrisp to tfa-anno.
+           start tfatture key >= tfa-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tfatture next at end exit perform end-read
+              if tfa-anno not = link-anno-corrisp
+                 exit perform
+              end-if
+              move tfa-numero to ws-ultimo-numero
+           end-perform.
+           move link-anno-corrisp        to link-anno-fattura.
+           compute link-numero-fattura = ws-ultimo-numero + 1.
+
+      ***---
+       GENERA-TESTATA-FATTURA.
+           initialize rec-tfatture.
+           move link-anno-fattura   to tfa-anno.
+           move link-numero-fattura to tfa-numero.
+           move tco-cliente         to tfa-cliente.
+           move tco-data-doc        to tfa-data-doc.
+           move tco-pagamento       to tfa-pagamento.
+           move tco-iban            to tfa-iban.
+           move tco-iva             to tfa-iva.
+           move tco-importo-sub     to tfa-importo-sub.
+           move tco-importo-iva     to tfa-importo-iva.
+           move tco-importo-tot     to tfa-importo-tot.
+           move tco-note            to tfa-note.
+           move tco-valuta          to tfa-valuta.
+           set  tfa-rif-corrisp     to true.
+           move ws-anno-rif         to tfa-rif-anno.
+           move ws-numero-rif       to tfa-rif-numero.
+           set  tfa-non-pagata      to true.
+           write rec-tfatture
+                 invalid set tutto-ok to false
+             not invalid perform AUDIT-TFATTURE-GENERATA
+           end-write.
+
+      ***---
+       GENERA-RIGHE-FATTURA.
+           move 0            to ws-progressivo.
+           move low-value    to rco-rec.
+           move ws-anno-rif   to rco-anno.
+           move ws-numero-rif to rco-numero.
+           start rcorrisp key >= rco-chiave-testa
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read rcorrisp next at end exit perform end-read
+              if rco-anno not = ws-anno-rif or
+                 rco-numero not = ws-numero-rif
+                 exit perform
+              end-if
+              add 1 to ws-progressivo
+              initialize rec-rfatture
+              move link-anno-fattura   to rfa-anno
+              move link-numero-fattura to rfa-numero
+              move ws-progressivo      to rfa-progressivo
+              move rco-articolo        to rfa-articolo
+              move rco-descrizione     to rfa-descrizione
+              move rco-qta             to rfa-qta
+              move rco-listino         to rfa-listino
+              move rco-sconto          to rfa-sconto
+              move rco-prz             to rfa-prz
+              if rfa-listino = 0
+                 perform CERCA-PREZZO-LISTINO
+                 if ws-listino-trovato
+                    move ws-listino-prezzo to rfa-listino
+                 else
+                    move rfa-prz to rfa-listino
+                 end-if
+              end-if
+              write rec-rfatture
+           end-perform.
+
+      ***---
+       CERCA-PREZZO-LISTINO.
+      * TRA I LISTINI DI TLISTINI/RLISTINI VALIDI ALLA DATA DEL
+      * CORRISPETTIVO DI ORIGINE SI PRENDE QUELLO PARTITO PIU' DI
+      * RECENTE, COSI' DA NON LASCIARE LA RIGA SENZA UN LISTINO DI
+      * RIFERIMENTO SOLO PERCHE' NON ERA STATO INDICATO SUL
+      * CORRISPETTIVO.
+           set ws-listino-trovato to false.
+           move 0 to ws-listino-inizio-attivo ws-listino-codice-attivo.
+           move rco-articolo to tli-articolo.
+           start tlistini key >= tli-articolo
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tlistini next at end exit perform end-read
+              if tli-articolo not = rco-articolo
+                 exit perform
+              end-if
+              if tli-inizio-validita <= tco-data-doc and
+                 (tli-fine-validita = 0 or
+                  tli-fine-validita >= tco-data-doc)
+                 if not ws-listino-trovato or
+                    tli-inizio-validita > ws-listino-inizio-attivo
+                    set ws-listino-trovato to true
+                    move tli-inizio-validita to ws-listino-inizio-attivo
+                    move tli-codice          to ws-listino-codice-attivo
+                 end-if
+              end-if
+           end-perform.
+           if ws-listino-trovato
+              move ws-listino-codice-attivo to rli-codice
+              read rlistini no lock
+                   invalid set ws-listino-trovato to false
+               not invalid move rli-prezzo to ws-listino-prezzo
+              end-read
+           end-if.
+
+      ***---
+       AUDIT-TFATTURE-GENERATA.
+           initialize auditlog-link.
+           move "ST-CORRFATT"           to aul-programma.
+           move "TFATTURE"              to aul-file-dati.
+           set  aul-inserimento         to true.
+           move tfa-chiave              to aul-chiave-record.
+           move "TFA-RIF-CORRISP"       to aul-campo.
+           move spaces                  to aul-valore-precedente.
+           move tco-chiave               to aul-valore-nuovo.
+           accept system-information from system-info.
+           move sys-info-node-name      to aul-operatore.
+           call "st-audit" using auditlog-link.
+
+      ***---
+       CLOSE-FILES.
+           close tcorrisp rcorrisp tfatture rfatture tlistini rlistini.
