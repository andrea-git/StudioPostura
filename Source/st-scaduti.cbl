@@ -0,0 +1,634 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-scaduti.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * SCADENZARIO CLIENTI: RIEPILOGO DELLE FATTURE (TFATTURE) NON
+      * ANCORA SALDATE, RIPARTITE PER FASCIA DI RITARDO (0-30, 31-60,
+      * 61-90, OLTRE 90 GIORNI DALLA SCADENZA), SEGUITO DA UNA LETTERA
+      * DI SOLLECITO PER OGNI CLIENTE CHE RISULTA ANCORA A DEBITO.
+      * LA SCADENZA DI OGNI FATTURA E' CALCOLATA SOMMANDO A TFA-DATA-DOC
+      * I GIORNI DI TERMINE DI PAGAMENTO STANDARD DELLO STUDIO (VEDI
+      * 78-GIORNI-TERMINE); LE FATTURE SEGNATE TFA-PAGATA-PARZIALE
+      * ENTRANO NELLO SCADUTO PER L'INTERO IMPORTO, NON ESISTENDO SUL
+      * TRACCIATO UN CAMPO CHE REGISTRI QUANTO E' STATO GIA' INCASSATO.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "clienti.sl".
+           copy "tfatture.sl".
+           copy "param.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "clienti.fd".
+           copy "tfatture.fd".
+           copy "param.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-clienti        pic xx.
+       77  status-tfatture       pic xx.
+       77  status-param          pic xx.
+
+       77  ws-font-idx           pic 9.
+
+      * COSTANTI
+       78  titolo                value "Studio - Scadenzario Clienti".
+       78  78-passo              value 0,7.
+       78  78-max-righe          value 40.
+      * TERMINE DI PAGAMENTO STANDARD, IN GIORNI DALLA DATA DOCUMENTO
+       78  78-giorni-termine     value 30.
+
+      * TABELLA DI ACCUMULO (una riga per cliente)
+       78  ws-max-righe          value 300.
+       01  ws-scaduti-tab.
+           05 ws-sca             occurs 300 times indexed by ws-idx.
+              10 ws-sca-cliente        pic x(6).
+              10 ws-sca-fascia1        pic s9(9)v99.
+              10 ws-sca-fascia2        pic s9(9)v99.
+              10 ws-sca-fascia3        pic s9(9)v99.
+              10 ws-sca-fascia4        pic s9(9)v99.
+              10 ws-sca-totale         pic s9(9)v99.
+       77  ws-num-righe          pic 9(4) value 0.
+
+      * TOTALI GENERALI
+       77  ws-tot-fascia1        pic s9(9)v99 value 0.
+       77  ws-tot-fascia2        pic s9(9)v99 value 0.
+       77  ws-tot-fascia3        pic s9(9)v99 value 0.
+       77  ws-tot-fascia4        pic s9(9)v99 value 0.
+
+      * DETTAGLIO DELLE SINGOLE FATTURE SCADUTE (per le lettere)
+       78  ws-max-dett           value 500.
+       01  ws-dett-tab.
+           05 ws-dett             occurs 500 times indexed by ws-didx.
+              10 ws-dett-cliente      pic x(6).
+              10 ws-dett-anno         pic 9(4).
+              10 ws-dett-numero       pic 9(6).
+              10 ws-dett-data-doc     pic 9(8).
+              10 ws-dett-giorni       pic 9(5).
+              10 ws-dett-importo      pic s9(7)v99.
+       77  ws-num-dett           pic 9(5) value 0.
+
+      * CAMPI DI LAVORO PER L'ACCUMULO DI UNA SINGOLA FATTURA
+       77  ws-cur-cliente        pic x(6).
+       77  ws-cur-importo        pic s9(9)v99.
+       77  ws-cur-giorni         pic 9(5).
+
+      * CALCOLO GIORNI (APPROSSIMAZIONE COMMERCIALE A MESI DI 30 GIORNI,
+      * SUFFICIENTE PER RIPARTIRE LO SCADUTO PER FASCE)
+       77  ws-conv-data          pic 9(8).
+       77  ws-conv-anno          pic 9(4).
+       77  ws-conv-mese          pic 9(2).
+       77  ws-conv-giorno        pic 9(2).
+       77  ws-conv-assoluto      pic 9(9).
+       77  ws-oggi               pic 9(8).
+       77  ws-oggi-assoluto      pic 9(9).
+       77  ws-scad-assoluto      pic 9(9).
+
+       77  ws-num-lettere        pic 9(4) value 0.
+
+      * RIGHE PER LA STAMPA DEL RIEPILOGO
+       01  r-riga.
+           05 r-cliente          pic x(52).
+           05 r-fascia1          PIC z.zzz.zz9,99.
+           05 r-fascia2          PIC z.zzz.zz9,99.
+           05 r-fascia3          PIC z.zzz.zz9,99.
+           05 r-fascia4          PIC z.zzz.zz9,99.
+
+       01  r-totali.
+           05 filler             pic x(52) value "TOTALE SCADUTO".
+           05 rt-fascia1         PIC z.zzz.zz9,99.
+           05 rt-fascia2         PIC z.zzz.zz9,99.
+           05 rt-fascia3         PIC z.zzz.zz9,99.
+           05 rt-fascia4         PIC z.zzz.zz9,99.
+
+      * RIGHE PER LA STAMPA DELLA LETTERA DI SOLLECITO
+       01  r-lettera-riga.
+           05 rl-numero          pic x(11).
+           05 rl-data            pic x(10).
+           05 rl-giorni          pic zzzz9.
+           05 rl-importo         PIC z.zzz.zz9,99.
+
+       01  r-lettera-totale.
+           05 filler             pic x(31) value "TOTALE DOVUTO".
+           05 rlt-importo        PIC z.zzz.zz9,99.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88  tutto-ok          value "OK".
+           88  errori            value "ER".
+       77  filler                pic 9.
+           88 trovato            value 1 false 0.
+
+      * VARIABILI
+       77  messaggio             pic x(150) value spaces.
+       77  font-size-dply        pic z(5).
+       77  WFONT-STATUS          pic s9(5) value zero.
+
+       77  Calibri20BI           handle of font.
+       77  Calibri12B            handle of font.
+       77  Calibri10             handle of font.
+       77  ws-font-handle-target handle of font.
+       77  save-riga             pic 9(7)v99.
+       77  save-altezza-pagina   pic 9(7)v99.
+
+       77  num-righe             pic 9(3).
+       77  ws-data-dply          pic x(10).
+
+       LINKAGE SECTION.
+       77  link-stampante        pic x(200).
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-stampante.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform OPEN-FILES.
+           if tutto-ok
+              perform ELABORAZIONE
+              perform CLOSE-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+           set trovato   to false.
+           move 0 to ws-num-righe ws-num-dett ws-num-lettere.
+           move 0 to ws-tot-fascia1 ws-tot-fascia2
+                     ws-tot-fascia3 ws-tot-fascia4.
+           accept ws-oggi from century-date.
+           move ws-oggi          to ws-conv-data.
+           perform CONVERTI-GIORNI.
+           move ws-conv-assoluto to ws-oggi-assoluto.
+
+      ***---
+       OPEN-FILES.
+           open input clienti tfatture param.
+
+      ***---
+       ELABORAZIONE.
+           perform SCANSIONE-TFATTURE.
+           perform STAMPA.
+
+      ***---
+       SCANSIONE-TFATTURE.
+           move low-value to tfa-chiave.
+           start tfatture key >= tfa-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tfatture next at end exit perform end-read
+              if not tfa-pagata
+                 move tfa-data-doc  to ws-conv-data
+                 perform CONVERTI-GIORNI
+                 compute ws-scad-assoluto =
+                         ws-conv-assoluto + 78-giorni-termine
+                 if ws-oggi-assoluto > ws-scad-assoluto
+                    compute ws-cur-giorni =
+                            ws-oggi-assoluto - ws-scad-assoluto
+                    move tfa-cliente    to ws-cur-cliente
+                    move tfa-importo-tot to ws-cur-importo
+                    perform ACCUMULA-SCADUTO
+                    perform SALVA-DETTAGLIO
+                 end-if
+              end-if
+           end-perform.
+
+      ***---
+       ACCUMULA-SCADUTO.
+           set trovato to false.
+           if ws-num-righe > 0
+              perform varying ws-idx from 1 by 1
+                        until ws-idx > ws-num-righe
+                 if ws-sca-cliente(ws-idx) = ws-cur-cliente
+                    set trovato to true
+                    exit perform
+                 end-if
+              end-perform
+           end-if.
+           if not trovato
+              if ws-num-righe < ws-max-righe
+                 add 1 to ws-num-righe
+                 move ws-cur-cliente to ws-sca-cliente(ws-num-righe)
+                 move 0 to ws-sca-fascia1(ws-num-righe)
+                           ws-sca-fascia2(ws-num-righe)
+                           ws-sca-fascia3(ws-num-righe)
+                           ws-sca-fascia4(ws-num-righe)
+                           ws-sca-totale(ws-num-righe)
+                 move ws-num-righe to ws-idx
+              end-if
+           end-if.
+           evaluate true
+              when ws-cur-giorni <= 30
+                 add ws-cur-importo to ws-sca-fascia1(ws-idx)
+                 add ws-cur-importo to ws-tot-fascia1
+              when ws-cur-giorni <= 60
+                 add ws-cur-importo to ws-sca-fascia2(ws-idx)
+                 add ws-cur-importo to ws-tot-fascia2
+              when ws-cur-giorni <= 90
+                 add ws-cur-importo to ws-sca-fascia3(ws-idx)
+                 add ws-cur-importo to ws-tot-fascia3
+              when other
+                 add ws-cur-importo to ws-sca-fascia4(ws-idx)
+                 add ws-cur-importo to ws-tot-fascia4
+           end-evaluate.
+           add ws-cur-importo to ws-sca-totale(ws-idx).
+
+      ***---
+       SALVA-DETTAGLIO.
+           if ws-num-dett < ws-max-dett
+              add 1 to ws-num-dett
+              move ws-cur-cliente  to ws-dett-cliente(ws-num-dett)
+              move tfa-anno        to ws-dett-anno(ws-num-dett)
+              move tfa-numero      to ws-dett-numero(ws-num-dett)
+              move tfa-data-doc    to ws-dett-data-doc(ws-num-dett)
+              move ws-cur-giorni   to ws-dett-giorni(ws-num-dett)
+              move ws-cur-importo  to ws-dett-importo(ws-num-dett)
+           end-if.
+
+      ***---
+      * CONVERTE WS-CONV-DATA (AAAAMMGG) IN UN NUMERO DI GIORNI
+      * ASSOLUTO (WS-CONV-ASSOLUTO), CON MESI CONVENZIONALI DI 30
+      * GIORNI: BASTA E AVANZA PER RIPARTIRE LE FATTURE PER FASCIA DI
+      * RITARDO, SENZA RICORRERE A FUNZIONI INTRINSECHE.
+       CONVERTI-GIORNI.
+           move ws-conv-data(1:4) to ws-conv-anno.
+           move ws-conv-data(5:2) to ws-conv-mese.
+           move ws-conv-data(7:2) to ws-conv-giorno.
+           compute ws-conv-assoluto =
+                   (ws-conv-anno * 360) + (ws-conv-mese * 30) +
+                   ws-conv-giorno.
+
+      ***---
+       STAMPA.
+           if link-stampante = spaces
+              initialize spooler-link
+              call   "selprint" using selprint-linkage
+              cancel "selprint"
+           else
+              move link-stampante to selprint-stampante
+           end-if.
+
+           if selprint-stampante not = space
+              move selprint-num-copie to SPL-NUM-COPIE
+              move selprint-stampante to SPL-NOME-STAMPANTE
+
+              move titolo to spl-nome-job
+              set spl-apertura to true
+              set spl-vertical to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 move spl-altezza to save-altezza-pagina
+                 perform CARICA-FONT
+              end-if
+           else
+              set spl-sta-annu to true
+              set errori to true
+           end-if.
+
+           if tutto-ok
+              perform INTESTAZIONE
+              move 0 to num-righe
+              if ws-num-righe > 0
+                 perform varying ws-idx from 1 by 1
+                           until ws-idx > ws-num-righe
+                    add 1 to num-righe
+                    if num-righe > 78-max-righe
+                       set spl-salto-pagina to true
+                       call "spooler" using spooler-link
+                       perform INTESTAZIONE
+                    end-if
+                    move ws-sca-cliente(ws-idx) to cli-codice
+                    read clienti no lock
+                         invalid move spaces to cli-ragsoc
+                    end-read
+                    move cli-ragsoc  to r-cliente
+                    move ws-sca-fascia1(ws-idx) to r-fascia1
+                    move ws-sca-fascia2(ws-idx) to r-fascia2
+                    move ws-sca-fascia3(ws-idx) to r-fascia3
+                    move ws-sca-fascia4(ws-idx) to r-fascia4
+                    move Calibri10 to spl-hfont
+                    move 2 to spl-tipo-colonna
+                    move r-riga to spl-riga-stampa
+                    perform SCRIVI
+                 end-perform
+              else
+                 move spaces to r-riga
+                 move "Nessuna fattura scaduta." to r-cliente
+                 move Calibri10 to spl-hfont
+                 move 2 to spl-tipo-colonna
+                 move r-riga to spl-riga-stampa
+                 perform SCRIVI
+              end-if
+              move ws-tot-fascia1 to rt-fascia1
+              move ws-tot-fascia2 to rt-fascia2
+              move ws-tot-fascia3 to rt-fascia3
+              move ws-tot-fascia4 to rt-fascia4
+              move Calibri12B to spl-hfont
+              move 2 to spl-tipo-colonna
+              add 0,3 to save-riga
+              move r-totali to spl-riga-stampa
+              perform SCRIVI
+
+              if ws-num-righe > 0
+                 perform varying ws-idx from 1 by 1
+                           until ws-idx > ws-num-righe
+                    if ws-sca-totale(ws-idx) > 0
+                       set spl-salto-pagina to true
+                       call "spooler" using spooler-link
+                       perform STAMPA-LETTERA-SOLLECITO
+                    end-if
+                 end-perform
+              end-if
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       INTESTAZIONE.
+           move 8                  to spl-colonna.
+           move 0,2                to save-riga.
+           move titolo              to spl-riga-stampa.
+           move Calibri20BI        to spl-hfont.
+           move 1                  to spl-tipo-colonna.
+           perform SCRIVI.
+
+           move 0                  to spl-tipo-colonna.
+           move Calibri12B         to spl-hfont.
+           move 1,5                to save-riga.
+           initialize spl-riga-stampa.
+           string "Situazione al " delimited size
+                  ws-oggi(7:2)      delimited size
+                  "/"               delimited size
+                  ws-oggi(5:2)      delimited size
+                  "/"               delimited size
+                  ws-oggi(1:4)      delimited size
+                  into spl-riga-stampa
+           end-string.
+           perform SCRIVI.
+
+           move 2,3 to save-riga.
+           move "CLIENTE" to spl-riga-stampa.
+           perform SCRIVI.
+
+           move 0 to num-righe.
+           move 2,8 to save-riga.
+
+      ***---
+      * STAMPA LA LETTERA DI SOLLECITO PER IL CLIENTE PUNTATO DA
+      * WS-IDX SULLA TABELLA WS-SCADUTI-TAB (RIPRENDE IN DETTAGLIO,
+      * DALLA TABELLA WS-DETT-TAB, TUTTE LE SUE FATTURE SCADUTE).
+       STAMPA-LETTERA-SOLLECITO.
+           move ws-sca-cliente(ws-idx) to cli-codice.
+           read clienti no lock
+                invalid move spaces to rec-clienti
+           end-read.
+
+           move 8   to spl-colonna.
+           move 0,2 to save-riga.
+           move "Sollecito di pagamento" to spl-riga-stampa.
+           move Calibri20BI              to spl-hfont.
+           move 1                        to spl-tipo-colonna.
+           perform SCRIVI.
+
+           move 0  to spl-tipo-colonna.
+           move Calibri12B to spl-hfont.
+           move 3,0 to save-riga.
+           move cli-ragsoc to spl-riga-stampa.
+           perform SCRIVI.
+
+           move cli-indirizzo to spl-riga-stampa.
+           perform SCRIVI.
+
+           initialize spl-riga-stampa.
+           string cli-cap        delimited size
+                  " "            delimited size
+                  cli-localita   delimited size
+                  " ("           delimited size
+                  cli-prov       delimited size
+                  ")"            delimited size
+                  into spl-riga-stampa
+           end-string.
+           perform SCRIVI.
+
+           add 0,7 to save-riga.
+           move Calibri10 to spl-hfont.
+           inspect cli-ragsoc replacing trailing space by low-value.
+           initialize spl-riga-stampa.
+           string "Gentile "    delimited size
+                  cli-ragsoc    delimited low-value
+                  ","           delimited size
+                  into spl-riga-stampa
+           end-string.
+           perform SCRIVI.
+
+           add 0,4 to save-riga.
+           move "risultano ancora da saldare le seguenti fatture:"
+                                to spl-riga-stampa.
+           perform SCRIVI.
+
+           add 0,7 to save-riga.
+           move "Fattura    Data Fattura  Giorni Ritardo   Importo"
+                                to spl-riga-stampa.
+           perform SCRIVI.
+
+           move 0 to ws-cur-importo.
+           perform varying ws-didx from 1 by 1
+                     until ws-didx > ws-num-dett
+              if ws-dett-cliente(ws-didx) = ws-sca-cliente(ws-idx)
+                 perform SCRIVI-RIGA-LETTERA
+                 add ws-dett-importo(ws-didx) to ws-cur-importo
+              end-if
+           end-perform.
+
+           add 0,5 to save-riga.
+           move ws-sca-totale(ws-idx) to rlt-importo.
+           move Calibri12B            to spl-hfont.
+           move r-lettera-totale      to spl-riga-stampa.
+           perform SCRIVI.
+
+           add 0,7 to save-riga.
+           move Calibri10 to spl-hfont.
+           move "Vi invitiamo a regolarizzare la posizione a stretto"
+                                to spl-riga-stampa.
+           perform SCRIVI.
+           add 0,4 to save-riga.
+           move "giro, o a contattarci per eventuali chiarimenti."
+                                to spl-riga-stampa.
+           perform SCRIVI.
+
+           add 1 to ws-num-lettere.
+
+      ***---
+       SCRIVI-RIGA-LETTERA.
+           initialize ws-data-dply.
+           string ws-dett-data-doc(ws-didx)(7:2) delimited size
+                  "/"                             delimited size
+                  ws-dett-data-doc(ws-didx)(5:2)  delimited size
+                  "/"                             delimited size
+                  ws-dett-data-doc(ws-didx)(1:4)  delimited size
+                  into ws-data-dply
+           end-string.
+           initialize rl-numero.
+           string ws-dett-anno(ws-didx)   delimited size
+                  "/"                     delimited size
+                  ws-dett-numero(ws-didx) delimited size
+                  into rl-numero
+           end-string.
+           move ws-data-dply           to rl-data.
+           move ws-dett-giorni(ws-didx) to rl-giorni.
+           move ws-dett-importo(ws-didx) to rl-importo.
+           add 0,6 to save-riga.
+           move Calibri10 to spl-hfont.
+           move r-lettera-riga to spl-riga-stampa.
+           perform SCRIVI.
+
+      ***---
+       SCRIVI.
+           add  78-passo      to save-riga.
+           move save-riga     to spl-riga.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * FONT DI RISERVA CONFIGURATI SU PARAM, USATI PIU' SOTTO SE UN
+      * FONT STANDARD NON E' INSTALLATO SULLA POSTAZIONE DI STAMPA.
+           move spaces to prm-chiave.
+           read param  no lock
+                invalid initialize rec-param
+           end-read.
+
+      * Calibri 20BI
+           initialize wfont-data Calibri20BI.
+           move 20 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to true.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           move Calibri20BI          to ws-font-handle-target.
+           perform CARICA-FONT-CON-FALLBACK.
+           move ws-font-handle-target to Calibri20BI.
+           if not tutto-ok
+              exit paragraph
+           end-if.
+
+      * Calibri 12B
+           initialize wfont-data Calibri12B.
+           move 12 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           move Calibri12B           to ws-font-handle-target.
+           perform CARICA-FONT-CON-FALLBACK.
+           move ws-font-handle-target to Calibri12B.
+           if not tutto-ok
+              exit paragraph
+           end-if.
+
+      * Calibri 10
+           initialize wfont-data Calibri10.
+           move 10 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           move Calibri10            to ws-font-handle-target.
+           perform CARICA-FONT-CON-FALLBACK.
+           move ws-font-handle-target to Calibri10.
+
+      ***---
+      * CARICA IL FONT DESCRITTO IN WFONT-DATA/WFONT-SIZE/WFONT-NAME
+      * SU WS-FONT-HANDLE-TARGET, RIPROVANDO, NELL'ORDINE CONFIGURATO
+      * SU PARAM, I FONT DI RISERVA PRIMA DI ARRENDERSI E BLOCCARE LA
+      * STAMPA: DIMENSIONE E STILE GIA' IMPOSTATI DAL CHIAMANTE IN
+      * WFONT-DATA, CAMBIA SOLO IL NOME.
+       CARICA-FONT-CON-FALLBACK.
+           call "W$FONT" using wfont-get-font, ws-font-handle-target,
+                               wfont-data
+                        giving wfont-status.
+
+           move 0 to ws-font-idx.
+           perform until wfont-status = 1 or ws-font-idx > 3
+              add 1 to ws-font-idx
+              if prm-font-fallback (ws-font-idx) not = spaces
+                 move prm-font-fallback (ws-font-idx) to wfont-name
+                 call "W$FONT" using wfont-get-font,
+                                     ws-font-handle-target,
+                                     wfont-data
+                              giving wfont-status
+              end-if
+           end-perform.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verrà abortita!"
+                                    delimited size
+              into messaggio.
+
+           inspect messaggio replacing trailing space by low-value.
+
+           display message messaggio.
+
+      ***---
+       CLOSE-FILES.
+           close clienti tfatture param.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+
+           destroy Calibri20BI.
+           destroy Calibri12B.
+           destroy Calibri10.
+
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
