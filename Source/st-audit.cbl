@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-audit.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * REGISTRATORE GENERICO DI TRACCIA (AUDIT TRAIL): OGNI PROGRAMMA
+      * CHE SCRIVE SU CLIENTI/TFATTURE/TNOTACR (E, IN FUTURO, SU
+      * QUALUNQUE ALTRO FILE ANAGRAFICO O DOCUMENTALE) CHIAMA QUESTO
+      * PROGRAMMA UNA VOLTA PER OGNI CAMPO CAMBIATO, PASSANDO CHI/COSA/
+      * QUANDO ATTRAVERSO AUDITLOG-LINK. LA RIGA VIENE SEMPLICEMENTE
+      * ACCODATA SU AUDITLOG, MAI MODIFICATA NE' CANCELLATA.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "auditlog.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "auditlog.fd".
+
+       WORKING-STORAGE SECTION.
+           COPY "acucobol.def".
+
+       77  status-auditlog       pic xx.
+       77  ws-ultimo-progressivo pic 9(4) value 0.
+       77  ws-data-corrente      pic 9(8).
+       77  ws-ora-corrente       pic 9(8).
+
+       LINKAGE SECTION.
+           copy "auditlog.lks".
+
+      ******************************************************************
+       PROCEDURE DIVISION using auditlog-link.
+
+      ***---
+       MAIN-PRG.
+           open i-o auditlog.
+           if status-auditlog = "35"
+              open output auditlog
+              close       auditlog
+              open i-o    auditlog
+           end-if.
+
+           accept ws-data-corrente from century-date.
+           accept ws-ora-corrente  from time.
+           perform CERCA-PROSSIMO-PROGRESSIVO.
+
+           move ws-data-corrente      to aud-data.
+           move ws-ora-corrente       to aud-ora.
+           move aul-programma         to aud-programma.
+           move aul-file-dati         to aud-file-dati.
+           move aul-operazione        to aud-operazione.
+           move aul-chiave-record     to aud-chiave-record.
+           move aul-campo             to aud-campo.
+           move aul-valore-precedente to aud-valore-precedente.
+           move aul-valore-nuovo      to aud-valore-nuovo.
+           move aul-operatore         to aud-operatore.
+
+           write rec-auditlog
+                 invalid continue
+           end-write.
+
+           close auditlog.
+           goback.
+
+      ***---
+       CERCA-PROSSIMO-PROGRESSIVO.
+      * PIU' RIGHE POSSONO ARRIVARE NELLO STESSO SECONDO (PIU' CAMPI
+      * CAMBIATI IN UNA SOLA SCRITTURA): AUD-PROGRESSIVO LE DISTINGUE,
+      * ED E' L'ULTIMO GIA' USATO PER QUESTA DATA/ORA PIU' UNO.
+           move 0                to ws-ultimo-progressivo.
+           move ws-data-corrente to aud-data.
+           move ws-ora-corrente  to aud-ora.
+           move 0                to aud-progressivo.
+           start auditlog key >= aud-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read auditlog next at end exit perform end-read
+              if aud-data not = ws-data-corrente or
+                 aud-ora  not = ws-ora-corrente
+                 exit perform
+              end-if
+              move aud-progressivo to ws-ultimo-progressivo
+           end-perform.
+           add 1 to ws-ultimo-progressivo.
+           move ws-ultimo-progressivo to aud-progressivo.
