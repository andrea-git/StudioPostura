@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-provenienze.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * RIEPILOGO CLIENTI PER PROVENIENZA (CLI-PROVENIENZA): QUANTI
+      * CLIENTI SONO STATI ACQUISITI DA OGNI CANALE (PASSAPAROLA, WEB,
+      * MEDICO, ...), PER CAPIRE QUALE CANALE DI MARKETING RENDE
+      * DAVVERO. I CLIENTI SENZA PROVENIENZA VALORIZZATA FINISCONO
+      * SOTTO LA VOCE "NON INDICATA".
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "clienti.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "clienti.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-clienti        pic xx.
+
+      * COSTANTI
+       78  titolo
+                  value "Studio - Clienti per Provenienza".
+       78  78-passo              value 0,7.
+       78  78-max-righe          value 45.
+
+      * TABELLA DI ACCUMULO (una riga per provenienza distinta)
+       78  ws-max-righe          value 100.
+       01  ws-prov-tab.
+           05 ws-prov          occurs 100 times indexed by ws-idx.
+              10 ws-prov-nome       pic x(20).
+              10 ws-prov-conteggio  pic 9(5).
+       77  ws-num-righe          pic 9(3) value 0.
+       77  ws-tot-clienti        pic 9(5) value 0.
+
+       77  ws-cur-provenienza    pic x(20).
+
+      * RIGHE PER LA STAMPA
+       01  r-riga.
+           05 r-provenienza      pic x(40).
+           05 r-conteggio        pic zzzz9.
+
+       01  r-totali.
+           05 filler             pic x(40) value "TOTALE CLIENTI".
+           05 rt-conteggio       pic zzzz9.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88  tutto-ok          value "OK".
+           88  errori            value "ER".
+       77  filler                pic 9.
+           88 trovato            value 1 false 0.
+
+      * VARIABILI
+       77  messaggio             pic x(150) value spaces.
+       77  font-size-dply        pic z(5).
+       77  WFONT-STATUS          pic s9(5) value zero.
+
+       77  Calibri20BI           handle of font.
+       77  Calibri12B            handle of font.
+       77  Calibri10             handle of font.
+       77  ws-font-handle-target handle of font.
+       77  save-riga             pic 9(7)v99.
+       77  save-altezza-pagina   pic 9(7)v99.
+
+       77  num-righe             pic 9(3).
+
+       LINKAGE SECTION.
+       77  link-stampante        pic x(200).
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-stampante.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform OPEN-FILES.
+           if tutto-ok
+              perform ELABORAZIONE
+              perform CLOSE-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+           set trovato   to false.
+           move 0 to ws-num-righe ws-tot-clienti.
+
+      ***---
+       OPEN-FILES.
+           open input clienti.
+
+      ***---
+       ELABORAZIONE.
+           perform SCANSIONE-CLIENTI.
+           perform STAMPA.
+
+      ***---
+       SCANSIONE-CLIENTI.
+           move low-value to cli-codice.
+           start clienti key >= cli-codice
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read clienti next at end exit perform end-read
+              if cli-provenienza = spaces
+                 move "NON INDICATA" to ws-cur-provenienza
+              else
+                 move cli-provenienza to ws-cur-provenienza
+              end-if
+              perform ACCUMULA-RIGA
+              add 1 to ws-tot-clienti
+           end-perform.
+
+      ***---
+       ACCUMULA-RIGA.
+           set trovato to false.
+           if ws-num-righe > 0
+              perform varying ws-idx from 1 by 1
+                        until ws-idx > ws-num-righe
+                 if ws-prov-nome(ws-idx) = ws-cur-provenienza
+                    set trovato to true
+                    exit perform
+                 end-if
+              end-perform
+           end-if.
+           if trovato
+              add 1 to ws-prov-conteggio(ws-idx)
+           else
+              if ws-num-righe < ws-max-righe
+                 add 1 to ws-num-righe
+                 move ws-cur-provenienza to ws-prov-nome(ws-num-righe)
+                 move 1 to ws-prov-conteggio(ws-num-righe)
+              end-if
+           end-if.
+
+      ***---
+       STAMPA.
+           if link-stampante = spaces
+              initialize spooler-link
+              call   "selprint" using selprint-linkage
+              cancel "selprint"
+           else
+              move link-stampante to selprint-stampante
+           end-if.
+
+           if selprint-stampante not = space
+              move selprint-num-copie to SPL-NUM-COPIE
+              move selprint-stampante to SPL-NOME-STAMPANTE
+
+              move titolo to spl-nome-job
+              set spl-apertura to true
+              set spl-vertical to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 move spl-altezza to save-altezza-pagina
+                 perform CARICA-FONT
+              end-if
+           else
+              set spl-sta-annu to true
+              set errori to true
+           end-if.
+
+           if tutto-ok
+              perform INTESTAZIONE
+              move 0 to num-righe
+              if ws-num-righe > 0
+                 perform varying ws-idx from 1 by 1
+                           until ws-idx > ws-num-righe
+                    add 1 to num-righe
+                    if num-righe > 78-max-righe
+                       set spl-salto-pagina to true
+                       call "spooler" using spooler-link
+                       perform INTESTAZIONE
+                    end-if
+                    move ws-prov-nome(ws-idx)      to r-provenienza
+                    move ws-prov-conteggio(ws-idx) to r-conteggio
+                    move Calibri10 to spl-hfont
+                    move 2 to spl-tipo-colonna
+                    move r-riga to spl-riga-stampa
+                    perform SCRIVI
+                 end-perform
+              end-if
+              move ws-tot-clienti to rt-conteggio
+              move Calibri12B to spl-hfont
+              move 2 to spl-tipo-colonna
+              add 0,3 to save-riga
+              move r-totali to spl-riga-stampa
+              perform SCRIVI
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       INTESTAZIONE.
+           move 8                  to spl-colonna.
+           move 0,2                to save-riga.
+           move titolo              to spl-riga-stampa.
+           move Calibri20BI        to spl-hfont.
+           move 1                  to spl-tipo-colonna.
+           perform SCRIVI.
+
+           move 2,3 to save-riga.
+           move "PROVENIENZA" to spl-riga-stampa.
+           move Calibri12B  to spl-hfont.
+           perform SCRIVI.
+
+           move 0 to num-righe.
+           move 2,8 to save-riga.
+
+      ***---
+       SCRIVI.
+           add  78-passo      to save-riga.
+           move save-riga     to spl-riga.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Calibri 20BI
+           initialize wfont-data Calibri20BI.
+           move 20 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to true.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           move Calibri20BI          to ws-font-handle-target.
+           perform CARICA-FONT-CON-FALLBACK.
+           move ws-font-handle-target to Calibri20BI.
+           if not tutto-ok
+              exit paragraph
+           end-if.
+
+      * Calibri 12B
+           initialize wfont-data Calibri12B.
+           move 12 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           move Calibri12B           to ws-font-handle-target.
+           perform CARICA-FONT-CON-FALLBACK.
+           move ws-font-handle-target to Calibri12B.
+           if not tutto-ok
+              exit paragraph
+           end-if.
+
+      * Calibri 10
+           initialize wfont-data Calibri10.
+           move 10 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           move Calibri10            to ws-font-handle-target.
+           perform CARICA-FONT-CON-FALLBACK.
+           move ws-font-handle-target to Calibri10.
+
+      ***---
+       CARICA-FONT-CON-FALLBACK.
+           call "W$FONT" using wfont-get-font, ws-font-handle-target,
+                               wfont-data
+                        giving wfont-status.
+
+           if wfont-status not = 1
+              move "Calibri" to wfont-name
+              call "W$FONT" using wfont-get-font, ws-font-handle-target,
+                                  wfont-data
+                           giving wfont-status
+           end-if.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verrà abortita!"
+                                    delimited size
+              into messaggio.
+
+           inspect messaggio replacing trailing space by low-value.
+
+           display message messaggio.
+
+      ***---
+       CLOSE-FILES.
+           close clienti.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+
+           destroy Calibri20BI.
+           destroy Calibri12B.
+           destroy Calibri10.
+
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
