@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-scontodef.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * RESTITUISCE LO SCONTO DI DEFAULT (TCL-SCONTO) ASSOCIATO AD UNA
+      * TIPOLOGIA CLIENTE, DA PROPORRE COME CLI-SCONTO1 QUANDO SI CREA
+      * UN NUOVO CLIENTE DI QUELLA TIPOLOGIA. SE LA TIPOLOGIA E' VUOTA
+      * O NON TROVATA RESTITUISCE ZERO E L'OPERATORE RESTA LIBERO DI
+      * IMPOSTARE LO SCONTO A MANO.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "tipocli.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "tipocli.fd".
+
+       WORKING-STORAGE SECTION.
+       77  status-tipocli        pic xx.
+
+       LINKAGE SECTION.
+       77  link-tipologia        pic x(6).
+       77  link-sconto           pic 9(3)v99.
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-tipologia link-sconto.
+
+      ***---
+       MAIN-PRG.
+           move 0 to link-sconto.
+           if link-tipologia not = spaces and link-tipologia not = zero
+              open input tipocli
+              move link-tipologia to tcl-codice
+              read tipocli no lock
+                   invalid continue
+                   not invalid move tcl-sconto to link-sconto
+              end-read
+              close tipocli
+           end-if.
+           goback.
