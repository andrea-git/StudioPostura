@@ -14,21 +14,55 @@
            copy "tlistini.sl".     
            copy "tschede.sl".
            copy "rschede.sl".
+           copy "tschede-storico.sl".
+           copy "rschede-storico.sl".
            copy "tfatture.sl".
            copy "rfatture.sl".
            copy "tcorrisp.sl".
            copy "rcorrisp.sl".
            copy "tnotacr.sl".
            copy "rnotacr.sl".
-           copy "appuntamenti.sl".    
+           copy "appuntamenti.sl".
       *
-       SELECT FBLOCK
-           ASSIGN       TO DISK "FBLOCK"
+      * METADATI DEI CAMPI PER LE LOOKUP GENERICHE DI ZOOM-GT (VEDI
+      * ZOOM-GT.PREPARA-GENERICO): OGNI NUOVO FILE SFOGLIABILE SI
+      * AGGIUNGE QUI CON UN SEMPLICE INSERIMENTO DI RECORD, SENZA UN
+      * NUOVO PARAGRAFO HARDCODED IN ZOOM-GT.
+           copy "zoomcfg.sl".
+      *
+      * STORICO DEI CONTATTI CON I CLIENTI (VEDI ST-COMLOG): SFOGLIABILE
+      * DA ZOOM-GT COME OGNI ALTRO FILE GENERICO, UNA VOLTA INSERITE LE
+      * RELATIVE RIGHE IN ZOOMCFG.
+           copy "comunicazioni.sl".
+      *
+      * ANAGRAFICA DEGLI OPERATORI E DEL LORO RUOLO (VEDI ST-DOCUM,
+      * VERIFICA-AUTORIZZAZIONE-NOTACR): SERVE PER RICONOSCERE CHI STA
+      * CHIEDENDO DI STAMPARE UNA NOTA DI CREDITO E SE HA IL RUOLO DI
+      * SUPERVISORE RICHIESTO.
+           copy "operatori.sl".
+      *
+      * REGISTRO DEI MOVIMENTI DI INSERIMENTO/MODIFICA/CANCELLAZIONE
+      * (VEDI ST-AUDIT, ST-CLIMERGE): ACCODA SOLTANTO, NON VIENE MAI
+      * RIAZZERATO, SOLO VERIFICATO/CREATO SE MANCANTE COME TUTTI GLI
+      * ALTRI FILE DI QUESTO PROGRAMMA.
+           copy "auditlog.sl".
+      *
+      * REGISTRO DELLE STAMPE IN CORSO (VEDI ST-FBLOCK): AZZERATO AD
+      * OGNI AVVIO DI GENFILES, COSI' CHE EVENTUALI BLOCCHI RIMASTI
+      * APPESI DA UNO SPEGNIMENTO ANOMALO NON RESTINO PIU' VALIDI.
+           copy "fblock.sl".
+      *
+      * CHECKPOINT DI RIPRESA: TIENE IL NUMERO D'ORDINE DELL'ULTIMO
+      * FILE VERIFICATO/CREATO CON SUCCESSO, COSI' CHE UN RILANCIO DOPO
+      * UN'INTERRUZIONE (ES. RIAVVIO SERVER A META' LAVORO) RIPARTA DA
+      * LI' INVECE DI RIAPRIRE TUTTI I FILE DA CAPO.
+       SELECT FCHECK
+           ASSIGN       TO DISK "FCHECK"
            ORGANIZATION IS INDEXED
            ACCESS MODE  IS DYNAMIC
-           LOCK MODE    IS AUTOMATIC WITH LOCK ON RECORD 
+           LOCK MODE    IS AUTOMATIC WITH LOCK ON RECORD
            FILE STATUS  IS STATO-IO
-           RECORD KEY   IS FB-PRI-KEY.
+           RECORD KEY   IS FCK-PRI-KEY.
       *
 
       *****************************************************************
@@ -42,24 +76,29 @@
            copy "tipocli.fd".
            copy "tlistini.fd".     
            copy "tschede.fd".
-           copy "rschede.fd". 
+           copy "rschede.fd".
+           copy "tschede-storico.fd".
+           copy "rschede-storico.fd".
            copy "tfatture.fd".
            copy "rfatture.fd".
            copy "tcorrisp.fd".
            copy "rcorrisp.fd".
            copy "tnotacr.fd".
            copy "rnotacr.fd".
-           copy "appuntamenti.fd". 
-  
-       FD  FBLOCK
+           copy "appuntamenti.fd".
+           copy "zoomcfg.fd".
+           copy "comunicazioni.fd".
+           copy "operatori.fd".
+           copy "auditlog.fd".
+
+           copy "fblock.fd".
+
+       FD  FCHECK
            LABEL RECORD IS STANDARD.
-       01  REC-FBLOCK.
-           05 FB-PRI-KEY.
-              10 FB-PROG-ID    PIC  X(15).
-              10 FB-DATA       PIC  9(8).
-              10 FB-ORA        PIC  9(8).
-           05 FB-HND-WIN       PIC S9(9).
-       
+       01  REC-FCHECK.
+           05 FCK-PRI-KEY      PIC X(15).
+           05 FCK-ULTIMO-PASSO PIC 9(2).
+
        WORKING-STORAGE SECTION.
            COPY "acucobol.def".
 
@@ -72,16 +111,28 @@
        77  status-tlistini      pic xx.
        77  status-tschede       pic xx.
        77  status-rschede       pic xx.
+       77  status-tschede-storico pic xx.
+       77  status-rschede-storico pic xx.
        77  status-tfatture      pic xx.
        77  status-rfatture      pic xx.
        77  status-tcorrisp      pic xx.
        77  status-rcorrisp      pic xx.
        77  status-tnotacr       pic xx.
        77  status-rnotacr       pic xx.
-       77  status-appuntamenti  pic xx.  
-       77  stato-io             pic xx.  
+       77  status-appuntamenti  pic xx.
+       77  status-zoomcfg       pic xx.
+       77  status-comunicazioni pic xx.
+       77  status-operatori     pic xx.
+       77  status-auditlog      pic xx.
+       77  status-fblock        pic xx.
+       77  status-fcheck        pic xx.
+       77  stato-io             pic xx.
 
        78  titolo            value "Generazione files".
+       78  fck-chiave-genfiles  value "GENFILES".
+
+       77  ws-passo             pic 9(2) value 0.
+       77  ws-ultimo-passo      pic 9(2) value 0.
 
        LINKAGE SECTION.
        77  link-status       signed-short.
@@ -359,14 +410,296 @@
                            title titolo
                             icon 3
                 
-           end-evaluate.  
+           end-evaluate.
+
+      ***---
+       ZOOMCFG-ERR SECTION.
+           use after error procedure on zoomcfg.
+           evaluate status-zoomcfg
+           when "35" continue
+           when "39"
+                display message "File [ZOOMCFG] Mismatch size!"
+                           title titolo
+                            icon 3
+
+           when "98"
+                display message "[ZOOMCFG] Indexed file corrupt!"
+                           title titolo
+                            icon 3
+
+           end-evaluate.
+
+      ***---
+       COMUNICAZIONI-ERR SECTION.
+           use after error procedure on comunicazioni.
+           evaluate status-comunicazioni
+           when "35" continue
+           when "39"
+                display message "File [COMUNICAZIONI] Mismatch size!"
+                           title titolo
+                            icon 3
+
+           when "98"
+                display message "[COMUNICAZIONI] Indexed file corrupt!"
+                           title titolo
+                            icon 3
+
+           end-evaluate.
+
+      ***---
+       OPERATORI-ERR SECTION.
+           use after error procedure on operatori.
+           evaluate status-operatori
+           when "35" continue
+           when "39"
+                display message "File [OPERATORI] Mismatch size!"
+                           title titolo
+                            icon 3
+
+           when "98"
+                display message "[OPERATORI] Indexed file corrupt!"
+                           title titolo
+                            icon 3
+
+           end-evaluate.
+
+      ***---
+       AUDITLOG-ERR SECTION.
+           use after error procedure on auditlog.
+           evaluate status-auditlog
+           when "35" continue
+           when "39"
+                display message "File [AUDITLOG] Mismatch size!"
+                           title titolo
+                            icon 3
+
+           when "98"
+                display message "[AUDITLOG] Indexed file corrupt!"
+                           title titolo
+                            icon 3
+
+           end-evaluate.
+
+      ***---
+       FCHECK-ERR SECTION.
+           use after error procedure on FCHECK.
+           evaluate status-fcheck
+           when "35" continue
+           when "39"
+                display message "File [FCHECK] Mismatch size!"
+                           title titolo
+                            icon 3
+
+           when "98"
+                display message "[FCHECK] Indexed file corrupt!"
+                           title titolo
+                            icon 3
+
+           end-evaluate.
 
        END DECLARATIVES.
 
        MAIN-PRG.
            accept SYSTEM-INFORMATION from system-info.
            move 0 to link-status.
+           perform APRI-CHECKPOINT.
+
+           move 0 to ws-passo.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-ARTICOLI
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-CLIENTI-1
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-CODIVA
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-RLISTINI
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-TIPOCLI
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-TLISTINI
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-PARAM
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-CLIENTI-2
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-TSCHEDE
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-RSCHEDE
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-TFATTURE
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-RFATTURE
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-TCORRISP
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-RCORRISP
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-TNOTACR
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-RNOTACR
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-APPUNTAMENTI
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform RICREA-FBLOCK
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-TSCHEDE-STORICO
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-RSCHEDE-STORICO
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-ZOOMCFG
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-COMUNICAZIONI
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-OPERATORI
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+           add 1 to ws-passo.
+           if ws-passo > ws-ultimo-passo
+              perform VERIFICA-AUDITLOG
+           end-if.
+           perform AGGIORNA-CHECKPOINT.
+
+      * TUTTI I PASSI SONO STATI ESEGUITI SENZA INTERRUZIONI: IL
+      * CHECKPOINT VIENE AZZERATO, COSI' LA PROSSIMA ESECUZIONE
+      * RIPARTE DAL PASSO 1 INVECE DI TROVARE OGNI PASSO GIA' "FATTO"
+      * PER SEMPRE. IL CHECKPOINT RESTA AL SUO VALORE SOLO SE
+      * QUESTO PUNTO NON VIENE RAGGIUNTO, OSSIA SE L'ESECUZIONE E'
+      * STATA INTERROTTA A META'.
+           perform CHIUDI-CHECKPOINT.
+
+           goback.
+
+      ***---
+       APRI-CHECKPOINT.
+      * SE FCHECK NON ESISTE ANCORA (PRIMA ESECUZIONE) VIENE CREATO
+      * VUOTO, E SI RIPARTE DAL PASSO 0 (TUTTI I FILE DA VERIFICARE).
+           move 0 to ws-ultimo-passo.
+           open input fcheck.
+           if status-fcheck = "35"
+              open output fcheck
+              close       fcheck
+              open input  fcheck
+           end-if.
+           move fck-chiave-genfiles to fck-pri-key.
+           read fcheck no lock
+                invalid    continue
+            not invalid    move fck-ultimo-passo to ws-ultimo-passo
+           end-read.
+           close fcheck.
 
+      ***---
+       AGGIORNA-CHECKPOINT.
+           open i-o fcheck.
+           move fck-chiave-genfiles to fck-pri-key.
+           move ws-passo            to fck-ultimo-passo.
+           rewrite rec-fcheck
+                   invalid write rec-fcheck
+           end-rewrite.
+           close fcheck.
+
+      ***---
+       CHIUDI-CHECKPOINT.
+           open i-o fcheck.
+           move fck-chiave-genfiles to fck-pri-key.
+           move 0                   to fck-ultimo-passo.
+           rewrite rec-fcheck
+                   invalid write rec-fcheck
+           end-rewrite.
+           close fcheck.
+
+      ***---
+       VERIFICA-ARTICOLI.
            open input articoli.
            if status-articoli = "35"
               open output articoli
@@ -376,6 +709,8 @@
            end-if.
            close articoli.
 
+      ***---
+       VERIFICA-CLIENTI-1.
            open input clienti.
            if status-clienti = "35"
               open output clienti
@@ -385,6 +720,8 @@
            end-if.
            close clienti.
 
+      ***---
+       VERIFICA-CODIVA.
            open input codiva.
            if status-codiva = "35"
               open output codiva
@@ -394,6 +731,8 @@
            end-if.
            close codiva.
 
+      ***---
+       VERIFICA-RLISTINI.
            open input rlistini.
            if status-rlistini = "35"
               open output rlistini
@@ -403,6 +742,8 @@
            end-if.
            close rlistini.
 
+      ***---
+       VERIFICA-TIPOCLI.
            open input tipocli.
            if status-tipocli = "35"
               open output tipocli
@@ -412,6 +753,8 @@
            end-if.
            close tipocli.
 
+      ***---
+       VERIFICA-TLISTINI.
            open input tlistini.
            if status-tlistini = "35"
               open output tlistini
@@ -421,6 +764,8 @@
            end-if.
            close tlistini.
 
+      ***---
+       VERIFICA-PARAM.
            open input param.
            if status-param = "35"
               open output param
@@ -430,15 +775,19 @@
            end-if.
            close param.
 
+      ***---
+       VERIFICA-CLIENTI-2.
            open input clienti.
            if status-clienti = "35"
               open output clienti
               if status-clienti not = "00"
                  move -1 to link-status
               end-if
-           end-if.       
-           close clienti.    
+           end-if.
+           close clienti.
 
+      ***---
+       VERIFICA-TSCHEDE.
            open input tschede.
            if status-tschede = "35"
               open output tschede
@@ -446,8 +795,10 @@
                  move -1 to link-status
               end-if
            end-if.
-           close tschede.    
+           close tschede.
 
+      ***---
+       VERIFICA-RSCHEDE.
            open input rschede.
            if status-rschede = "35"
               open output rschede
@@ -455,8 +806,10 @@
                  move -1 to link-status
               end-if
            end-if.
-           close rschede.    
+           close rschede.
 
+      ***---
+       VERIFICA-TFATTURE.
            open input tfatture.
            if status-tfatture = "35"
               open output tfatture
@@ -464,8 +817,10 @@
                  move -1 to link-status
               end-if
            end-if.
-           close tfatture.   
+           close tfatture.
 
+      ***---
+       VERIFICA-RFATTURE.
            open input rfatture.
            if status-rfatture = "35"
               open output rfatture
@@ -473,8 +828,10 @@
                  move -1 to link-status
               end-if
            end-if.
-           close rfatture.   
+           close rfatture.
 
+      ***---
+       VERIFICA-TCORRISP.
            open input tcorrisp.
            if status-tcorrisp = "35"
               open output tcorrisp
@@ -482,8 +839,10 @@
                  move -1 to link-status
               end-if
            end-if.
-           close tcorrisp.   
+           close tcorrisp.
 
+      ***---
+       VERIFICA-RCORRISP.
            open input rcorrisp.
            if status-rcorrisp = "35"
               open output rcorrisp
@@ -491,8 +850,10 @@
                  move -1 to link-status
               end-if
            end-if.
-           close rcorrisp.   
+           close rcorrisp.
 
+      ***---
+       VERIFICA-TNOTACR.
            open input tnotacr.
            if status-tnotacr = "35"
               open output tnotacr
@@ -500,7 +861,10 @@
                  move -1 to link-status
               end-if
            end-if.
+           close tnotacr.
 
+      ***---
+       VERIFICA-RNOTACR.
            open input rnotacr.
            if status-rnotacr = "35"
               open output rnotacr
@@ -508,7 +872,10 @@
                  move -1 to link-status
               end-if
            end-if.
+           close rnotacr.
 
+      ***---
+       VERIFICA-APPUNTAMENTI.
            open input appuntamenti.
            if status-appuntamenti = "35"
               open output appuntamenti
@@ -516,9 +883,76 @@
                  move -1 to link-status
               end-if
            end-if.
+           close appuntamenti.
 
+      ***---
+       RICREA-FBLOCK.
            delete file fblock.
            open output fblock.
            close       fblock.
 
-           goback.
+      ***---
+       VERIFICA-TSCHEDE-STORICO.
+           open input tschede-storico.
+           if status-tschede-storico = "35"
+              open output tschede-storico
+              if status-tschede-storico not = "00"
+                 move -1 to link-status
+              end-if
+           end-if.
+           close tschede-storico.
+
+      ***---
+       VERIFICA-RSCHEDE-STORICO.
+           open input rschede-storico.
+           if status-rschede-storico = "35"
+              open output rschede-storico
+              if status-rschede-storico not = "00"
+                 move -1 to link-status
+              end-if
+           end-if.
+           close rschede-storico.
+
+      ***---
+       VERIFICA-ZOOMCFG.
+           open input zoomcfg.
+           if status-zoomcfg = "35"
+              open output zoomcfg
+              if status-zoomcfg not = "00"
+                 move -1 to link-status
+              end-if
+           end-if.
+           close zoomcfg.
+
+      ***---
+       VERIFICA-COMUNICAZIONI.
+           open input comunicazioni.
+           if status-comunicazioni = "35"
+              open output comunicazioni
+              if status-comunicazioni not = "00"
+                 move -1 to link-status
+              end-if
+           end-if.
+           close comunicazioni.
+
+      ***---
+       VERIFICA-OPERATORI.
+           open input operatori.
+           if status-operatori = "35"
+              open output operatori
+              if status-operatori not = "00"
+                 move -1 to link-status
+              end-if
+           end-if.
+           close operatori.
+
+      ***---
+       VERIFICA-AUDITLOG.
+           open input auditlog.
+           if status-auditlog = "35"
+              open output auditlog
+              if status-auditlog not = "00"
+                 move -1 to link-status
+              end-if
+           end-if.
+           close auditlog.
