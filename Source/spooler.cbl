@@ -15,8 +15,10 @@
 
        file-control.
            COPY "STAMPA.SL".
+           copy "param.sl".
        file section.
            COPY "STAMPA.FD".
+           copy "param.fd".
       *************************
        working-storage section.
       *************************
@@ -59,6 +61,8 @@
        78  std-margine-destro       value 1.
        78  std-margine-sinistro     value 1.
 
+       01  status-param     pic xx.
+
        01  controlli         pic xx.
            88 errori         value "ER".
            88 tutto-ok       value "OK".
@@ -96,6 +100,7 @@
            when spl-bitmap               perform STAMPA-BITMAP
            when spl-salto-pagina         perform SALTO-PAGINA
            when spl-chiusura             close   stampa
+                                          close   param
            end-evaluate.
 
            goback.
@@ -120,8 +125,30 @@
 
               else
 
-                 initialize winprint-selection            
+                 initialize winprint-selection
                  move spl-nome-stampante to winprint-name
+                 if spl-dest-pdf and spl-percorso-pdf not = spaces
+      *             STAMPANTE VIRTUALE PDF, CONFIGURATA A RUN-TIME COME
+      *             LE ALTRE (VEDI SPOOLER/SPOOLER-DIRECT): IL PERCORSO
+      *             DEL FILE DA GENERARE VIENE PASSATO ALLA STAMPANTE
+      *             VIRTUALE TRAMITE VARIABILE D'AMBIENTE.
+                    move "PDF" to winprint-name
+                    set environment "PDF-OUTPUT-FILE"
+                                 to spl-percorso-pdf
+                 end-if
+                 if spl-dest-anteprima-video
+                    and spl-percorso-anteprima not = spaces
+      *             STAMPANTE VIRTUALE DI ANTEPRIMA, STESSO MECCANISMO
+      *             DELLA STAMPANTE VIRTUALE PDF SOPRA: LA PAGINA VIENE
+      *             CATTURATA SU FILE INVECE DI ESSERE STAMPATA SU
+      *             CARTA, PRONTA PER ESSERE MOSTRATA A VIDEO DA UNA
+      *             FINESTRA DI ANTEPRIMA PRIMA DI DECIDERE SE STAMPARE
+      *             DAVVERO (A DIFFERENZA DI SPL-APERTURA-ANTEPRIMA, CHE
+      *             STAMPA SUBITO SU UNA STAMPANTE DIVERSA).
+                    move "ANTEPRIMA" to winprint-name
+                    set environment "ANTEPRIMA-OUTPUT-FILE"
+                                 to spl-percorso-anteprima
+                 end-if
                  if SPL-NUM-COPIE = zero
                     move 1   to SPL-NUM-COPIE
                  end-if
@@ -184,6 +211,7 @@
            end-if.
 
       *    recupero le dimensioni del foglio
+           open input param.
            perform CALCOLA-DIMENSIONI.
       *    setto il nome del job di stampa
            move spl-nome-job to winprint-job-title.
@@ -363,42 +391,75 @@
 
       ***---
        CALCOLA-DIMENSIONI.
+           move spaces to prm-chiave.
+           read param no lock
+                invalid initialize rec-param
+           end-read.
+
            if spl-margine-inf = zero
-              move std-margine-inf     to spl-margine-inf
+              if prm-carta-margine-inf not = zero
+                 move prm-carta-margine-inf  to spl-margine-inf
+              else
+                 move std-margine-inf        to spl-margine-inf
+              end-if
            end-if.
            if spl-margine-destro = zero
-              move std-margine-destro  to spl-margine-destro
+              if prm-carta-margine-dx not = zero
+                 move prm-carta-margine-dx   to spl-margine-destro
+              else
+                 move std-margine-destro     to spl-margine-destro
+              end-if
            end-if.
            if spl-margine-sinistro = zero
-              move std-margine-sinistro     to spl-margine-sinistro
+              if prm-carta-margine-sx not = zero
+                 move prm-carta-margine-sx      to spl-margine-sinistro
+              else
+                 move std-margine-sinistro      to spl-margine-sinistro
+              end-if
            end-if.
 
-           call "WIN$PRINTER" using winprint-get-current-info-ex, 
-                                    winprint-selection
-                             giving result.
-
-           evaluate winprint-curr-papersize
-           when 8 |formato a3
-                if winprint-curr-orientation = 1|verticale
-                   move 42   to como-altezza
-                   move 29,7 to como-larghezza
-                else 
-                   move 29,7 to como-altezza
-                   move 42   to como-larghezza
-                end-if
-           when 9 |formato a4
-           when other
-                if winprint-curr-orientation = 1|verticale
-                   move 29,7 to como-altezza
-                   move 21   to como-larghezza
-                else
-                   move 21   to como-altezza
-                   move 29,7 to como-larghezza
-                end-if
-           end-evaluate.
+           if prm-carta-larghezza not = zero and
+              prm-carta-altezza   not = zero
+      *       FORMATO CARTA CONFIGURATO A STUDIO: HA PRECEDENZA SULLA
+      *       CARTA CORRENTEMENTE IMPOSTATA SULLA STAMPANTE WINDOWS
+              call "WIN$PRINTER" using winprint-get-current-info-ex,
+                                       winprint-selection
+                                giving result
+              if winprint-curr-orientation = 1|verticale
+                 move prm-carta-altezza   to como-altezza
+                 move prm-carta-larghezza to como-larghezza
+              else
+                 move prm-carta-larghezza to como-altezza
+                 move prm-carta-altezza   to como-larghezza
+              end-if
+           else
+              call "WIN$PRINTER" using winprint-get-current-info-ex,
+                                       winprint-selection
+                                giving result.
+
+              evaluate winprint-curr-papersize
+              when 8 |formato a3
+                   if winprint-curr-orientation = 1|verticale
+                      move 42   to como-altezza
+                      move 29,7 to como-larghezza
+                   else
+                      move 29,7 to como-altezza
+                      move 42   to como-larghezza
+                   end-if
+              when 9 |formato a4
+              when other
+                   if winprint-curr-orientation = 1|verticale
+                      move 29,7 to como-altezza
+                      move 21   to como-larghezza
+                   else
+                      move 21   to como-altezza
+                      move 29,7 to como-larghezza
+                   end-if
+              end-evaluate
+           end-if.
 
            subtract spl-margine-inf from como-altezza.
-           compute como-larghezza = como-larghezza - spl-margine-destro 
+           compute como-larghezza = como-larghezza - spl-margine-destro
                                     - spl-margine-sinistro
 
            move como-larghezza to spl-larghezza.
@@ -651,28 +712,27 @@
                                           winprint-column
                                    giving return-code |TAPPO
 
-           when 2,5                         
-                call "WIN$PRINTER"  using winprint-set-data-columns,  
-                                          6, 15, 17, 23, 25, 34, 36, 39
-                                    |10, 12, 17, 26, 28, 37, 39, 41, 43
+           when 2,5
+                call "WIN$PRINTER"  using winprint-set-data-columns,
+                                    6, 15, 19, 25, 27, 41, 50, 54, 57
                 |QTA
                 move 12,0              to winprint-col-start
                 move wprtalign-right   to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
-                                   giving return-code               
+                                   giving return-code
                 |PREZZO
                 move 12,7              to winprint-col-start
                 move wprtalign-right   to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
-                                   giving return-code               
+                                   giving return-code
                 |€
                 move 14,6              to winprint-col-start
                 move wprtalign-right   to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
-                                   giving return-code      
+                                   giving return-code
                 |SCONTO
                 move 14,85             to winprint-col-start
                 move wprtalign-right   to winprint-col-alignment
@@ -682,29 +742,35 @@
                 |%
                 move 16,30             to winprint-col-start
                 move wprtalign-right   to winprint-col-alignment
+                call "WIN$PRINTER"  using winprint-set-page-column,
+                                          winprint-column
+                                   giving return-code
+                |SCONTO IN EURO
+                move 17,30             to winprint-col-start
+                move wprtalign-right   to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
                 |IMPONIBILE
-                move 16,65             to winprint-col-start
+                move 17,65             to winprint-col-start
                 move wprtalign-right   to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
                 |€
-                move 18,7              to winprint-col-start
+                move 19,70             to winprint-col-start
                 move wprtalign-right   to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
                 |IVA
-                move 18,95             to winprint-col-start
+                move 19,95             to winprint-col-start
                 move wprtalign-right   to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
                 |TAPPO
-                move 19,93             to winprint-col-start
+                move 20,93             to winprint-col-start
                 move wprtalign-right   to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
