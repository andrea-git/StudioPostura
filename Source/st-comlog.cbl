@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-comlog.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * REGISTRATORE DEI CONTATTI CON IL CLIENTE (TELEFONATE, EMAIL,
+      * LETTERE, INCONTRI, ...): OGNI PROGRAMMA CHE VUOLE TENERE TRACCIA
+      * DI UN CONTATTO CON UN CLIENTE DI CLIENTI CHIAMA QUESTO
+      * PROGRAMMA PASSANDO CHI/COSA/QUANDO ATTRAVERSO COMLOG-LINK. LA
+      * RIGA VIENE SEMPLICEMENTE ACCODATA SU COMUNICAZIONI, MAI
+      * MODIFICATA NE' CANCELLATA, ESATTAMENTE COME FA ST-AUDIT CON
+      * AUDITLOG.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "comunicazioni.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "comunicazioni.fd".
+
+       WORKING-STORAGE SECTION.
+           COPY "acucobol.def".
+
+       77  status-comunicazioni  pic xx.
+       77  ws-ultimo-progressivo pic 9(4) value 0.
+       77  ws-data-corrente      pic 9(8).
+       77  ws-ora-corrente       pic 9(8).
+
+       LINKAGE SECTION.
+           copy "comlog.lks".
+
+      ******************************************************************
+       PROCEDURE DIVISION using comlog-link.
+
+      ***---
+       MAIN-PRG.
+           open i-o comunicazioni.
+           if status-comunicazioni = "35"
+              open output comunicazioni
+              close       comunicazioni
+              open i-o    comunicazioni
+           end-if.
+
+           accept ws-data-corrente from century-date.
+           accept ws-ora-corrente  from time.
+           perform CERCA-PROSSIMO-PROGRESSIVO.
+
+           move ws-data-corrente      to com-data.
+           move ws-ora-corrente       to com-ora.
+           move cml-cliente           to com-cliente.
+           move cml-tipo              to com-tipo.
+           move cml-oggetto           to com-oggetto.
+           move cml-note              to com-note.
+           move cml-operatore         to com-operatore.
+
+           write rec-comunicazioni
+                 invalid continue
+           end-write.
+
+           close comunicazioni.
+           goback.
+
+      ***---
+       CERCA-PROSSIMO-PROGRESSIVO.
+      * PIU' RIGHE POSSONO ARRIVARE NELLO STESSO SECONDO (PIU' CONTATTI
+      * REGISTRATI NELLO STESSO SECONDO): COM-PROGRESSIVO LE DISTINGUE,
+      * ED E' L'ULTIMO GIA' USATO PER QUESTA DATA/ORA PIU' UNO.
+           move 0                to ws-ultimo-progressivo.
+           move ws-data-corrente to com-data.
+           move ws-ora-corrente  to com-ora.
+           move 0                to com-progressivo.
+           start comunicazioni key >= com-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read comunicazioni next at end exit perform end-read
+              if com-data not = ws-data-corrente or
+                 com-ora  not = ws-ora-corrente
+                 exit perform
+              end-if
+              move com-progressivo to ws-ultimo-progressivo
+           end-perform.
+           add 1 to ws-ultimo-progressivo.
+           move ws-ultimo-progressivo to com-progressivo.
