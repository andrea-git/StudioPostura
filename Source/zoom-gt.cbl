@@ -2,12 +2,23 @@
        REMARKS. NUMERO MASSIMO DI CAMPI IN GRID 10.
 
       *************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * METADATI CAMPI PER LA LOOKUP GENERICA (VEDI PREPARA-GENERICO)
+           copy "zoomcfg.sl".
+
+       DATA DIVISION.
+       FILE SECTION.
+           copy "zoomcfg.fd".
+
        working-storage section.
       *************************
        copy "acugui.def".
        copy "acucobol.def".
        copy "crtvars.def".
 
+       77  status-zoomcfg          pic xx.
+
        78 78-walt              value 1.
        78 78-win-box           value 2.
        78 78-about             value 3.
@@ -32,6 +43,9 @@
        77  filler  pic 9 value 0.
          88 destinif value 1, false 0.
 
+       77  filler  pic 9 value 0.
+         88 trovato-in-zoomcfg value 1, false 0.
+
        LINKAGE SECTION.
        77  como-file   pic x(20).
        77  como-record pic x(32000).
@@ -81,10 +95,17 @@
                 perform PREPARA-TSCHEDE
 
            when other
-                display message box "guarda che non è ancora stato fatto
+      * NESSUN PARAGRAFO DI PREPARAZIONE SCRITTO A MANO PER QUESTO
+      * FILE: SI TENTA LA LOOKUP GENERICA BASATA SUI METADATI IN
+      * ZOOMCFG (VEDI PREPARA-GENERICO), COSI' DA NON DOVER SCRIVERE UN
+      * NUOVO PARAGRAFO E RICOMPILARE PER OGNI NUOVO FILE SFOGLIABILE.
+                perform PREPARA-GENERICO
+                if not trovato-in-zoomcfg
+                   display message box "guarda che non è ancora stato fatto
       -                             "IL PARAGRAFO DI PREPARAZIONE PER QU
       -                             "ESTO FILE"
-                exit program
+                   exit program
+                end-if
            end-evaluate.
 
 
@@ -499,4 +520,75 @@
            move "000"                    to xzoom-from-value.
            move "000"                    to xzoom-to-value.
 
+      ***---
+       PREPARA-GENERICO.
+      * LOOKUP "TABLE-DRIVEN": I CAMPI (NOME, OFFSET, LUNGHEZZA, ECC.)
+      * VENGONO LETTI DA ZOOMCFG INVECE DI ESSERE SCRITTI A MANO QUI
+      * DENTRO. BASTA UN RECORD DI TESTATA (ZCF-CAMPO = 00, CON LW/SW
+      * DELLA GRIGLIA) PIU' UN RECORD PER OGNI CAMPO (ZCF-CAMPO = 01,
+      * 02, ...) PER AGGIUNGERE UN NUOVO FILE SFOGLIABILE SENZA
+      * TOCCARE QUESTO PROGRAMMA. NON GESTISCE I RIFERIMENTI TRA FILE
+      * (XZOOM-REF-TABLE): QUELLI RESTANO AI PARAGRAFI SCRITTI A MANO,
+      * COME PREPARA-TSCHEDE PER CLIENTI.
+           set trovato-in-zoomcfg to false.
+           open input zoomcfg.
+
+           initialize xzoom-linkage xzoom-ext-info(1).
+           move  0   to xzoom-file-key.
+           move  0   to idx.
+           move  0   to xzoom-row.
+           move  0   to xzoom-cln.
+
+           move low-value  to zcf-chiave.
+           move como-file  to zcf-file.
+           move 0          to zcf-campo.
+           read zoomcfg
+                invalid key continue
+           end-read.
+
+           if status-zoomcfg = "00"
+              set trovato-in-zoomcfg   to true
+              move zcf-lw              to xzoom-lw
+              move zcf-sw              to xzoom-sw
+              move como-file           to xzoom-file-name(1)
+
+              perform varying idx from 1 by 1 until idx > 10
+                 move como-file        to zcf-file
+                 move idx              to zcf-campo
+                 read zoomcfg
+                      invalid key continue
+                 end-read
+                 if status-zoomcfg not = "00"
+                    exit perform
+                 end-if
+                 move zcf-field-file   to xzoom-field-file(idx)
+                 move zcf-field-rel    to xzoom-field-rel(idx)
+                 move zcf-lunghezza    to xzoom-field-length(idx)
+                 move zcf-offset       to xzoom-field-offset(idx)
+                 move zcf-colonna      to xzoom-field-column(idx)
+                 move zcf-nome         to xzoom-field-name(idx)
+                 if zcf-tipo-alpha
+                    set xzoom-ft-alpha(idx)   to true
+                 else
+                    set xzoom-ft-display(idx) to true
+                 end-if
+                 if zcf-allinea-destra
+                    set xzoom-al-right(idx)       to true
+                 end-if
+                 if zcf-segno-unsigned
+                    set xzoom-field-unsigned(idx) to true
+                 end-if
+                 move zcf-digit        to xzoom-field-digits(idx)
+                 move zcf-decimali     to xzoom-field-dec(idx)
+                 move zcf-formato      to xzoom-field-fmt(idx)
+              end-perform
+
+              compute xzoom-fields = idx - 1
+              move  -1                     to xzoom-delimiter-offset
+              move  5                      to xzoom-delimiter-length
+              move "000"                   to xzoom-from-value
+              move "000"                   to xzoom-to-value
+           end-if.
+
+           close zoomcfg.
 
