@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-pivachk.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * VALIDAZIONE PARTITA IVA (11 CIFRE): LE CIFRE IN POSIZIONE DIS-
+      * PARI (1,3,5,7,9) SI SOMMANO COSI' COME SONO, QUELLE IN POSIZIONE
+      * PARI (2,4,6,8,10) SI RADDOPPIANO E, SE IL RISULTATO SUPERA 9, SI
+      * SOTTRAE 9 (STESSA REGOLA DEL LUHN). LA CIFRA DI CONTROLLO (LA
+      * UNDICESIMA) DEVE ESSERE UGUALE A (10 - RESTO DELLA SOMMA / 10).
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+
+       WORKING-STORAGE SECTION.
+       77  ws-cifra              pic 9.
+       77  ws-doppio             pic 99.
+       77  ws-somma              pic 9(4) value 0.
+       77  ws-resto              pic 9.
+       77  ws-quoziente          pic 9(4).
+       77  ws-parita             pic 9.
+       77  ws-controllo          pic 9.
+       77  ws-k                  pic 99.
+
+       LINKAGE SECTION.
+       77  link-piva             pic x(11).
+       77  link-esito            pic xx.
+           88 link-piva-ok       value "OK".
+           88 link-piva-ko       value "KO".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-piva link-esito.
+
+      ***---
+       MAIN-PRG.
+           set link-piva-ko to true.
+           move 0 to ws-somma.
+           if link-piva is numeric
+              perform varying ws-k from 1 by 1 until ws-k > 10
+                 move link-piva(ws-k:1) to ws-cifra
+                 divide ws-k by 2 giving ws-quoziente
+                                   remainder ws-parita
+                 if ws-parita = 1
+                    add ws-cifra to ws-somma
+                 else
+                    compute ws-doppio = ws-cifra * 2
+                    if ws-doppio > 9
+                       subtract 9 from ws-doppio
+                    end-if
+                    add ws-doppio to ws-somma
+                 end-if
+              end-perform
+              divide ws-somma by 10 giving ws-quoziente
+                                    remainder ws-resto
+              if ws-resto = 0
+                 move 0 to ws-controllo
+              else
+                 compute ws-controllo = 10 - ws-resto
+              end-if
+              move link-piva(11:1) to ws-cifra
+              if ws-cifra = ws-controllo
+                 set link-piva-ok to true
+              end-if
+           end-if.
+           goback.
