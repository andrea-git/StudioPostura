@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-schedarch.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * ROLLOVER DI FINE ANNO DELLE SCHEDE CLIENTI: OGNI TSCHEDE ANCORA
+      * APERTA VIENE CHIUSA E SPOSTATA, INSIEME A TUTTE LE SUE RIGHE
+      * RSCHEDE, SU TSCHEDE-STORICO/RSCHEDE-STORICO, E AL CLIENTE VIENE
+      * APERTA UNA SCHEDA NUOVA E VUOTA. SENZA QUESTO PASSAGGIO LA
+      * SCANSIONE RSCHEDE DI ST-SCHEDACLI CONTINUEREBBE A CRESCERE PER
+      * SEMPRE SULLA STESSA SCHEDA, PAGINA DOPO PAGINA, PER I CLIENTI
+      * STORICI DELLO STUDIO.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "tschede.sl".
+           copy "rschede.sl".
+           copy "tschede-storico.sl".
+           copy "rschede-storico.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "tschede.fd".
+           copy "rschede.fd".
+           copy "tschede-storico.fd".
+           copy "rschede-storico.fd".
+
+       WORKING-STORAGE SECTION.
+           copy "acucobol.def".
+
+       77  status-tschede          pic xx.
+       77  status-rschede          pic xx.
+       77  status-tschede-storico  pic xx.
+       77  status-rschede-storico  pic xx.
+
+       77  filler                  pic 9.
+           88 tutto-ok             value 1 false 0.
+
+       77  ws-data-oggi            pic 9(8).
+       77  ws-massimo-codice       pic 9(6) value 0.
+       77  ws-prossimo-codice      pic 9(6) value 0.
+       77  ws-codice-vecchio       pic 9(6).
+       77  ws-cliente-corrente     pic x(6).
+       77  ws-data-creazione-vecchia pic 9(8).
+
+       LINKAGE SECTION.
+       77  link-num-archiviate     pic 9(5).
+       77  link-esito              pic xx.
+           88 link-esito-ok        value "OK".
+           88 link-esito-ko        value "KO".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-num-archiviate link-esito.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           if tutto-ok
+              perform OPEN-FILES
+              perform CALCOLA-MASSIMO-CODICE
+              perform ARCHIVIA-TUTTE-LE-SCHEDE
+              perform CLOSE-FILES
+           end-if.
+           if tutto-ok
+              set link-esito-ok to true
+           else
+              set link-esito-ko to true
+           end-if.
+           goback.
+
+      ***---
+       INIT.
+           set tutto-ok to true.
+           move 0 to link-num-archiviate.
+           accept ws-data-oggi from century-date.
+
+      ***---
+       OPEN-FILES.
+           open i-o tschede rschede tschede-storico rschede-storico.
+
+      ***---
+       CALCOLA-MASSIMO-CODICE.
+      * IL PROSSIMO NUMERO LIBERO PER LE SCHEDE NUOVE E' L'ULTIMO
+      * NUMERO GIA' ASSEGNATO PIU' UNO: LA CHIAVE TSC-CODICE E'
+      * CRESCENTE, QUINDI L'ULTIMO LETTO SCANDENDO IN AVANTI E' IL
+      * MASSIMO. VIENE CALCOLATO PRIMA DI TOCCARE UN SOLO RECORD, COSI'
+      * IL CICLO DI ARCHIVIAZIONE PUO' FERMARSI APPENA RAGGIUNGE LE
+      * SCHEDE APPENA CREATE SENZA RIELABORARLE.
+           move low-value to tsc-codice.
+           start tschede key >= tsc-codice
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tschede next at end exit perform end-read
+              move tsc-codice to ws-massimo-codice
+           end-perform.
+           move ws-massimo-codice to ws-prossimo-codice.
+
+      ***---
+       ARCHIVIA-TUTTE-LE-SCHEDE.
+           move low-value to tsc-codice.
+           start tschede key >= tsc-codice
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tschede next at end exit perform end-read
+              if tsc-codice > ws-massimo-codice
+                 exit perform
+              end-if
+              perform ARCHIVIA-SCHEDA
+           end-perform.
+
+      ***---
+       ARCHIVIA-SCHEDA.
+           move tsc-codice         to ws-codice-vecchio.
+           move tsc-cliente        to ws-cliente-corrente.
+           move tsc-data-creazione to ws-data-creazione-vecchia.
+
+           move tsc-codice          to tss-codice.
+           move tsc-cliente         to tss-cliente.
+           move tsc-data-creazione  to tss-data-creazione.
+           move ws-data-oggi        to tss-data-archivio.
+           write rec-tschede-storico.
+
+           perform ARCHIVIA-RIGHE-SCHEDA.
+
+           delete tschede record.
+
+           add 1 to ws-prossimo-codice.
+           initialize rec-tschede.
+           move ws-prossimo-codice  to tsc-codice.
+           move ws-cliente-corrente to tsc-cliente.
+           move ws-data-oggi        to tsc-data-creazione.
+           write rec-tschede.
+
+           add 1 to link-num-archiviate.
+
+      ***---
+       ARCHIVIA-RIGHE-SCHEDA.
+           move low-value          to rsc-rec.
+           move ws-codice-vecchio  to rsc-codice.
+           start rschede key >= rsc-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read rschede next at end exit perform end-read
+              if rsc-codice not = ws-codice-vecchio
+                 exit perform
+              end-if
+              move rsc-chiave      to rss-chiave
+              move rsc-data        to rss-data
+              move rsc-articolo    to rss-articolo
+              move rsc-descrizione to rss-descrizione
+              move rsc-qta         to rss-qta
+              move rsc-netto       to rss-netto
+              write rec-rschede-storico
+              delete rschede record
+           end-perform.
+
+      ***---
+       CLOSE-FILES.
+           close tschede rschede tschede-storico rschede-storico.
