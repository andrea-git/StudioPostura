@@ -0,0 +1,448 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-riepilogo.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "clienti.sl".
+           copy "tfatture.sl".
+           copy "tcorrisp.sl".
+           copy "tnotacr.sl".
+           copy "param.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "clienti.fd".
+           copy "tfatture.fd".
+           copy "tcorrisp.fd".
+           copy "tnotacr.fd".
+           copy "param.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-clienti        pic xx.
+       77  status-tfatture       pic xx.
+       77  status-tcorrisp       pic xx.
+       77  status-tnotacr        pic xx.
+       77  status-param          pic xx.
+
+      * COSTANTI
+       78  titolo                value "Studio - Riepilogo Fatturato".
+       78  78-passo              value 0,7.
+       78  78-max-righe          value 40.
+
+      * TABELLA DI ACCUMULO (una riga per cliente/mese)
+       78  ws-max-righe          value 300.
+       01  ws-riepilogo-tab.
+           05 ws-riepilogo    occurs 300 times indexed by ws-idx.
+              10 ws-rie-cliente     pic x(6).
+              10 ws-rie-annomese    pic 9(6).
+              10 ws-rie-sub         pic s9(9)v99.
+              10 ws-rie-iva         pic s9(9)v99.
+              10 ws-rie-tot         pic s9(9)v99.
+       77  ws-num-righe          pic 9(4) value 0.
+
+      * CAMPI DI LAVORO PER L'ACCUMULO DI UNA SINGOLA RIGA DOCUMENTO
+       77  ws-cur-cliente        pic x(6).
+       77  ws-cur-annomese       pic 9(6).
+       77  ws-cur-sub            pic s9(9)v99.
+       77  ws-cur-iva            pic s9(9)v99.
+       77  ws-cur-tot            pic s9(9)v99.
+
+      * TOTALI GENERALI
+       77  ws-tot-sub            pic s9(9)v99 value 0.
+       77  ws-tot-iva            pic s9(9)v99 value 0.
+       77  ws-tot-tot            pic s9(9)v99 value 0.
+
+      * RIGHE PER LA STAMPA
+       01  r-riga.
+           05 r-mese             pic x(7).
+           05 r-cliente          pic x(52).
+           05 r-sub              PIC z.zzz.zz9,99.
+           05 r-iva              PIC z.zzz.zz9,99.
+           05 r-tot              PIC z.zzz.zz9,99.
+
+       01  r-totali.
+           05 filler             pic x(59) value "TOTALE PERIODO".
+           05 rt-sub             PIC z.zzz.zz9,99.
+           05 rt-iva             PIC z.zzz.zz9,99.
+           05 rt-tot             PIC z.zzz.zz9,99.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88  tutto-ok          value "OK".
+           88  errori            value "ER".
+       77  filler                pic 9.
+           88 RecLocked          value 1 false 0.
+       77  filler                pic 9.
+           88 trovato            value 1 false 0.
+
+      * VARIABILI
+       77  messaggio             pic x(150) value spaces.
+       77  font-size-dply        pic z(5).
+       77  WFONT-STATUS          pic s9(5) value zero.
+
+       77  Calibri20BI           handle of font.
+       77  Calibri12B            handle of font.
+       77  Calibri10            handle of font.
+       77  save-riga             pic 9(7)v99.
+       77  save-altezza-pagina   pic 9(7)v99.
+
+       77  num-righe             pic 9(3).
+
+       LINKAGE SECTION.
+       01  link-periodo.
+           05 link-data-da       pic 9(8).
+           05 link-data-a        pic 9(8).
+       77  link-stampante        pic x(200).
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-periodo, link-stampante.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform OPEN-FILES.
+           if tutto-ok
+              perform ELABORAZIONE
+              perform CLOSE-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+           set RecLocked to false.
+           set trovato   to false.
+           move 0 to ws-num-righe.
+           move 0 to ws-tot-sub ws-tot-iva ws-tot-tot.
+
+      ***---
+       OPEN-FILES.
+           open input clienti param tfatture tcorrisp tnotacr.
+
+      ***---
+       ELABORAZIONE.
+           perform SCANSIONE-TFATTURE.
+           perform SCANSIONE-TCORRISP.
+           perform SCANSIONE-TNOTACR.
+           perform STAMPA.
+
+      ***---
+       SCANSIONE-TFATTURE.
+           move low-value to tfa-chiave.
+           start tfatture key >= tfa-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tfatture next at end exit perform end-read
+              if tfa-data-doc >= link-data-da and
+                 tfa-data-doc <= link-data-a
+                 move tfa-cliente     to ws-cur-cliente
+                 move tfa-data-doc(1:6) to ws-cur-annomese
+                 move tfa-importo-sub to ws-cur-sub
+                 move tfa-importo-iva to ws-cur-iva
+                 move tfa-importo-tot to ws-cur-tot
+                 perform ACCUMULA-RIGA
+              end-if
+           end-perform.
+
+      ***---
+       SCANSIONE-TCORRISP.
+           move low-value to tco-chiave.
+           start tcorrisp key >= tco-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tcorrisp next at end exit perform end-read
+              if tco-data-doc >= link-data-da and
+                 tco-data-doc <= link-data-a
+                 move tco-cliente     to ws-cur-cliente
+                 move tco-data-doc(1:6) to ws-cur-annomese
+                 move tco-importo-sub to ws-cur-sub
+                 move tco-importo-iva to ws-cur-iva
+                 move tco-importo-tot to ws-cur-tot
+                 perform ACCUMULA-RIGA
+              end-if
+           end-perform.
+
+      ***---
+       SCANSIONE-TNOTACR.
+      * LE NOTE DI CREDITO STORNANO IL FATTURATO: ENTRANO CON SEGNO MENO
+           move low-value to tno-chiave.
+           start tnotacr key >= tno-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tnotacr next at end exit perform end-read
+              if tno-data-doc >= link-data-da and
+                 tno-data-doc <= link-data-a
+                 move tno-cliente        to ws-cur-cliente
+                 move tno-data-doc(1:6)  to ws-cur-annomese
+                 compute ws-cur-sub = tno-importo-sub * -1
+                 compute ws-cur-iva = tno-importo-iva * -1
+                 compute ws-cur-tot = tno-importo-tot * -1
+                 perform ACCUMULA-RIGA
+              end-if
+           end-perform.
+
+      ***---
+       ACCUMULA-RIGA.
+           set trovato to false.
+           if ws-num-righe > 0
+              perform varying ws-idx from 1 by 1
+                        until ws-idx > ws-num-righe
+                 if ws-rie-cliente(ws-idx)  = ws-cur-cliente and
+                    ws-rie-annomese(ws-idx) = ws-cur-annomese
+                    set trovato to true
+                    exit perform
+                 end-if
+              end-perform
+           end-if.
+           if trovato
+              add ws-cur-sub to ws-rie-sub(ws-idx)
+              add ws-cur-iva to ws-rie-iva(ws-idx)
+              add ws-cur-tot to ws-rie-tot(ws-idx)
+           else
+              if ws-num-righe < ws-max-righe
+                 add 1 to ws-num-righe
+                 move ws-cur-cliente  to ws-rie-cliente(ws-num-righe)
+                 move ws-cur-annomese to ws-rie-annomese(ws-num-righe)
+                 move ws-cur-sub      to ws-rie-sub(ws-num-righe)
+                 move ws-cur-iva      to ws-rie-iva(ws-num-righe)
+                 move ws-cur-tot      to ws-rie-tot(ws-num-righe)
+              end-if
+           end-if.
+           add ws-cur-sub to ws-tot-sub.
+           add ws-cur-iva to ws-tot-iva.
+           add ws-cur-tot to ws-tot-tot.
+
+      ***---
+       STAMPA.
+           if link-stampante = spaces
+              initialize spooler-link
+              call   "selprint" using selprint-linkage
+              cancel "selprint"
+           else
+              move link-stampante to selprint-stampante
+           end-if.
+
+           if selprint-stampante not = space
+              move selprint-num-copie to SPL-NUM-COPIE
+              move selprint-stampante to SPL-NOME-STAMPANTE
+
+              move titolo to spl-nome-job
+              set spl-apertura to true
+              set spl-vertical to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 move spl-altezza to save-altezza-pagina
+                 perform CARICA-FONT
+              end-if
+           else
+              set spl-sta-annu to true
+              set errori to true
+           end-if.
+
+           if tutto-ok
+              perform INTESTAZIONE
+              move 0 to num-righe
+              if ws-num-righe > 0
+                 perform varying ws-idx from 1 by 1
+                           until ws-idx > ws-num-righe
+                    add 1 to num-righe
+                    if num-righe > 78-max-righe
+                       set spl-salto-pagina to true
+                       call "spooler" using spooler-link
+                       perform INTESTAZIONE
+                    end-if
+                    move ws-rie-annomese(ws-idx)(5:2) to r-mese(1:2)
+                    move "/"                          to r-mese(3:1)
+                    move ws-rie-annomese(ws-idx)(1:4) to r-mese(4:4)
+                    move ws-rie-cliente(ws-idx) to cli-codice
+                    read clienti no lock
+                         invalid move spaces to cli-ragsoc
+                    end-read
+                    move cli-ragsoc  to r-cliente
+                    move ws-rie-sub(ws-idx) to r-sub
+                    move ws-rie-iva(ws-idx) to r-iva
+                    move ws-rie-tot(ws-idx) to r-tot
+                    move Calibri10 to spl-hfont
+                    move 2 to spl-tipo-colonna
+                    move r-riga to spl-riga-stampa
+                    perform SCRIVI
+                 end-perform
+              end-if
+              move ws-tot-sub to rt-sub
+              move ws-tot-iva to rt-iva
+              move ws-tot-tot to rt-tot
+              move Calibri12B to spl-hfont
+              move 2 to spl-tipo-colonna
+              add 0,3 to save-riga
+              move r-totali to spl-riga-stampa
+              perform SCRIVI
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       INTESTAZIONE.
+           move 8                  to spl-colonna.
+           move 0,2                to save-riga.
+           move titolo              to spl-riga-stampa.
+           move Calibri20BI        to spl-hfont.
+           move 1                  to spl-tipo-colonna.
+           perform SCRIVI.
+
+           move 0                  to spl-tipo-colonna.
+           move Calibri12B         to spl-hfont.
+           move 1,5                to save-riga.
+           initialize spl-riga-stampa.
+           string "Periodo dal " delimited size
+                  link-data-da(7:2) delimited size
+                  "/"               delimited size
+                  link-data-da(5:2) delimited size
+                  "/"               delimited size
+                  link-data-da(1:4) delimited size
+                  " al "            delimited size
+                  link-data-a(7:2)  delimited size
+                  "/"               delimited size
+                  link-data-a(5:2)  delimited size
+                  "/"               delimited size
+                  link-data-a(1:4)  delimited size
+                  into spl-riga-stampa
+           end-string.
+           perform SCRIVI.
+
+           move 2,3 to save-riga.
+           move "MESE" to spl-riga-stampa.
+           perform SCRIVI.
+
+           move 0 to num-righe.
+           move 2,8 to save-riga.
+
+      ***---
+       SCRIVI.
+           add  78-passo      to save-riga.
+           move save-riga     to spl-riga.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Calibri 20BI
+           initialize wfont-data Calibri20BI.
+           move 20 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to true.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true. |E' un carattere per la stampante
+           call "W$FONT" using wfont-get-font, Calibri20BI, wfont-data
+                        giving wfont-status.
+
+      * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Calibri 12B
+           initialize wfont-data Calibri12B.
+           move 12 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true. |E' un carattere per la stampante
+           call "W$FONT" using wfont-get-font, Calibri12B, wfont-data
+                        giving wfont-status.
+
+      * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Calibri 10
+           initialize wfont-data Calibri10.
+           move 10 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true. |E' un carattere per la stampante
+           call "W$FONT" using wfont-get-font, Calibri10, wfont-data
+                        giving wfont-status.
+
+      * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+      * ISACCO (MESSAGGIO DI ERRORE ED USCITA SE NON TROVA UN FONT)
+           initialize messaggio.
+
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verrà abortita!"
+                                    delimited size
+              into messaggio.
+
+           inspect messaggio replacing trailing space by low-value.
+
+           display message messaggio.
+
+      ***---
+       CLOSE-FILES.
+           close clienti param tfatture tcorrisp tnotacr.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+
+           destroy Calibri20BI.
+           destroy Calibri12B.
+           destroy Calibri10.
+
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
