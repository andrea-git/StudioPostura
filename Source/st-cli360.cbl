@@ -0,0 +1,572 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-cli360.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * VISIONE UNICA DEL CLIENTE ("CLIENTE 360"): RACCOGLIE SEDUTE
+      * (TSCHEDE/RSCHEDE), FATTURE (TFATTURE/RFATTURE), CORRISPETTIVI
+      * (TCORRISP/RCORRISP) E NOTE DI CREDITO (TNOTACR/RNOTACR) DI UN
+      * CLIENTE E LI STAMPA COME UN'UNICA CRONOLOGIA ORDINATA PER DATA,
+      * UNA RIGA PER SEDUTA O PER DOCUMENTO (NON PER SINGOLA RIGA
+      * ARTICOLO), COSI' DA NON DOVER LANCIARE ST-SCHEDACLI E ST-DOCUM
+      * SEPARATAMENTE E RICOMPORRE A MANO LA STORIA DEL CLIENTE.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "clienti.sl".
+           copy "tschede.sl".
+           copy "rschede.sl".
+           copy "tfatture.sl".
+           copy "rfatture.sl".
+           copy "tcorrisp.sl".
+           copy "rcorrisp.sl".
+           copy "tnotacr.sl".
+           copy "rnotacr.sl".
+           copy "param.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "clienti.fd".
+           copy "tschede.fd".
+           copy "rschede.fd".
+           copy "tfatture.fd".
+           copy "rfatture.fd".
+           copy "tcorrisp.fd".
+           copy "rcorrisp.fd".
+           copy "tnotacr.fd".
+           copy "rnotacr.fd".
+           copy "param.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-clienti        pic xx.
+       77  status-tschede        pic xx.
+       77  status-rschede        pic xx.
+       77  status-tfatture       pic xx.
+       77  status-rfatture       pic xx.
+       77  status-tcorrisp       pic xx.
+       77  status-rcorrisp       pic xx.
+       77  status-tnotacr        pic xx.
+       77  status-rnotacr        pic xx.
+       77  status-param          pic xx.
+
+       77  ws-font-idx           pic 9.
+
+      * COSTANTI
+       78  titolo                value "Studio - Cliente 360".
+       78  78-passo              value 0,7.
+       78  78-max-righe          value 40.
+
+      * CRONOLOGIA UNICA (UNA RIGA PER SEDUTA O PER DOCUMENTO)
+       78  ws-max-eventi         value 1000.
+       01  ws-eventi-tab.
+           05 ws-evt              occurs 1000 times indexed by ws-idx,
+                                                       ws-i, ws-j.
+              10 ws-evt-data         pic 9(8).
+              10 ws-evt-assoluto     pic 9(9).
+              10 ws-evt-tipo         pic x(14).
+              10 ws-evt-descrizione  pic x(50).
+              10 ws-evt-importo      pic s9(9)v99.
+       01  ws-evt-temp.
+           05 ws-evtt-data           pic 9(8).
+           05 ws-evtt-assoluto       pic 9(9).
+           05 ws-evtt-tipo           pic x(14).
+           05 ws-evtt-descrizione    pic x(50).
+           05 ws-evtt-importo        pic s9(9)v99.
+       77  ws-num-eventi          pic 9(4) value 0.
+
+      * COMPOSIZIONE DESCRIZIONE DOCUMENTO (N./ANNO)
+       77  ws-desc-anno           pic 9(4).
+       77  ws-desc-numero         pic 9(6).
+       77  ws-desc-documento      pic x(50).
+
+      * CALCOLO GIORNO ASSOLUTO (SOLO PER ORDINARE, MAI PER LA STAMPA)
+       77  ws-conv-data           pic 9(8).
+       77  ws-conv-anno           pic 9(4).
+       77  ws-conv-mese           pic 9(2).
+       77  ws-conv-giorno         pic 9(2).
+       77  ws-conv-assoluto       pic 9(9).
+
+       77  ws-fine-i              pic 9(4).
+
+      * RIGA PER LA STAMPA DELLA CRONOLOGIA
+       01  r-riga.
+           05 r-data              pic x(10).
+           05 r-tipo              pic x(15).
+           05 r-descrizione       pic x(52).
+           05 r-importo           PIC z.zzz.zz9,99.
+
+      * FLAGS
+       77  controlli              pic xx.
+           88  tutto-ok           value "OK".
+           88  errori             value "ER".
+       77  filler                 pic 9.
+           88 trovato             value 1 false 0.
+
+      * VARIABILI
+       77  messaggio              pic x(150) value spaces.
+       77  font-size-dply         pic z(5).
+       77  WFONT-STATUS           pic s9(5) value zero.
+
+       77  Calibri20BI            handle of font.
+       77  Calibri12B             handle of font.
+       77  Calibri10              handle of font.
+       77  ws-font-handle-target  handle of font.
+       77  save-riga              pic 9(7)v99.
+       77  save-altezza-pagina    pic 9(7)v99.
+
+       77  num-righe              pic 9(3).
+
+       LINKAGE SECTION.
+       77  link-cliente           pic x(6).
+       77  link-stampante         pic x(200).
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-cliente link-stampante.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform OPEN-FILES.
+           if tutto-ok
+              perform ELABORAZIONE
+              perform CLOSE-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+           set trovato   to false.
+           move 0 to ws-num-eventi.
+
+      ***---
+       OPEN-FILES.
+           open input clienti tschede rschede tfatture rfatture
+                      tcorrisp rcorrisp tnotacr rnotacr param.
+
+      ***---
+       ELABORAZIONE.
+           move link-cliente to cli-codice.
+           read clienti no lock
+                invalid set errori to true
+           end-read.
+           if tutto-ok
+              perform RACCOGLI-SEDUTE
+              perform RACCOGLI-FATTURE
+              perform RACCOGLI-CORRISPETTIVI
+              perform RACCOGLI-NOTE-CREDITO
+              perform ORDINA-EVENTI
+              perform STAMPA
+           end-if.
+
+      ***---
+       RACCOGLI-SEDUTE.
+           move link-cliente to tsc-cliente.
+           start tschede key >= tsc-cliente
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tschede next at end exit perform end-read
+              if tsc-cliente not = link-cliente
+                 exit perform
+              end-if
+              perform RACCOGLI-SEDUTE-SCHEDA
+           end-perform.
+
+      ***---
+       RACCOGLI-SEDUTE-SCHEDA.
+           move low-value  to rsc-rec.
+           move tsc-codice to rsc-codice.
+           start rschede key >= rsc-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read rschede next at end exit perform end-read
+              if rsc-codice not = tsc-codice
+                 exit perform
+              end-if
+              if ws-num-eventi < ws-max-eventi
+                 add 1 to ws-num-eventi
+                 move rsc-data           to ws-evt-data(ws-num-eventi)
+                 move "SEDUTA"           to ws-evt-tipo(ws-num-eventi)
+                 move rsc-descrizione    to
+                                    ws-evt-descrizione(ws-num-eventi)
+                 move rsc-netto          to
+                                    ws-evt-importo(ws-num-eventi)
+                 move rsc-data           to ws-conv-data
+                 perform CONVERTI-GIORNI
+                 move ws-conv-assoluto to ws-evt-assoluto(ws-num-eventi)
+              end-if
+           end-perform.
+
+      ***---
+       RACCOGLI-FATTURE.
+           move link-cliente to tfa-cliente.
+           start tfatture key >= tfa-cliente
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tfatture next at end exit perform end-read
+              if tfa-cliente not = link-cliente
+                 exit perform
+              end-if
+              if ws-num-eventi < ws-max-eventi
+                 add 1 to ws-num-eventi
+                 move tfa-data-doc  to ws-evt-data(ws-num-eventi)
+                 move "FATTURA"     to ws-evt-tipo(ws-num-eventi)
+                 move tfa-anno      to ws-desc-anno
+                 move tfa-numero    to ws-desc-numero
+                 perform COMPONI-DESCRIZIONE-DOCUMENTO
+                 move ws-desc-documento to
+                                    ws-evt-descrizione(ws-num-eventi)
+                 move tfa-importo-tot to
+                                    ws-evt-importo(ws-num-eventi)
+                 move tfa-data-doc  to ws-conv-data
+                 perform CONVERTI-GIORNI
+                 move ws-conv-assoluto to ws-evt-assoluto(ws-num-eventi)
+              end-if
+           end-perform.
+
+      ***---
+       RACCOGLI-CORRISPETTIVI.
+           move link-cliente to tco-cliente.
+           start tcorrisp key >= tco-cliente
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tcorrisp next at end exit perform end-read
+              if tco-cliente not = link-cliente
+                 exit perform
+              end-if
+              if ws-num-eventi < ws-max-eventi
+                 add 1 to ws-num-eventi
+                 move tco-data-doc  to ws-evt-data(ws-num-eventi)
+                 move "CORRISPETTIVO" to ws-evt-tipo(ws-num-eventi)
+                 move tco-anno      to ws-desc-anno
+                 move tco-numero    to ws-desc-numero
+                 perform COMPONI-DESCRIZIONE-DOCUMENTO
+                 move ws-desc-documento to
+                                    ws-evt-descrizione(ws-num-eventi)
+                 move tco-importo-tot to
+                                    ws-evt-importo(ws-num-eventi)
+                 move tco-data-doc  to ws-conv-data
+                 perform CONVERTI-GIORNI
+                 move ws-conv-assoluto to ws-evt-assoluto(ws-num-eventi)
+              end-if
+           end-perform.
+
+      ***---
+       RACCOGLI-NOTE-CREDITO.
+           move link-cliente to tno-cliente.
+           start tnotacr key >= tno-cliente
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tnotacr next at end exit perform end-read
+              if tno-cliente not = link-cliente
+                 exit perform
+              end-if
+              if ws-num-eventi < ws-max-eventi
+                 add 1 to ws-num-eventi
+                 move tno-data-doc  to ws-evt-data(ws-num-eventi)
+                 move "NOTA CREDITO" to ws-evt-tipo(ws-num-eventi)
+                 move tno-anno      to ws-desc-anno
+                 move tno-numero    to ws-desc-numero
+                 perform COMPONI-DESCRIZIONE-DOCUMENTO
+                 move ws-desc-documento to
+                                    ws-evt-descrizione(ws-num-eventi)
+      * IMPORTO ESPOSTO COME STORNO (NEGATIVO)
+                 compute ws-evt-importo(ws-num-eventi) =
+                         tno-importo-tot * -1
+                 move tno-data-doc  to ws-conv-data
+                 perform CONVERTI-GIORNI
+                 move ws-conv-assoluto to ws-evt-assoluto(ws-num-eventi)
+              end-if
+           end-perform.
+
+      ***---
+       COMPONI-DESCRIZIONE-DOCUMENTO.
+           initialize ws-desc-documento.
+           string "n. " delimited size
+                  ws-desc-numero delimited size
+                  "/" delimited size
+                  ws-desc-anno delimited size
+                  into ws-desc-documento
+           end-string.
+
+      ***---
+       CONVERTI-GIORNI.
+      * APPROSSIMAZIONE COMMERCIALE A MESI DI 30 GIORNI: SERVE SOLO A
+      * DARE UN ORDINE CRONOLOGICO AGLI EVENTI, MAI PER LA STAMPA
+           move ws-conv-data(1:4) to ws-conv-anno.
+           move ws-conv-data(5:2) to ws-conv-mese.
+           move ws-conv-data(7:2) to ws-conv-giorno.
+           compute ws-conv-assoluto =
+                   (ws-conv-anno * 360) + (ws-conv-mese * 30) +
+                   ws-conv-giorno.
+
+      ***---
+       ORDINA-EVENTI.
+      * ORDINAMENTO A BOLLE PER DATA CRESCENTE (VOLUMI PICCOLI, VA
+      * BENE UN CONFRONTO A COPPIE)
+           if ws-num-eventi > 1
+              compute ws-fine-i = ws-num-eventi - 1
+              perform varying ws-i from 1 by 1 until ws-i > ws-fine-i
+                 perform varying ws-j from 1 by 1
+                           until ws-j > ws-num-eventi - ws-i
+                    if ws-evt-assoluto(ws-j) >
+                       ws-evt-assoluto(ws-j + 1)
+                       perform SCAMBIA-EVENTI
+                    end-if
+                 end-perform
+              end-perform
+           end-if.
+
+      ***---
+       SCAMBIA-EVENTI.
+           move ws-evt(ws-j)     to ws-evt-temp.
+           move ws-evt(ws-j + 1) to ws-evt(ws-j).
+           move ws-evt-temp      to ws-evt(ws-j + 1).
+
+      ***---
+       STAMPA.
+           if link-stampante = spaces
+              initialize spooler-link
+              call   "selprint" using selprint-linkage
+              cancel "selprint"
+           else
+              move link-stampante to selprint-stampante
+           end-if.
+
+           if selprint-stampante not = space
+              move selprint-num-copie to SPL-NUM-COPIE
+              move selprint-stampante to SPL-NOME-STAMPANTE
+              move selprint-salva-pdf    to SPL-SALVA-PDF
+              move selprint-percorso-pdf to SPL-PERCORSO-PDF
+              move selprint-anteprima-video   to
+                                        SPL-ANTEPRIMA-VIDEO
+              move selprint-percorso-anteprima to
+                                        SPL-PERCORSO-ANTEPRIMA
+
+              move titolo to spl-nome-job
+              set spl-apertura to true
+              set spl-vertical to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 move spl-altezza to save-altezza-pagina
+                 perform CARICA-FONT
+              end-if
+           else
+              set spl-sta-annu to true
+              set errori to true
+           end-if.
+
+           if tutto-ok
+              perform INTESTAZIONE
+              move 0 to num-righe
+              if ws-num-eventi > 0
+                 perform varying ws-idx from 1 by 1
+                           until ws-idx > ws-num-eventi
+                    add 1 to num-righe
+                    if num-righe > 78-max-righe
+                       set spl-salto-pagina to true
+                       call "spooler" using spooler-link
+                       perform INTESTAZIONE
+                    end-if
+                    string ws-evt-data(ws-idx)(7:2) delimited size
+                           "/"                       delimited size
+                           ws-evt-data(ws-idx)(5:2) delimited size
+                           "/"                       delimited size
+                           ws-evt-data(ws-idx)(1:4) delimited size
+                           into r-data
+                    end-string
+                    move ws-evt-tipo(ws-idx)        to r-tipo
+                    move ws-evt-descrizione(ws-idx) to r-descrizione
+                    move ws-evt-importo(ws-idx)     to r-importo
+                    move Calibri10 to spl-hfont
+                    move 2 to spl-tipo-colonna
+                    move r-riga to spl-riga-stampa
+                    perform SCRIVI
+                 end-perform
+              else
+                 move "Nessun evento trovato per questo cliente."
+                                        to spl-riga-stampa
+                 move Calibri12B        to spl-hfont
+                 perform SCRIVI
+              end-if
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       INTESTAZIONE.
+           move 8                  to spl-colonna.
+           move 0,2                to save-riga.
+           initialize spl-riga-stampa.
+           string titolo delimited size
+                  " - "  delimited size
+                  cli-ragsoc delimited size
+                  into spl-riga-stampa
+           end-string.
+           move Calibri20BI        to spl-hfont.
+           move 1                  to spl-tipo-colonna.
+           perform SCRIVI.
+
+           move 2,3 to save-riga.
+           move "DATA - TIPO - DESCRIZIONE - IMPORTO"
+                                    to spl-riga-stampa.
+           move Calibri12B  to spl-hfont.
+           perform SCRIVI.
+
+           move 0 to num-righe.
+           move 2,8 to save-riga.
+
+      ***---
+       SCRIVI.
+           add  78-passo      to save-riga.
+           move save-riga     to spl-riga.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * FONT DI RISERVA CONFIGURATI SU PARAM, USATI PIU' SOTTO SE UN
+      * FONT STANDARD NON E' INSTALLATO SULLA POSTAZIONE DI STAMPA.
+           move spaces to prm-chiave.
+           read param  no lock
+                invalid initialize rec-param
+           end-read.
+
+      * Calibri 20BI
+           initialize wfont-data Calibri20BI.
+           move 20 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to true.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           move Calibri20BI          to ws-font-handle-target.
+           perform CARICA-FONT-CON-FALLBACK.
+           move ws-font-handle-target to Calibri20BI.
+           if not tutto-ok
+              exit paragraph
+           end-if.
+
+      * Calibri 12B
+           initialize wfont-data Calibri12B.
+           move 12 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           move Calibri12B           to ws-font-handle-target.
+           perform CARICA-FONT-CON-FALLBACK.
+           move ws-font-handle-target to Calibri12B.
+           if not tutto-ok
+              exit paragraph
+           end-if.
+
+      * Calibri 10
+           initialize wfont-data Calibri10.
+           move 10 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           move Calibri10            to ws-font-handle-target.
+           perform CARICA-FONT-CON-FALLBACK.
+           move ws-font-handle-target to Calibri10.
+
+      ***---
+      ***---
+      * CARICA IL FONT DESCRITTO IN WFONT-DATA/WFONT-SIZE/WFONT-NAME
+      * SU WS-FONT-HANDLE-TARGET, RIPROVANDO, NELL'ORDINE CONFIGURATO
+      * SU PARAM, I FONT DI RISERVA PRIMA DI ARRENDERSI E BLOCCARE LA
+      * STAMPA: DIMENSIONE E STILE GIA' IMPOSTATI DAL CHIAMANTE IN
+      * WFONT-DATA, CAMBIA SOLO IL NOME.
+       CARICA-FONT-CON-FALLBACK.
+           call "W$FONT" using wfont-get-font, ws-font-handle-target,
+                               wfont-data
+                        giving wfont-status.
+
+           move 0 to ws-font-idx.
+           perform until wfont-status = 1 or ws-font-idx > 3
+              add 1 to ws-font-idx
+              if prm-font-fallback (ws-font-idx) not = spaces
+                 move prm-font-fallback (ws-font-idx) to wfont-name
+                 call "W$FONT" using wfont-get-font,
+                                     ws-font-handle-target,
+                                     wfont-data
+                              giving wfont-status
+              end-if
+           end-perform.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verrà abortita!"
+                                    delimited size
+              into messaggio.
+
+           inspect messaggio replacing trailing space by low-value.
+
+           display message messaggio.
+
+      ***---
+       CLOSE-FILES.
+           close clienti tschede rschede tfatture rfatture
+                 tcorrisp rcorrisp tnotacr rnotacr param.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+
+           destroy Calibri20BI.
+           destroy Calibri12B.
+           destroy Calibri10.
+
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
