@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-listiniscad.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "articoli.sl".
+           copy "tlistini.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "articoli.fd".
+           copy "tlistini.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-articoli       pic xx.
+       77  status-tlistini       pic xx.
+
+      * COSTANTI
+       78  titolo             value "Studio - Listini Scaduti".
+       78  78-passo           value 0,7.
+       78  78-max-righe       value 45.
+      * ETA' MASSIMA (IN ANNI) DI UN LISTINO ATTIVO SENZA RINNOVO
+       78  78-soglia-anni     value 2.
+
+      * CAMPI DI LAVORO
+       77  ws-oggi               pic 9(8).
+       77  ws-anno-cutoff        pic 9(4).
+       77  ws-cutoff             pic 9(8).
+
+       77  filler                pic 9.
+           88 ws-trovato-attivo  value 1 false 0.
+       77  ws-inizio-attivo      pic 9(8).
+       77  ws-num-anomalie       pic 9(4) value 0.
+
+       01  r-riga.
+           05 r-articolo         pic x(8).
+           05 r-descrizione      pic x(40).
+           05 r-messaggio        pic x(40).
+
+      * FLAGS
+       77  controlli             pic xx.
+           88  tutto-ok          value "OK".
+           88  errori            value "ER".
+
+       77  messaggio             pic x(150) value spaces.
+       77  font-size-dply        pic z(5).
+       77  WFONT-STATUS          pic s9(5) value zero.
+
+       77  Calibri16B            handle of font.
+       77  Calibri10             handle of font.
+       77  save-riga             pic 9(7)v99.
+       77  save-altezza-pagina   pic 9(7)v99.
+       77  num-righe             pic 9(3).
+
+       LINKAGE SECTION.
+       77  link-stampante        pic x(200).
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-stampante.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform OPEN-FILES.
+           if tutto-ok
+              perform STAMPA
+              perform CLOSE-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+           accept ws-oggi from century-date.
+           move ws-oggi(1:4)   to ws-anno-cutoff.
+           subtract 78-soglia-anni from ws-anno-cutoff.
+           move ws-anno-cutoff to ws-cutoff(1:4).
+           move ws-oggi(5:4)   to ws-cutoff(5:4).
+           move 0 to ws-num-anomalie.
+
+      ***---
+       OPEN-FILES.
+           open input articoli tlistini.
+
+      ***---
+       STAMPA.
+           if link-stampante = spaces
+              initialize spooler-link
+              call   "selprint" using selprint-linkage
+              cancel "selprint"
+           else
+              move link-stampante to selprint-stampante
+           end-if.
+
+           if selprint-stampante not = space
+              move selprint-num-copie to SPL-NUM-COPIE
+              move selprint-stampante to SPL-NOME-STAMPANTE
+
+              move titolo to spl-nome-job
+              set spl-apertura to true
+              set spl-vertical to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 move spl-altezza to save-altezza-pagina
+                 perform CARICA-FONT
+              end-if
+           else
+              set spl-sta-annu to true
+              set errori to true
+           end-if.
+
+           if tutto-ok
+              perform INTESTAZIONE
+              move 0 to num-righe
+              perform SCANSIONE-ARTICOLI
+              if ws-num-anomalie = 0
+                 move spaces           to r-articolo r-messaggio
+                 move "Nessun listino scaduto rilevato."
+                                        to r-descrizione
+                 move Calibri10        to spl-hfont
+                 move 2                to spl-tipo-colonna
+                 move r-riga           to spl-riga-stampa
+                 perform SCRIVI
+              end-if
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       SCANSIONE-ARTICOLI.
+           move low-value to art-codice.
+           start articoli key >= art-codice
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read articoli next at end exit perform end-read
+              set ws-trovato-attivo to false
+              move 0 to ws-inizio-attivo
+              perform SCANSIONE-LISTINI-ARTICOLO
+              if ws-trovato-attivo and ws-inizio-attivo < ws-cutoff
+                 perform SEGNALA-LISTINO-SCADUTO
+              end-if
+           end-perform.
+
+      ***---
+       SCANSIONE-LISTINI-ARTICOLO.
+           move art-codice   to tli-articolo.
+           start tlistini key >= tli-articolo
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tlistini next at end exit perform end-read
+              if tli-articolo not = art-codice
+                 exit perform
+              end-if
+              if tli-inizio-validita <= ws-oggi and
+                 (tli-fine-validita = 0 or
+                  tli-fine-validita >= ws-oggi)
+                 if not ws-trovato-attivo or
+                    tli-inizio-validita > ws-inizio-attivo
+                    set ws-trovato-attivo to true
+                    move tli-inizio-validita to ws-inizio-attivo
+                 end-if
+              end-if
+           end-perform.
+
+      ***---
+       SEGNALA-LISTINO-SCADUTO.
+           add 1 to ws-num-anomalie.
+           move art-codice      to r-articolo.
+           move art-descrizione to r-descrizione.
+           initialize r-messaggio.
+           string "attivo dal "          delimited size
+                  ws-inizio-attivo(7:2)   delimited size
+                  "/"                    delimited size
+                  ws-inizio-attivo(5:2)   delimited size
+                  "/"                    delimited size
+                  ws-inizio-attivo(1:4)   delimited size
+             into r-messaggio
+           end-string.
+           if num-righe > 78-max-righe
+              set spl-salto-pagina to true
+              call "spooler" using spooler-link
+              perform INTESTAZIONE
+           end-if.
+           add 1 to num-righe.
+           move Calibri10  to spl-hfont.
+           move 2          to spl-tipo-colonna.
+           move r-riga     to spl-riga-stampa.
+           perform SCRIVI.
+
+      ***---
+       INTESTAZIONE.
+           move 8                  to spl-colonna.
+           move 0,2                to save-riga.
+           move titolo              to spl-riga-stampa.
+           move Calibri16B         to spl-hfont.
+           move 1                  to spl-tipo-colonna.
+           perform SCRIVI.
+
+           move 0 to num-righe.
+           move 2,3 to save-riga.
+
+      ***---
+       SCRIVI.
+           add  78-passo      to save-riga.
+           move save-riga     to spl-riga.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Calibri 16B
+           initialize wfont-data Calibri16B.
+           move 16 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, Calibri16B, wfont-data
+                        giving wfont-status.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Calibri 10
+           initialize wfont-data Calibri10.
+           move 10 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, Calibri10, wfont-data
+                        giving wfont-status.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verrà abortita!"
+                                    delimited size
+              into messaggio.
+
+           inspect messaggio replacing trailing space by low-value.
+
+           display message messaggio.
+
+      ***---
+       CLOSE-FILES.
+           close articoli tlistini.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+
+           destroy Calibri16B.
+           destroy Calibri10.
+
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
