@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-codfischk.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * VALIDAZIONE CODICE FISCALE PERSONA FISICA (16 CARATTERI): OGNI
+      * CARATTERE DEI PRIMI 15 VIENE CONVERTITO IN UN VALORE NUMERICO
+      * SECONDO LA TABELLA UFFICIALE "PARI"/"DISPARI" (A SECONDA DELLA
+      * POSIZIONE), LA SOMMA VIENE DIVISA PER 26 E IL RESTO INDIVIDUA LA
+      * LETTERA DI CONTROLLO ATTESA, DA CONFRONTARE CON IL 16 CARATTERE.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+
+       WORKING-STORAGE SECTION.
+       77  ws-caratteri          pic x(36)
+              value "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       77  ws-lettere            pic x(26)
+                                  value "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+      * VALORI DI CONVERSIONE UFFICIALI, UNA COPPIA DI CIFRE PER OGNI
+      * CARATTERE DI WS-CARATTERI (STESSO ORDINE), SECONDO LA POSIZIONE
+      * DISPARI O PARI DEL CARATTERE NEL CODICE FISCALE.
+       01  ws-valori-dispari-rec.
+           05  filler            pic x(36)
+               value "010005070913151719210100050709131517".
+           05  filler            pic x(36)
+               value "192102041820110306081214161022252423".
+       01  ws-valori-dispari-tab redefines ws-valori-dispari-rec.
+           05  ws-valori-dispari  occurs 36 times pic 99.
+
+       01  ws-valori-pari-rec.
+           05  filler            pic x(36)
+               value "000102030405060708090001020304050607".
+           05  filler            pic x(36)
+               value "080910111213141516171819202122232425".
+       01  ws-valori-pari-tab redefines ws-valori-pari-rec.
+           05  ws-valori-pari     occurs 36 times pic 99.
+
+       77  ws-pos                pic 99.
+       77  ws-char               pic x.
+       77  ws-valore             pic 99.
+       77  ws-somma              pic 9(4) value 0.
+       77  ws-resto              pic 99.
+       77  ws-quoziente          pic 9(4).
+       77  ws-parita             pic 9.
+       77  ws-k                  pic 99.
+       77  ws-errore             pic 9 value 0.
+           88 ws-nessun-errore   value 0.
+
+       LINKAGE SECTION.
+       77  link-codfis           pic x(16).
+       77  link-esito            pic xx.
+           88 link-codfis-ok     value "OK".
+           88 link-codfis-ko     value "KO".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-codfis link-esito.
+
+      ***---
+       MAIN-PRG.
+           set link-codfis-ko to true.
+           set ws-nessun-errore to true.
+           move 0 to ws-somma.
+           if link-codfis not = spaces and link-codfis(16:1) alphabetic
+              perform varying ws-k from 1 by 1 until ws-k > 15
+                 move link-codfis(ws-k:1) to ws-char
+                 perform DETERMINA-VALORE
+                 if ws-errore = 1
+                    exit perform
+                 end-if
+                 add ws-valore to ws-somma
+              end-perform
+              if ws-nessun-errore
+                 divide ws-somma by 26 giving ws-quoziente
+                                       remainder ws-resto
+                 if ws-lettere(ws-resto + 1:1) = link-codfis(16:1)
+                    set link-codfis-ok to true
+                 end-if
+              end-if
+           end-if.
+           goback.
+
+      ***---
+       DETERMINA-VALORE.
+           perform varying ws-pos from 1 by 1
+                     until ws-pos > 36 or
+                           ws-caratteri(ws-pos:1) = ws-char
+           end-perform.
+           if ws-pos > 36
+              move 1 to ws-errore
+           else
+              divide ws-k by 2 giving ws-quoziente remainder ws-parita
+              if ws-parita = 1
+                 move ws-valori-dispari(ws-pos) to ws-valore
+              else
+                 move ws-valori-pari(ws-pos)    to ws-valore
+              end-if
+           end-if.
