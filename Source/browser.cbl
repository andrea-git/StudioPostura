@@ -27,10 +27,21 @@
        INPUT-OUTPUT         SECTION.
        FILE-CONTROL.
       *{TOTEM}FILE-CONTROL
+           copy "param.sl".
+      * PAGINA HTML DI ANTEPRIME PER LA VISTA A GRIGLIA (VEDI
+      * GENERA-GRIGLIA-HTML): IL NOME CAMBIA CON LA CARTELLA SFOGLIATA,
+      * QUINDI L'ASSEGNAZIONE E' SU UN CAMPO E NON SU UN LETTERALE.
+           SELECT GRIGLIA-HTML
+               ASSIGN       TO WS-FILE-GRIGLIA-HTML
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS STATUS-GRIGLIA-HTML.
       *{TOTEM}END
        DATA                 DIVISION.
        FILE                 SECTION.
       *{TOTEM}FILE
+           copy "param.fd".
+           FD  GRIGLIA-HTML.
+           01  REC-GRIGLIA-HTML       PIC X(512).
       *{TOTEM}END
 
        WORKING-STORAGE      SECTION.
@@ -60,6 +71,7 @@
                   USAGE IS HANDLE OF WINDOW.
        77 counter          PIC  9(3).
        77 path-bmp         PIC  X(512).
+       77 status-param     PIC  XX.
        77 como-path        PIC  X(512).
        77 CountChar        PIC  9(3).
        77 counter2         PIC  9(3).
@@ -78,7 +90,11 @@
        77 Small-Font
                   USAGE IS HANDLE OF FONT SMALL-FONT.
        01 FlagSelezionato  PIC  9.
-           88 selezionato VALUE IS 1    WHEN SET TO FALSE  0. 
+           88 selezionato VALUE IS 1    WHEN SET TO FALSE  0.
+       01 FlagVistaGriglia PIC  9.
+           88 vista-griglia VALUE IS 1  WHEN SET TO FALSE  0.
+       01 FlagGrigliaOk    PIC  9.
+           88 griglia-creata VALUE IS 1 WHEN SET TO FALSE  0.
        77 OPENSAVE-STATUS  PIC  s99.
        78 OPENSAVE-SUPPORTED VALUE IS 1. 
        78 OPENSAVE-OPEN-BOX VALUE IS 2. 
@@ -118,6 +134,8 @@
                   VALUE IS 1.
        77 e-next           PIC  9
                   VALUE IS 0.
+       77 e-griglia        PIC  9
+                  VALUE IS 1.
        77 Calibri14-Occidentale
                   USAGE IS HANDLE OF FONT.
        77 Traditional-Font
@@ -126,6 +144,22 @@
                   USAGE IS COMP-4
                   VALUE IS 0.
 
+      * VISTA A GRIGLIA (VEDI PB-GRID-LinkTo / GENERA-GRIGLIA-HTML):
+      * PAGINA HTML DI ANTEPRIME GENERATA AL VOLO SCANDENDO LA CARTELLA
+      * DELL'IMMAGINE CORRENTE CON CBL_DIR_SCAN/CBL_READ_DIR (LA STESSA
+      * ROUTINE GIA' USATA DA ST-FOTOIMPORT).
+       77 status-griglia-html     PIC  XX.
+       77 ws-file-griglia-html    PIC  X(512).
+       77 ws-cartella-corrente    PIC  X(512).
+       77 ws-pos-sep              PIC  9(3) VALUE 0.
+       77 ws-len-path             PIC  9(3) VALUE 0.
+       77 ws-dirspec-griglia      PIC  X(210).
+       77 ws-scan-handle-griglia  PIC  X(4).
+       77 ws-dir-flags-griglia    PIC  9(4) COMP-X VALUE 0.
+       77 ws-nomefile-griglia     PIC  X(200).
+       77 ws-esito-scan-griglia   PIC  S9(9) COMP-5.
+       77 ws-riga-html            PIC  X(512).
+
       ***********************************************************
       *   Code Gen's Buffer                                     *
       ***********************************************************
@@ -310,6 +344,27 @@
            LAYOUT-DATA RLM-RESIZE-BOTH-ANY
            .
 
+      * PUSH BUTTON
+       05
+           PB-GRID,
+           Push-Button,
+           COL 28,00,
+           LINE 1,09,
+           LINES 64,00 ,
+           SIZE 48,00 ,
+           BITMAP-HANDLE TOOLBAR-BROWSER-BMP,
+           BITMAP-NUMBER 1,
+           UNFRAMED,
+           SQUARE,
+           ENABLED e-griglia,
+           EXCEPTION-VALUE 69,
+           FLAT,
+           ID IS 8,
+           SELF-ACT,
+           TITLE "Griglia",
+           LAYOUT-DATA RLM-RESIZE-BOTH-ANY
+           .
+
       *{TOTEM}END
 
       *{TOTEM}LINKPARA
@@ -450,25 +505,26 @@
            move LinkImage to path-bmp.
 
            if visualizzazione
-              move 0 to e-sfoglia e-sel e-prev e-next
-              move BitmapBrowseDisabled to BitmapNumBrowse 
+              move 0 to e-sfoglia e-sel e-prev e-next e-griglia
+              move BitmapBrowseDisabled to BitmapNumBrowse
               move BitmapSelDisabled    to BitmapNumSel
               move BitmapPrevDisabled   to BitmapNumPrev
               move BitmapNextDisabled   to BitmapNumNext
            else
-              move 1 to e-sfoglia e-sel e-prev e-next
-              move BitmapBrowseEnabled  to BitmapNumBrowse 
+              move 1 to e-sfoglia e-sel e-prev e-next e-griglia
+              move BitmapBrowseEnabled  to BitmapNumBrowse
               move BitmapSelEnabled     to BitmapNumSel
               move BitmapPrevEnabled    to BitmapNumPrev
               move BitmapNextEnabled    to BitmapNumNext
            end-if.
 
-           display pb-sfoglia pb-sel pb-prev pb-next.
+           display pb-sfoglia pb-sel pb-prev pb-next pb-grid.
 
            modify web-img,  value = path-bmp.
            modify ef-path,  value = path-bmp.
 
            set selezionato  to false.
+           set vista-griglia to false.
 
            .
       * <TOTEM:END>
@@ -505,6 +561,8 @@
                  PERFORM PB-PREV-LinkTo
               WHEN Key-Status = 68
                  PERFORM PB-NEXT-LinkTo
+              WHEN Key-Status = 69
+                 PERFORM PB-GRID-LinkTo
            END-EVALUATE
       * avoid changing focus
            MOVE 4 TO Accept-Control
@@ -644,7 +702,19 @@
       * <TOTEM:PARA. pb-sfoglia-LinkTo>
            initialize opensave-data.
            if path-bmp = spaces
+      * L'AMBIENTE RESTA UN'EVENTUALE DEROGA DELLA SINGOLA POSTAZIONE;
+      * SE NON E' IMPOSTATO SI USA IL VALORE DI DEFAULT SU PARAM, COSI'
+      * L'IT LO CAMBIA UNA VOLTA SOLA INVECE DI TOCCARE OGNI MACCHINA.
               accept path-bmp from environment "PATH_IMMAGINI"
+              if path-bmp = spaces
+                 move spaces to prm-chiave
+                 open input param
+                 read param no lock
+                      invalid initialize rec-param
+                 end-read
+                 close param
+                 move prm-path-immagini-default to path-bmp
+              end-if
               move path-bmp to opnsav-default-dir
            end-if.
                                     
@@ -682,7 +752,22 @@
       * <TOTEM:PARA. PB-NEXT-LinkTo>
            modify web-img, GO-FORWARD 1.
            inquire web-img, value in path-bmp.
-           modify ef-path,  value = path-bmp 
+           modify ef-path,  value = path-bmp
+           .
+      * <TOTEM:END>
+      * EVENT PARAGRAPH
+       PB-GRID-LinkTo.
+      * <TOTEM:PARA. PB-GRID-LinkTo>
+           if vista-griglia
+              set vista-griglia to false
+              modify web-img, value = path-bmp
+           else
+              perform GENERA-GRIGLIA-HTML
+              if griglia-creata
+                 set vista-griglia to true
+                 modify web-img, value = ws-file-griglia-html
+              end-if
+           end-if
            .
       * <TOTEM:END>
        ef-path-BeforeProcedure.
@@ -696,6 +781,96 @@
            .
       * <TOTEM:END>
 
+      * USER DEFINE PARAGRAPH
+       GENERA-GRIGLIA-HTML.
+      * RICAVA LA CARTELLA DELL'IMMAGINE IN CORSO E LA SCANDISCE (VEDI
+      * RICAVA-CARTELLA-CORRENTE / SCANSIONE-CARTELLA-GRIGLIA) PER
+      * COSTRUIRE UNA PAGINA HTML CON LE ANTEPRIME DI TUTTE LE IMMAGINI
+      * TROVATE, OGNUNA COLLEGATA ALL'IMMAGINE INTERA: COSI' WEB-IMG
+      * PUO' MOSTRARE LA GRIGLIA SENZA UNA NUOVA MASCHERA.
+           set griglia-creata to false.
+           perform RICAVA-CARTELLA-CORRENTE.
+           if ws-cartella-corrente not = spaces
+              initialize ws-file-griglia-html
+              string ws-cartella-corrente delimited low-value
+                     "griglia.htm"         delimited size
+                into ws-file-griglia-html
+              end-string
+              open output griglia-html
+              if status-griglia-html = "00"
+                 move "<html><body bgcolor=white>" to rec-griglia-html
+                 write rec-griglia-html
+                 initialize ws-dirspec-griglia
+                 string ws-cartella-corrente delimited low-value
+                        "*.*"                 delimited size
+                   into ws-dirspec-griglia
+                 end-string
+                 call "CBL_DIR_SCAN" using ws-dirspec-griglia,
+                                           ws-scan-handle-griglia
+                 move return-code to ws-esito-scan-griglia
+                 if ws-esito-scan-griglia = 0
+                    perform SCANSIONE-CARTELLA-GRIGLIA
+                 end-if
+                 move "</body></html>" to rec-griglia-html
+                 write rec-griglia-html
+                 close griglia-html
+                 set griglia-creata to true
+              end-if
+           end-if
+           .
+
+      * USER DEFINE PARAGRAPH
+       RICAVA-CARTELLA-CORRENTE.
+           move spaces to ws-cartella-corrente.
+           move 0      to ws-pos-sep ws-len-path.
+           inspect path-bmp tallying ws-len-path for characters
+              before initial spaces.
+           perform varying ws-pos-sep from ws-len-path by -1
+                     until ws-pos-sep < 1
+              if path-bmp(ws-pos-sep:1) = "/"
+                 or path-bmp(ws-pos-sep:1) = "\"
+                 exit perform
+              end-if
+           end-perform.
+           if ws-pos-sep > 0
+              move path-bmp(1:ws-pos-sep) to ws-cartella-corrente
+           end-if
+           .
+
+      * USER DEFINE PARAGRAPH
+       SCANSIONE-CARTELLA-GRIGLIA.
+           perform until 1 = 2
+              call "CBL_READ_DIR" using ws-scan-handle-griglia,
+                                        ws-dir-flags-griglia,
+                                        ws-nomefile-griglia
+              move return-code to ws-esito-scan-griglia
+              if ws-esito-scan-griglia not = 0
+                 exit perform
+              end-if
+              perform SCRIVI-ANTEPRIMA-GRIGLIA
+           end-perform
+           .
+
+      * USER DEFINE PARAGRAPH
+       SCRIVI-ANTEPRIMA-GRIGLIA.
+           if ws-nomefile-griglia(1:1) not = "."
+              and ws-nomefile-griglia not = "griglia.htm"
+              initialize ws-riga-html
+              string "<a href=""file:///"    delimited size
+                     ws-cartella-corrente     delimited low-value
+                     ws-nomefile-griglia      delimited spaces
+                     """><img src=""file:///" delimited size
+                     ws-cartella-corrente     delimited low-value
+                     ws-nomefile-griglia      delimited spaces
+                     """ width=120 height=90 border=1></a>"
+                                               delimited size
+                into ws-riga-html
+              end-string
+              move ws-riga-html to rec-griglia-html
+              write rec-griglia-html
+           end-if
+           .
+
       *{TOTEM}END
 
       *{TOTEM}SHOW-MSG
