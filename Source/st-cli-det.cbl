@@ -9,6 +9,7 @@
            copy "clienti.sl".
            copy "tipocli.sl".
            copy "codiva.sl".
+           copy "param.sl".
 
       *****************************************************************
        DATA DIVISION.
@@ -16,6 +17,7 @@
            copy "clienti.fd".
            copy "tipocli.fd".
            copy "codiva.fd".
+           copy "param.fd".
 
        WORKING-STORAGE SECTION.
       * COPY   
@@ -23,10 +25,12 @@
        copy "spooler.def".
        copy "fonts.def".
        copy "selprint.lks".
+       copy "fblock.lks".
 
        77  status-clienti        pic xx.
        77  status-tipocli        pic xx.
        77  status-codiva         pic xx.
+       77  status-param          pic xx.
 
       * COSTANTI
        78  titolo                value "Studio - Dettaglio cliente".
@@ -39,6 +43,11 @@
            05 filler             pic x(8)  value "C.A.P.".
            05 filler             pic x(8)  value "Nazione".
 
+       01  r1-fissa-en.
+           05 filler             pic x(13) value "Province".
+           05 filler             pic x(8)  value "Zip".
+           05 filler             pic x(8)  value "Country".
+
        01  r1.
            05 r1-prov            pic x(13).
            05 r1-cap             pic x(8).
@@ -61,6 +70,13 @@
        
        77  BitmapClienteHandle   pic S9(9) comp-4.
 
+       77  ws-codfis-esito       pic xx.
+           88 ws-codfis-ok       value "OK".
+           88 ws-codfis-ko       value "KO".
+       77  ws-piva-esito         pic xx.
+           88 ws-piva-ok         value "OK".
+           88 ws-piva-ko         value "KO".
+
        77  messaggio             pic x(150) value spaces.
        77  font-size-dply        pic z(5).      
        77  WFONT-STATUS          pic s9(5)  value zero.
@@ -70,6 +86,8 @@
        77  Calibri12BI           handle of font.
        77  Calibri12B            handle of font.
        77  Calibri8              handle of font.
+       77  ws-font-handle-target handle of font.
+       77  ws-font-idx           pic 9.
        77  passo                 pic 99v99.
        77  save-riga             pic 9(7)v99.
        77  save-altezza-pagina   pic 9(7)v99.
@@ -77,7 +95,8 @@
        77  como-ora              pic 9(8).
 
        77  sconto1-ed            pic zz9,99.
-      ***** 77  sconto2-ed            pic zz9,99.
+       77  sconto2-ed            pic zz9,99.
+       77  sconto3-ed            pic zz9,99.
 
        LINKAGE SECTION.
        77  link-cliente          pic x(6).
@@ -106,7 +125,7 @@
 
       ***---
        OPEN-FILES.
-           open input clienti tipocli codiva.
+           open input clienti tipocli codiva param.
 
       ***---
        ELABORAZIONE.
@@ -121,9 +140,38 @@
               move cli-iva-esente to iva-codice
               read codiva no lock invalid continue end-read
 
-              perform STAMPA
+              perform REGISTRA-STAMPA
+              if fbk-ok
+                 perform STAMPA
+                 perform RILASCIA-STAMPA
+              else
+                 initialize messaggio
+                 string "Impossibile stampare: scheda gia'"
+                        " in stampa su " delimited size
+                        fbk-postazione delimited size
+                        into messaggio
+                 end-string
+                 inspect messaggio replacing trailing space
+                                          by low-value
+                 display message messaggio
+              end-if
            end-if.
 
+      ***---
+       REGISTRA-STAMPA.
+           initialize fblock-link.
+           set fbk-registra    to true.
+           move "ST-CLI-DET"   to fbk-programma.
+           move cli-codice     to fbk-cliente.
+           call "st-fblock" using fblock-link.
+
+      ***---
+       RILASCIA-STAMPA.
+           set fbk-rilascia    to true.
+           move "ST-CLI-DET"   to fbk-programma.
+           move cli-codice     to fbk-cliente.
+           call "st-fblock" using fblock-link.
+
       ***---
        STAMPA.
            if link-stampante = spaces
@@ -137,6 +185,12 @@
            if selprint-stampante not = space
               move selprint-num-copie to SPL-NUM-COPIE
               move selprint-stampante to SPL-NOME-STAMPANTE
+              move selprint-salva-pdf    to SPL-SALVA-PDF
+              move selprint-percorso-pdf to SPL-PERCORSO-PDF
+              move selprint-anteprima-video   to
+                                        SPL-ANTEPRIMA-VIDEO
+              move selprint-percorso-anteprima to
+                                        SPL-PERCORSO-ANTEPRIMA
 
               move titolo to spl-nome-job
               set spl-apertura to true
@@ -194,7 +248,11 @@
               
               move 8,8         to save-riga
               move Calibri12BI to spl-hfont
-              move "INDIRIZZO" to spl-riga-stampa
+              if cli-lingua-inglese
+                 move "ADDRESS"   to spl-riga-stampa
+              else
+                 move "INDIRIZZO" to spl-riga-stampa
+              end-if
               perform SCRIVI
 
               move 9,3           to save-riga
@@ -204,7 +262,11 @@
 
               move 10,3        to save-riga
               move Calibri12BI to spl-hfont
-              move "LOCALITA'" to spl-riga-stampa
+              if cli-lingua-inglese
+                 move "CITY"      to spl-riga-stampa
+              else
+                 move "LOCALITA'" to spl-riga-stampa
+              end-if
               perform SCRIVI
 
               move 10,8         to save-riga
@@ -214,7 +276,11 @@
 
               move 11,8        to save-riga
               move Calibri12BI to spl-hfont
-              move r1-fissa    to spl-riga-stampa
+              if cli-lingua-inglese
+                 move r1-fissa-en to spl-riga-stampa
+              else
+                 move r1-fissa    to spl-riga-stampa
+              end-if
               move 75          to spl-tipo-colonna
               perform SCRIVI
 
@@ -230,7 +296,11 @@
               move 58          to spl-tipo-colonna
               move 13,3        to save-riga
               move Calibri12BI to spl-hfont
-              move "TIPOLOGIA CLIENTE" to spl-riga-stampa
+              if cli-lingua-inglese
+                 move "CLIENT TYPE"         to spl-riga-stampa
+              else
+                 move "TIPOLOGIA CLIENTE"   to spl-riga-stampa
+              end-if
               perform SCRIVI
 
               move 13,8       to save-riga
@@ -246,7 +316,11 @@
 
               move 14,8        to save-riga
               move Calibri12BI to spl-hfont
-              move "DATI NASCITA" to spl-riga-stampa
+              if cli-lingua-inglese
+                 move "DATE AND PLACE OF BIRTH" to spl-riga-stampa
+              else
+                 move "DATI NASCITA"            to spl-riga-stampa
+              end-if
               perform SCRIVI
 
               move 15,3       to save-riga
@@ -269,7 +343,11 @@
 
               move 16,3        to save-riga
               move Calibri12BI to spl-hfont
-              move "CONTATTI"  to spl-riga-stampa
+              if cli-lingua-inglese
+                 move "CONTACTS" to spl-riga-stampa
+              else
+                 move "CONTATTI" to spl-riga-stampa
+              end-if
               perform SCRIVI
 
               move 16,8       to save-riga
@@ -292,7 +370,11 @@
 
               move 17,8           to save-riga
               move Calibri12BI    to spl-hfont
-              move "FATTURAZIONE" to spl-riga-stampa
+              if cli-lingua-inglese
+                 move "BILLING"      to spl-riga-stampa
+              else
+                 move "FATTURAZIONE" to spl-riga-stampa
+              end-if
               perform SCRIVI
 
               move 18,3       to save-riga
@@ -316,9 +398,43 @@
               move r-titolo to spl-riga-stampa
               perform SCRIVI
 
+              if cli-codfis not = spaces
+                 call "st-codfischk" using cli-codfis ws-codfis-esito
+                 if ws-codfis-ko
+                    initialize messaggio
+                    string "Codice fiscale non valido (controllo): "
+                           delimited size
+                           cli-codfis delimited size
+                           into messaggio
+                    end-string
+                    inspect messaggio replacing trailing space
+                                             by low-value
+                    display message messaggio
+                 end-if
+              end-if
+
+              if cli-piva not = spaces
+                 call "st-pivachk" using cli-piva ws-piva-esito
+                 if ws-piva-ko
+                    initialize messaggio
+                    string "Partita IVA non valida (controllo): "
+                           delimited size
+                           cli-piva delimited size
+                           into messaggio
+                    end-string
+                    inspect messaggio replacing trailing space
+                                             by low-value
+                    display message messaggio
+                 end-if
+              end-if
+
               move 19,3         to save-riga
               move Calibri12BI  to spl-hfont
-              move "IVA ESENTE" to spl-riga-stampa
+              if cli-lingua-inglese
+                 move "VAT EXEMPT" to spl-riga-stampa
+              else
+                 move "IVA ESENTE" to spl-riga-stampa
+              end-if
               perform SCRIVI
 
               move 19,8       to save-riga
@@ -334,22 +450,65 @@
 
               move 20,8        to save-riga
               move Calibri12BI to spl-hfont
-              move "SCONTI %"  to spl-riga-stampa
+              if cli-lingua-inglese
+                 move "DISCOUNTS %" to spl-riga-stampa
+              else
+                 move "SCONTI %"    to spl-riga-stampa
+              end-if
               perform SCRIVI
 
               move cli-sconto1 to sconto1-ed
-      *****        move cli-sconto2 to sconto2-ed
+              move cli-sconto2 to sconto2-ed
+              move cli-sconto3 to sconto3-ed
               move 21,3        to save-riga
               move Calibri12B  to spl-hfont
               initialize r-titolo
-              string sconto1-ed    delimited size
-      *****               "   + "       delimited size
-      *****               sconto2-ed    delimited size
-                     into r-titolo
-              end-string
+              if cli-sconto2 = 0 and cli-sconto3 = 0
+                 string sconto1-ed    delimited size
+                        into r-titolo
+                 end-string
+              else
+                 if cli-sconto3 = 0
+                    string sconto1-ed    delimited size
+                           "   + "       delimited size
+                           sconto2-ed    delimited size
+                           into r-titolo
+                    end-string
+                 else
+                    if cli-sconto2 = 0
+                       string sconto1-ed    delimited size
+                              "   + "       delimited size
+                              sconto3-ed    delimited size
+                              into r-titolo
+                       end-string
+                    else
+                       string sconto1-ed    delimited size
+                              "   + "       delimited size
+                              sconto2-ed    delimited size
+                              "   + "       delimited size
+                              sconto3-ed    delimited size
+                              into r-titolo
+                       end-string
+                    end-if
+                 end-if
+              end-if
               move r-titolo to spl-riga-stampa
               perform SCRIVI
 
+              move 22,8            to save-riga
+              move Calibri12BI     to spl-hfont
+              if cli-lingua-inglese
+                 move "HOW THEY FOUND US"      to spl-riga-stampa
+              else
+                 move "COME CI HA CONOSCIUTO"  to spl-riga-stampa
+              end-if
+              perform SCRIVI
+
+              move 23,3        to save-riga
+              move Calibri12B  to spl-hfont
+              move cli-provenienza to spl-riga-stampa
+              perform SCRIVI
+
               set spl-chiusura to true
               call   "spooler" using spooler-link
 
@@ -362,8 +521,14 @@
            call "W$BITMAP" using WBITMAP-LOAD, cli-fotografia,
                           giving BitmapClienteHandle.
            if BitmapClienteHandle <= 0
+      * L'AMBIENTE RESTA UN'EVENTUALE DEROGA DELLA SINGOLA POSTAZIONE;
+      * SE NON E' IMPOSTATO SI USA IL VALORE DI DEFAULT SU PARAM, COSI'
+      * L'IT LO CAMBIA UNA VOLTA SOLA INVECE DI TOCCARE OGNI MACCHINA.
               accept cli-fotografia from environment "BMP_CONTACT"
-              CALL "w$bitmap" USING WBITMAP-LOAD, cli-fotografia, 
+              if cli-fotografia = spaces
+                 move prm-bmp-contact-default to cli-fotografia
+              end-if
+              CALL "w$bitmap" USING WBITMAP-LOAD, cli-fotografia,
                              GIVING BitmapClienteHandle
            end-if.
 
@@ -816,6 +981,13 @@
 
       ***---
        CARICA-FONT.
+      * FONT DI RISERVA CONFIGURATI SU PARAM, USATI PIU' SOTTO SE UN
+      * FONT STANDARD NON E' INSTALLATO SULLA POSTAZIONE DI STAMPA.
+           move spaces to prm-chiave.
+           read param  no lock
+                invalid initialize rec-param
+           end-read.
+
       * Calibri 20BI
            initialize wfont-data Calibri20BI.
            move 20 to wfont-size.
@@ -830,13 +1002,15 @@
            set  wfdevice-win-printer to true. |E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, Calibri20BI, wfont-data
                         giving wfont-status.
-      
+
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri20BI
+           end-if.
 
       * Calibri 14B
            initialize wfont-data Calibri14B.
@@ -855,9 +1029,11 @@
 
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri14B
            end-if.
 
       * Calibri 12BI
@@ -874,13 +1050,15 @@
            set  wfdevice-win-printer to true. |E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, Calibri12BI, wfont-data
                         giving wfont-status.
-      
+
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri12BI
+           end-if.
 
       * Calibri 12B
            initialize wfont-data Calibri12B.
@@ -896,13 +1074,15 @@
            set  wfdevice-win-printer to true. |E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, Calibri12B, wfont-data
                         giving wfont-status.
-      
+
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri12B
+           end-if.
 
       * Calibri 8B
            initialize wfont-data Calibri8.
@@ -918,13 +1098,36 @@
            set  wfdevice-win-printer to true. |E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, Calibri8, wfont-data
                         giving wfont-status.
-      
+
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
+           if wfont-status not = 1
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri8
+           end-if.
+
+      ***---
+       CARICA-FONT-CON-FALLBACK.
+      * TENTA, NELL'ORDINE CONFIGURATO SU PARAM, I FONT DI RISERVA PRIMA
+      * DI ARRENDERSI E BLOCCARE LA STAMPA: DIMENSIONE E STILE GIA'
+      * IMPOSTATI DAL CHIAMANTE IN WFONT-DATA, CAMBIA SOLO IL NOME.
+           move 0 to ws-font-idx.
+           perform until wfont-status = 1 or ws-font-idx > 3
+              add 1 to ws-font-idx
+              if prm-font-fallback (ws-font-idx) not = spaces
+                 move prm-font-fallback (ws-font-idx) to wfont-name
+                 call "W$FONT" using wfont-get-font,
+                                     ws-font-handle-target,
+                                     wfont-data
+                              giving wfont-status
+              end-if
+           end-perform.
            if wfont-status not = 1
               set errori to true
               perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+           end-if.
 
       ***---
        MESSAGGIO-ERR-FONT.
@@ -950,7 +1153,7 @@
 
       ***---
        CLOSE-FILES.
-           close clienti tipocli codiva.
+           close clienti tipocli codiva param.
 
       ***---
        EXIT-PGM.
