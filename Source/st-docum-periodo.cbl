@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-docum-periodo.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * RISTAMPA IN LOTTO DI TUTTE LE FATTURE (TFATTURE) EMESSE IN UN
+      * INTERVALLO DI DATE, PER QUANDO SERVE CONSEGNARE AL
+      * COMMERCIALISTA IL BLOCCO DI UN PERIODO SENZA DOVER RICERCARE E
+      * RILANCIARE ST-DOCUM UNA FATTURA ALLA VOLTA. LA STAMPANTE VIENE
+      * SCELTA UNA SOLA VOLTA E RIUTILIZZATA PER OGNI FATTURA, COME GIA'
+      * FA ST-CLI-DET-TIPO PER LE SCHEDE CLIENTE IN LOTTO.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "tfatture.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "tfatture.fd".
+
+       WORKING-STORAGE SECTION.
+           copy "acucobol.def".
+           copy "selprint.lks".
+
+       77  status-tfatture       pic xx.
+
+       77  filler                pic 9.
+           88 tutto-ok           value 1 false 0.
+
+       77  ws-stampante-lotto    pic x(200).
+       01  ws-chiave-corrente.
+           05 ws-chiave-anno     pic 9(4).
+           05 ws-chiave-numero   pic 9(6).
+       77  ws-tipo-corrente      pic x value "F".
+
+      * LA RISTAMPA IN LOTTO RIGUARDA SOLO FATTURE (LINK-TIPO "F"),
+      * NON NOTE DI CREDITO: ST-DOCUM CHIEDE CODICE/PASSWORD OPERATORE
+      * SOLO PER LINK-NOTACR, QUINDI QUI RESTANO SEMPRE VUOTI.
+       77  ws-operatore-codice   pic x(10) value spaces.
+       77  ws-operatore-password pic x(10) value spaces.
+
+       LINKAGE SECTION.
+       01  link-periodo.
+           05 link-data-da       pic 9(8).
+           05 link-data-a        pic 9(8).
+       77  link-stampante        pic x(200).
+       77  link-num-stampati     pic 9(5).
+       77  link-esito            pic xx.
+           88 link-esito-ok      value "OK".
+           88 link-esito-ko      value "KO".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-periodo link-stampante
+                                 link-num-stampati link-esito.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform OPEN-FILES.
+           if tutto-ok
+              perform DETERMINA-STAMPANTE
+              perform STAMPA-TUTTE-LE-FATTURE
+           end-if.
+           perform CLOSE-FILES.
+           if tutto-ok
+              set link-esito-ok to true
+           else
+              set link-esito-ko to true
+           end-if.
+           goback.
+
+      ***---
+       INIT.
+           set tutto-ok to true.
+           move 0 to link-num-stampati.
+
+      ***---
+       OPEN-FILES.
+           open input tfatture.
+
+      ***---
+       DETERMINA-STAMPANTE.
+      * LA STAMPANTE VIENE SCELTA UNA VOLTA SOLA PER TUTTO IL LOTTO E
+      * PASSATA GIA' VALORIZZATA AD OGNI CHIAMATA DI ST-DOCUM, COSI'
+      * NON RIPROPONE LA SCELTA STAMPANTE AD OGNI SINGOLA FATTURA.
+           if link-stampante = spaces
+              call   "selprint" using selprint-linkage
+              cancel "selprint"
+              move selprint-stampante to ws-stampante-lotto
+           else
+              move link-stampante to ws-stampante-lotto
+           end-if.
+
+      ***---
+       STAMPA-TUTTE-LE-FATTURE.
+           move low-value to tfa-chiave.
+           start tfatture key >= tfa-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tfatture next at end exit perform end-read
+              if tfa-data-doc >= link-data-da and
+                 tfa-data-doc <= link-data-a
+                 move tfa-anno   to ws-chiave-anno
+                 move tfa-numero to ws-chiave-numero
+                 move "F"        to ws-tipo-corrente
+                 call "st-docum" using ws-chiave-corrente
+                                       ws-tipo-corrente
+                                       ws-stampante-lotto
+                                       ws-operatore-codice
+                                       ws-operatore-password
+                 add 1 to link-num-stampati
+              end-if
+           end-perform.
+
+      ***---
+       CLOSE-FILES.
+           close tfatture.
