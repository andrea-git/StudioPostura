@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-cli-det-tipo.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * STAMPA IN LOTTO DELLA SCHEDA DETTAGLIO (ST-CLI-DET) DI TUTTI I
+      * CLIENTI DI UNA DATA TIPOLOGIA (TIPOCLI), PER QUANDO SERVE
+      * CONSEGNARE AD UNA CLINICA CONVENZIONATA LE SCHEDE AGGIORNATE DI
+      * UN'INTERA CATEGORIA DI CLIENTI IN UN'UNICA VOLTA. LA STAMPANTE
+      * VIENE SCELTA UNA SOLA VOLTA E RIUTILIZZATA PER OGNI CLIENTE,
+      * COSI' CHE IL LOTTO ESCA COME UNA PILA UNICA DI FOGLI INVECE DI
+      * FAR SCEGLIERE LA STAMPANTE AD OGNI SINGOLA SCHEDA.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "clienti.sl".
+           copy "tipocli.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "clienti.fd".
+           copy "tipocli.fd".
+
+       WORKING-STORAGE SECTION.
+           copy "acucobol.def".
+           copy "selprint.lks".
+
+       77  status-clienti        pic xx.
+       77  status-tipocli        pic xx.
+
+       77  filler                pic 9.
+           88 tutto-ok           value 1 false 0.
+
+       77  ws-stampante-lotto    pic x(200).
+       77  ws-cliente-corrente   pic x(6).
+
+       LINKAGE SECTION.
+       77  link-tipologia        pic x(6).
+       77  link-stampante        pic x(200).
+       77  link-num-stampati     pic 9(5).
+       77  link-esito            pic xx.
+           88 link-esito-ok      value "OK".
+           88 link-esito-ko      value "KO".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-tipologia link-stampante
+                                 link-num-stampati link-esito.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform OPEN-FILES.
+           if tutto-ok
+              perform VALIDA-TIPOLOGIA
+           end-if.
+           if tutto-ok
+              perform DETERMINA-STAMPANTE
+              perform STAMPA-TUTTI-I-CLIENTI
+           end-if.
+           perform CLOSE-FILES.
+           if tutto-ok
+              set link-esito-ok to true
+           else
+              set link-esito-ko to true
+           end-if.
+           goback.
+
+      ***---
+       INIT.
+           set tutto-ok to true.
+           move 0 to link-num-stampati.
+
+      ***---
+       OPEN-FILES.
+           open input clienti tipocli.
+
+      ***---
+       VALIDA-TIPOLOGIA.
+           move link-tipologia to tcl-codice.
+           read tipocli no lock
+                invalid set tutto-ok to false
+           end-read.
+
+      ***---
+       DETERMINA-STAMPANTE.
+      * LA STAMPANTE VIENE SCELTA UNA VOLTA SOLA PER TUTTO IL LOTTO E
+      * PASSATA COME LINK-STAMPANTE GIA' VALORIZZATO AD OGNI CHIAMATA
+      * DI ST-CLI-DET, CHE COSI' NON RIPROPONE LA SCELTA STAMPANTE AD
+      * OGNI SINGOLA SCHEDA (VEDI ST-CLI-DET.STAMPA).
+           if link-stampante = spaces
+              call   "selprint" using selprint-linkage
+              cancel "selprint"
+              move selprint-stampante to ws-stampante-lotto
+           else
+              move link-stampante to ws-stampante-lotto
+           end-if.
+
+      ***---
+       STAMPA-TUTTI-I-CLIENTI.
+           move low-value to cli-codice.
+           start clienti key >= cli-codice
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read clienti next at end exit perform end-read
+              if cli-tipologia = link-tipologia
+                 move cli-codice to ws-cliente-corrente
+                 call "st-cli-det" using ws-cliente-corrente
+                                         ws-stampante-lotto
+                 add 1 to link-num-stampati
+              end-if
+           end-perform.
+
+      ***---
+       CLOSE-FILES.
+           close clienti tipocli.
