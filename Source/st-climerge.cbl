@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-climerge.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * ACCORPAMENTO DI DUE CLIENTI DUPLICATI (COPPIA CONFERMATA DOPO
+      * AVER VISIONATO IL TABULATO DI ST-CLIDUPE): RIPUNTA SU TSC-CLIENTE
+      * TFA-CLIENTE TCO-CLIENTE TNO-CLIENTE DAL CODICE PERDENTE AL
+      * CODICE SUPERSTITE, POI CANCELLA LA SCHEDA ANAGRAFICA PERDENTE.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "clienti.sl".
+           copy "tschede.sl".
+           copy "tfatture.sl".
+           copy "tcorrisp.sl".
+           copy "tnotacr.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "clienti.fd".
+           copy "tschede.fd".
+           copy "tfatture.fd".
+           copy "tcorrisp.fd".
+           copy "tnotacr.fd".
+
+       WORKING-STORAGE SECTION.
+           copy "acucobol.def".
+           copy "auditlog.lks".
+
+       77  status-clienti        pic xx.
+       77  status-tschede        pic xx.
+       77  status-tfatture       pic xx.
+       77  status-tcorrisp       pic xx.
+       77  status-tnotacr        pic xx.
+
+       77  filler                pic 9.
+           88 tutto-ok           value 1 false 0.
+
+       77  ws-num-tschede        pic 9(5) value 0.
+       77  ws-num-tfatture       pic 9(5) value 0.
+       77  ws-num-tcorrisp       pic 9(5) value 0.
+       77  ws-num-tnotacr        pic 9(5) value 0.
+
+       77  messaggio             pic x(200) value spaces.
+       77  ws-num-z              pic zzzz9.
+       77  ws-num-tschede-z      pic zzzz9.
+       77  ws-num-tfatture-z     pic zzzz9.
+       77  ws-num-tcorrisp-z     pic zzzz9.
+       77  ws-num-tnotacr-z      pic zzzz9.
+
+       LINKAGE SECTION.
+       77  link-codice-superstite pic x(6).
+       77  link-codice-perdente   pic x(6).
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-codice-superstite
+                                 link-codice-perdente.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           if tutto-ok
+              perform OPEN-FILES
+              perform RIPUNTA-TSCHEDE
+              perform RIPUNTA-TFATTURE
+              perform RIPUNTA-TCORRISP
+              perform RIPUNTA-TNOTACR
+              perform CANCELLA-DOPPIONE
+              perform CLOSE-FILES
+           end-if.
+           perform MESSAGGIO-RIEPILOGO.
+           goback.
+
+      ***---
+       INIT.
+           set tutto-ok to true.
+           if link-codice-superstite = spaces or
+              link-codice-perdente   = spaces or
+              link-codice-superstite = link-codice-perdente
+              set tutto-ok to false
+           end-if.
+
+      ***---
+       OPEN-FILES.
+           open i-o clienti tschede tfatture tcorrisp tnotacr.
+
+      ***---
+      * OGNI RIGA RIPUNTATA ESCE DAL GRUPPO DI DUPLICATI SULLA CHIAVE
+      * ALTERNATIVA (TSC-CLIENTE/TFA-CLIENTE/TCO-CLIENTE/TNO-CLIENTE)
+      * NON APPENA VIENE CAMBIATO IL CODICE CLIENTE: CONTINUARE A
+      * LEGGERE "NEXT" SULLA STESSA SCANSIONE DOPO AVER APPENA
+      * RISCRITTO LA CHIAVE SU CUI LA SCANSIONE E' POSIZIONATA NON E'
+      * SICURO (IL RECORD SI SPOSTA NELL'INDICE MENTRE CI SI E' SOPRA),
+      * COSI' OGNI PARAGRAFO RI-ESEGUE LA START DA CAPO AD OGNI RIGA:
+      * PIU' LENTO, MA LA SCANSIONE NON E' MAI IN CORSO QUANDO LA
+      * CHIAVE SU CUI E' POSIZIONATA VIENE MODIFICATA.
+       RIPUNTA-TSCHEDE.
+           perform until 1 = 2
+              move link-codice-perdente to tsc-cliente
+              start tschede key >= tsc-cliente
+                    invalid exit perform
+              end-start
+              read tschede next at end exit perform end-read
+              if tsc-cliente not = link-codice-perdente
+                 exit perform
+              end-if
+              move link-codice-superstite to tsc-cliente
+              rewrite rec-tschede
+              add 1 to ws-num-tschede
+           end-perform.
+
+      ***---
+       RIPUNTA-TFATTURE.
+           perform until 1 = 2
+              move link-codice-perdente to tfa-cliente
+              start tfatture key >= tfa-cliente
+                    invalid exit perform
+              end-start
+              read tfatture next at end exit perform end-read
+              if tfa-cliente not = link-codice-perdente
+                 exit perform
+              end-if
+              move link-codice-superstite to tfa-cliente
+              rewrite rec-tfatture
+              perform AUDIT-TFATTURE-RIPUNTATA
+              add 1 to ws-num-tfatture
+           end-perform.
+
+      ***---
+       RIPUNTA-TCORRISP.
+           perform until 1 = 2
+              move link-codice-perdente to tco-cliente
+              start tcorrisp key >= tco-cliente
+                    invalid exit perform
+              end-start
+              read tcorrisp next at end exit perform end-read
+              if tco-cliente not = link-codice-perdente
+                 exit perform
+              end-if
+              move link-codice-superstite to tco-cliente
+              rewrite rec-tcorrisp
+              add 1 to ws-num-tcorrisp
+           end-perform.
+
+      ***---
+       RIPUNTA-TNOTACR.
+           perform until 1 = 2
+              move link-codice-perdente to tno-cliente
+              start tnotacr key >= tno-cliente
+                    invalid exit perform
+              end-start
+              read tnotacr next at end exit perform end-read
+              if tno-cliente not = link-codice-perdente
+                 exit perform
+              end-if
+              move link-codice-superstite to tno-cliente
+              rewrite rec-tnotacr
+              perform AUDIT-TNOTACR-RIPUNTATA
+              add 1 to ws-num-tnotacr
+           end-perform.
+
+      ***---
+       CANCELLA-DOPPIONE.
+           move link-codice-perdente to cli-codice.
+           read clienti
+                invalid continue
+                not invalid
+                   delete clienti record
+                   perform AUDIT-CLIENTI-CANCELLATO
+           end-read.
+
+      ***---
+       AUDIT-TFATTURE-RIPUNTATA.
+           initialize auditlog-link.
+           move "ST-CLIMERGE"           to aul-programma.
+           move "TFATTURE"              to aul-file-dati.
+           set  aul-modifica            to true.
+           move tfa-chiave              to aul-chiave-record.
+           move "TFA-CLIENTE"           to aul-campo.
+           move link-codice-perdente    to aul-valore-precedente.
+           move link-codice-superstite  to aul-valore-nuovo.
+           accept system-information from system-info.
+           move sys-info-node-name      to aul-operatore.
+           call "st-audit" using auditlog-link.
+
+      ***---
+       AUDIT-TNOTACR-RIPUNTATA.
+           initialize auditlog-link.
+           move "ST-CLIMERGE"           to aul-programma.
+           move "TNOTACR"               to aul-file-dati.
+           set  aul-modifica            to true.
+           move tno-chiave              to aul-chiave-record.
+           move "TNO-CLIENTE"           to aul-campo.
+           move link-codice-perdente    to aul-valore-precedente.
+           move link-codice-superstite  to aul-valore-nuovo.
+           accept system-information from system-info.
+           move sys-info-node-name      to aul-operatore.
+           call "st-audit" using auditlog-link.
+
+      ***---
+       AUDIT-CLIENTI-CANCELLATO.
+           initialize auditlog-link.
+           move "ST-CLIMERGE"           to aul-programma.
+           move "CLIENTI"               to aul-file-dati.
+           set  aul-cancellazione       to true.
+           move cli-codice              to aul-chiave-record.
+           move spaces                  to aul-campo.
+           move cli-codice              to aul-valore-precedente.
+           move spaces                  to aul-valore-nuovo.
+           accept system-information from system-info.
+           move sys-info-node-name      to aul-operatore.
+           call "st-audit" using auditlog-link.
+
+      ***---
+       MESSAGGIO-RIEPILOGO.
+           initialize messaggio.
+           if not tutto-ok
+              string "Codici cliente non validi: nessun accorpamento "
+                     "eseguito." delimited size
+                into messaggio
+              end-string
+           else
+              move ws-num-tschede  to ws-num-z
+              move ws-num-z        to ws-num-tschede-z
+              move ws-num-tfatture to ws-num-z
+              move ws-num-z        to ws-num-tfatture-z
+              move ws-num-tcorrisp to ws-num-z
+              move ws-num-z        to ws-num-tcorrisp-z
+              move ws-num-tnotacr  to ws-num-z
+              move ws-num-z        to ws-num-tnotacr-z
+              string "Schede ripuntate: "     delimited size
+                     ws-num-tschede-z         delimited size
+                     X"0D0A"                  delimited size
+                     "Fatture ripuntate: "    delimited size
+                     ws-num-tfatture-z        delimited size
+                     X"0D0A"                  delimited size
+                     "Corrispettivi ripuntati: " delimited size
+                     ws-num-tcorrisp-z        delimited size
+                     X"0D0A"                  delimited size
+                     "Note di credito ripuntate: " delimited size
+                     ws-num-tnotacr-z         delimited size
+                     X"0D0A"                  delimited size
+                     "Cliente doppione eliminato."  delimited size
+                into messaggio
+              end-string
+           end-if.
+           inspect messaggio replacing trailing space by low-value.
+           display message messaggio.
+
+      ***---
+       CLOSE-FILES.
+           close clienti tschede tfatture tcorrisp tnotacr.
