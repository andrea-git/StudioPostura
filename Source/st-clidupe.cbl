@@ -0,0 +1,359 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-clidupe.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * RICERCA CLIENTI DUPLICATI: CONFRONTA TUTTI I CLIENTI A COPPIE E
+      * STAMPA LE COPPIE CHE COINCIDONO SU CODICE FISCALE, PARTITA IVA
+      * OPPURE RAGIONE SOCIALE+NOME, COSI' DA POTER DECIDERE QUALE
+      * ACCORPARE CON ST-CLIMERGE. IL CODICE PIU' BASSO (IL PRIMO
+      * INSERITO) E' PROPOSTO COME SUPERSTITE.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "clienti.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "clienti.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-clienti        pic xx.
+
+      * COSTANTI
+       78  titolo                value "Studio - Clienti Duplicati".
+       78  78-passo              value 0,7.
+       78  78-max-righe          value 40.
+       78  ws-max-clienti        value 3000.
+
+      * TABELLA DI TUTTI I CLIENTI (CARICATA IN UN'UNICA SCANSIONE)
+       01  ws-cli-tab.
+           05 ws-cli occurs 3000 times indexed by ws-i, ws-j.
+              10 ws-cli-codice   pic x(6).
+              10 ws-cli-ragsoc   pic x(50).
+              10 ws-cli-nome     pic x(50).
+              10 ws-cli-codfis   pic x(16).
+              10 ws-cli-piva     pic x(11).
+       77  ws-num-clienti        pic 9(5) value 0.
+       77  ws-inizio-j           pic 9(5) value 0.
+
+      * COPPIE DI DUPLICATI TROVATE
+       78  ws-max-dup            value 500.
+       01  ws-dup-tab.
+           05 ws-dup occurs 500 times indexed by ws-d.
+              10 ws-dup-superstite pic x(6).
+              10 ws-dup-doppione   pic x(6).
+              10 ws-dup-motivo     pic x(30).
+       77  ws-num-dup            pic 9(4) value 0.
+
+      * RIGA PER LA STAMPA
+       01  r-riga.
+           05 r-superstite       pic x(8).
+           05 r-doppione         pic x(10).
+           05 r-motivo           pic x(40).
+
+      * FLAGS
+       77  controlli             pic xx.
+           88  tutto-ok          value "OK".
+           88  errori            value "ER".
+
+      * VARIABILI
+       77  messaggio             pic x(150) value spaces.
+       77  font-size-dply        pic z(5).
+       77  WFONT-STATUS          pic s9(5) value zero.
+
+       77  Calibri20BI           handle of font.
+       77  Calibri12B            handle of font.
+       77  Calibri10             handle of font.
+       77  save-riga             pic 9(7)v99.
+       77  save-altezza-pagina   pic 9(7)v99.
+       77  num-righe             pic 9(3).
+
+       LINKAGE SECTION.
+       77  link-stampante        pic x(200).
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-stampante.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform OPEN-FILES.
+           if tutto-ok
+              perform CARICA-CLIENTI
+              perform TROVA-DUPLICATI
+              perform STAMPA
+              perform CLOSE-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+           move 0 to ws-num-clienti.
+           move 0 to ws-num-dup.
+
+      ***---
+       OPEN-FILES.
+           open input clienti.
+
+      ***---
+       CARICA-CLIENTI.
+           move low-value to cli-codice.
+           start clienti key >= cli-codice
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read clienti next at end exit perform end-read
+              if ws-num-clienti < ws-max-clienti
+                 add 1 to ws-num-clienti
+                 move cli-codice to ws-cli-codice(ws-num-clienti)
+                 move cli-ragsoc to ws-cli-ragsoc(ws-num-clienti)
+                 move cli-nome   to ws-cli-nome(ws-num-clienti)
+                 move cli-codfis to ws-cli-codfis(ws-num-clienti)
+                 move cli-piva   to ws-cli-piva(ws-num-clienti)
+              end-if
+           end-perform.
+
+      ***---
+       TROVA-DUPLICATI.
+           if ws-num-clienti > 1
+              perform varying ws-i from 1 by 1
+                        until ws-i > ws-num-clienti
+                 compute ws-inizio-j = ws-i + 1
+                 perform varying ws-j from ws-inizio-j by 1
+                           until ws-j > ws-num-clienti
+                    perform CONFRONTA-COPPIA
+                 end-perform
+              end-perform
+           end-if.
+
+      ***---
+       CONFRONTA-COPPIA.
+           if ws-cli-codfis(ws-i) not = spaces and
+              ws-cli-codfis(ws-i) = ws-cli-codfis(ws-j)
+              move "CODICE FISCALE" to ws-dup-motivo(ws-num-dup + 1)
+              perform REGISTRA-DUPLICATO
+           else
+              if ws-cli-piva(ws-i) not = spaces and
+                 ws-cli-piva(ws-i) = ws-cli-piva(ws-j)
+                 move "PARTITA IVA" to ws-dup-motivo(ws-num-dup + 1)
+                 perform REGISTRA-DUPLICATO
+              else
+                 if ws-cli-ragsoc(ws-i) not = spaces and
+                    ws-cli-ragsoc(ws-i) = ws-cli-ragsoc(ws-j) and
+                    ws-cli-nome(ws-i)   = ws-cli-nome(ws-j)
+                    move "RAGIONE SOCIALE + NOME"
+                                    to ws-dup-motivo(ws-num-dup + 1)
+                    perform REGISTRA-DUPLICATO
+                 end-if
+              end-if
+           end-if.
+
+      ***---
+       REGISTRA-DUPLICATO.
+           if ws-num-dup < ws-max-dup
+              add 1 to ws-num-dup
+              move ws-cli-codice(ws-i) to ws-dup-superstite(ws-num-dup)
+              move ws-cli-codice(ws-j) to ws-dup-doppione(ws-num-dup)
+           end-if.
+
+      ***---
+       STAMPA.
+           if link-stampante = spaces
+              initialize spooler-link
+              call   "selprint" using selprint-linkage
+              cancel "selprint"
+           else
+              move link-stampante to selprint-stampante
+           end-if.
+
+           if selprint-stampante not = space
+              move selprint-num-copie to SPL-NUM-COPIE
+              move selprint-stampante to SPL-NOME-STAMPANTE
+
+              move titolo to spl-nome-job
+              set spl-apertura to true
+              set spl-vertical to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 move spl-altezza to save-altezza-pagina
+                 perform CARICA-FONT
+              end-if
+           else
+              set spl-sta-annu to true
+              set errori to true
+           end-if.
+
+           if tutto-ok
+              perform INTESTAZIONE
+              move 0 to num-righe
+              if ws-num-dup > 0
+                 perform varying ws-d from 1 by 1
+                           until ws-d > ws-num-dup
+                    add 1 to num-righe
+                    if num-righe > 78-max-righe
+                       set spl-salto-pagina to true
+                       call "spooler" using spooler-link
+                       perform INTESTAZIONE
+                    end-if
+                    move ws-dup-superstite(ws-d) to r-superstite
+                    move ws-dup-doppione(ws-d)   to r-doppione
+                    move ws-dup-motivo(ws-d)     to r-motivo
+                    move Calibri10 to spl-hfont
+                    move 2         to spl-tipo-colonna
+                    move r-riga    to spl-riga-stampa
+                    perform SCRIVI
+                 end-perform
+              else
+                 move spaces  to r-riga
+                 move "Nessun cliente duplicato rilevato."
+                                to r-motivo
+                 move Calibri10 to spl-hfont
+                 move 2         to spl-tipo-colonna
+                 move r-riga    to spl-riga-stampa
+                 perform SCRIVI
+              end-if
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       INTESTAZIONE.
+           move 8                  to spl-colonna.
+           move 0,2                to save-riga.
+           move titolo             to spl-riga-stampa.
+           move Calibri20BI        to spl-hfont.
+           move 1                  to spl-tipo-colonna.
+           perform SCRIVI.
+
+           move 0       to spl-tipo-colonna.
+           move Calibri12B to spl-hfont.
+           move 1,5     to save-riga.
+           move "SUPERSTITE / DOPPIONE / MOTIVO" to spl-riga-stampa.
+           perform SCRIVI.
+
+           move 0   to num-righe.
+           move 2,3 to save-riga.
+
+      ***---
+       SCRIVI.
+           add  78-passo      to save-riga.
+           move save-riga     to spl-riga.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Calibri 20BI
+           initialize wfont-data Calibri20BI.
+           move 20 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to true.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, Calibri20BI, wfont-data
+                        giving wfont-status.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Calibri 12B
+           initialize wfont-data Calibri12B.
+           move 12 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, Calibri12B, wfont-data
+                        giving wfont-status.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Calibri 10
+           initialize wfont-data Calibri10.
+           move 10 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, Calibri10, wfont-data
+                        giving wfont-status.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verrà abortita!"
+                                    delimited size
+              into messaggio.
+
+           inspect messaggio replacing trailing space by low-value.
+
+           display message messaggio.
+
+      ***---
+       CLOSE-FILES.
+           close clienti.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+
+           destroy Calibri20BI.
+           destroy Calibri12B.
+           destroy Calibri10.
+
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
