@@ -0,0 +1,320 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-controllonum.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "tfatture.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "tfatture.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-tfatture       pic xx.
+
+      * COSTANTI
+       78  titolo             value "Studio - Controllo Numerazione".
+       78  78-passo           value 0,7.
+       78  78-max-righe       value 45.
+
+      * CAMPI DI LAVORO
+       77  ws-prev-numero        pic 9(6) value 0.
+       01  filler                pic 9.
+           88 ws-prima-lettura   value 1 false 0.
+       77  ws-num-anomalie       pic 9(4) value 0.
+
+       01  r-riga.
+           05 r-tipo             pic x(12).
+           05 r-descrizione      pic x(70).
+
+      * FLAGS
+       77  controlli             pic xx.
+           88  tutto-ok          value "OK".
+           88  errori            value "ER".
+
+       77  messaggio             pic x(150) value spaces.
+       77  font-size-dply        pic z(5).
+       77  WFONT-STATUS          pic s9(5) value zero.
+
+       77  Calibri16B            handle of font.
+       77  Calibri10             handle of font.
+       77  save-riga             pic 9(7)v99.
+       77  save-altezza-pagina   pic 9(7)v99.
+       77  num-righe             pic 9(3).
+
+       LINKAGE SECTION.
+       77  link-anno             pic 9(4).
+       77  link-stampante        pic x(200).
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-anno, link-stampante.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform OPEN-FILES.
+           if tutto-ok
+              perform STAMPA
+              perform CLOSE-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok    to true.
+           move 0          to ws-prev-numero.
+           set ws-prima-lettura to true.
+           move 0          to ws-num-anomalie.
+
+      ***---
+       OPEN-FILES.
+           open input tfatture.
+
+      ***---
+       STAMPA.
+           if link-stampante = spaces
+              initialize spooler-link
+              call   "selprint" using selprint-linkage
+              cancel "selprint"
+           else
+              move link-stampante to selprint-stampante
+           end-if.
+
+           if selprint-stampante not = space
+              move selprint-num-copie to SPL-NUM-COPIE
+              move selprint-stampante to SPL-NOME-STAMPANTE
+
+              move titolo to spl-nome-job
+              set spl-apertura to true
+              set spl-vertical to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 move spl-altezza to save-altezza-pagina
+                 perform CARICA-FONT
+              end-if
+           else
+              set spl-sta-annu to true
+              set errori to true
+           end-if.
+
+           if tutto-ok
+              perform INTESTAZIONE
+              move 0 to num-righe
+              perform SCANSIONE-TFATTURE
+              if ws-num-anomalie = 0
+                 move "ESITO"          to r-tipo
+                 move "Numerazione regolare, nessuna anomalia rilevata."
+                                        to r-descrizione
+                 move Calibri10        to spl-hfont
+                 move 2                to spl-tipo-colonna
+                 move r-riga           to spl-riga-stampa
+                 perform SCRIVI
+              end-if
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       SCANSIONE-TFATTURE.
+           move low-value to tfa-chiave.
+           move link-anno to tfa-anno.
+           start tfatture key >= tfa-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tfatture next at end exit perform end-read
+              if tfa-anno not = link-anno
+                 exit perform
+              end-if
+              if ws-prima-lettura
+                 if tfa-numero not = 1
+                    perform SEGNALA-MANCANTE-INIZIALE
+                 end-if
+                 set ws-prima-lettura to false
+              else
+                 if tfa-numero = ws-prev-numero
+                    perform SEGNALA-DUPLICATO
+                 else
+                    if tfa-numero > ws-prev-numero + 1
+                       perform SEGNALA-BUCO
+                    end-if
+                 end-if
+              end-if
+              move tfa-numero to ws-prev-numero
+           end-perform.
+
+      ***---
+       SEGNALA-MANCANTE-INIZIALE.
+           add 1 to ws-num-anomalie.
+           move "MANCANTE"     to r-tipo.
+           initialize r-descrizione.
+           string "Manca la fattura n. 1 (la prima trovata e' la n. "
+                                          delimited size
+                  tfa-numero               delimited size
+                  ")"                      delimited size
+             into r-descrizione
+           end-string.
+           perform SCRIVI-ANOMALIA.
+
+      ***---
+       SEGNALA-DUPLICATO.
+           add 1 to ws-num-anomalie.
+           move "DUPLICATO"   to r-tipo.
+           initialize r-descrizione.
+           string "Numero fattura "         delimited size
+                  tfa-numero                delimited size
+                  " duplicato nell'anno "    delimited size
+                  link-anno                  delimited size
+             into r-descrizione
+           end-string.
+           perform SCRIVI-ANOMALIA.
+
+      ***---
+       SEGNALA-BUCO.
+           add 1 to ws-num-anomalie.
+           move "BUCO"         to r-tipo.
+           initialize r-descrizione.
+           string "Manca la numerazione da " delimited size
+                  ws-prev-numero(1:6)         delimited size
+                  " a "                       delimited size
+                  tfa-numero(1:6)             delimited size
+             into r-descrizione
+           end-string.
+           perform SCRIVI-ANOMALIA.
+
+      ***---
+       SCRIVI-ANOMALIA.
+           if num-righe > 78-max-righe
+              set spl-salto-pagina to true
+              call "spooler" using spooler-link
+              perform INTESTAZIONE
+           end-if.
+           add 1 to num-righe.
+           move Calibri10  to spl-hfont.
+           move 2          to spl-tipo-colonna.
+           move r-riga     to spl-riga-stampa.
+           perform SCRIVI.
+
+      ***---
+       INTESTAZIONE.
+           move 8                  to spl-colonna.
+           move 0,2                to save-riga.
+           move titolo              to spl-riga-stampa.
+           move Calibri16B         to spl-hfont.
+           move 1                  to spl-tipo-colonna.
+           perform SCRIVI.
+
+           move 0                  to spl-tipo-colonna.
+           move Calibri10          to spl-hfont.
+           move 1,5                to save-riga.
+           initialize spl-riga-stampa.
+           string "Anno fiscale: " delimited size
+                  link-anno         delimited size
+             into spl-riga-stampa
+           end-string.
+           perform SCRIVI.
+
+           move 0 to num-righe.
+           move 2,3 to save-riga.
+
+      ***---
+       SCRIVI.
+           add  78-passo      to save-riga.
+           move save-riga     to spl-riga.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Calibri 16B
+           initialize wfont-data Calibri16B.
+           move 16 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, Calibri16B, wfont-data
+                        giving wfont-status.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Calibri 10
+           initialize wfont-data Calibri10.
+           move 10 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, Calibri10, wfont-data
+                        giving wfont-status.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verrà abortita!"
+                                    delimited size
+              into messaggio.
+
+           inspect messaggio replacing trailing space by low-value.
+
+           display message messaggio.
+
+      ***---
+       CLOSE-FILES.
+           close tfatture.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+
+           destroy Calibri16B.
+           destroy Calibri10.
+
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
