@@ -0,0 +1,341 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-appuntamenti.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * STAMPA GIORNALIERA/SETTIMANALE DEGLI APPUNTAMENTI: ELENCA GLI
+      * APPUNTAMENTI COMPRESI FRA LINK-DATA-DA E LINK-DATA-A, CON ORA,
+      * CLIENTE (RAGIONE SOCIALE/COGNOME + NOME DA CLIENTI) E NOTE, COSI'
+      * DA AVERE UN'AGENDA DI CARTA ANCHE QUANDO LA POSTAZIONE CON
+      * L'AGENDA A VIDEO E' OCCUPATA.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "clienti.sl".
+           copy "appuntamenti.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "clienti.fd".
+           copy "appuntamenti.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-clienti        pic xx.
+       77  status-appuntamenti   pic xx.
+
+      * COSTANTI
+       78  titolo                value "Studio - Agenda Appuntamenti".
+       78  78-passo              value 0,7.
+       78  78-max-righe          value 40.
+
+      * RIGA PER LA STAMPA
+       01  r-riga.
+           05 r-data             pic x(10).
+           05 r-ora              pic x(5).
+           05 r-cliente          pic x(52).
+           05 r-note             pic x(80).
+
+      * FLAGS
+       77  controlli             pic xx.
+           88  tutto-ok          value "OK".
+           88  errori            value "ER".
+       77  filler                pic 9.
+           88 ws-nessuno         value 1 false 0.
+
+      * VARIABILI
+       77  messaggio             pic x(150) value spaces.
+       77  font-size-dply        pic z(5).
+       77  WFONT-STATUS          pic s9(5) value zero.
+
+       77  Calibri20BI           handle of font.
+       77  Calibri12B            handle of font.
+       77  Calibri10             handle of font.
+       77  save-riga             pic 9(7)v99.
+       77  save-altezza-pagina   pic 9(7)v99.
+       77  num-righe             pic 9(3).
+
+       LINKAGE SECTION.
+       01  link-periodo.
+           05 link-data-da       pic 9(8).
+           05 link-data-a        pic 9(8).
+       77  link-stampante        pic x(200).
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-periodo link-stampante.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform OPEN-FILES.
+           if tutto-ok
+              perform STAMPA
+              perform CLOSE-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok   to true.
+           set ws-nessuno to true.
+
+      ***---
+       OPEN-FILES.
+           open input clienti appuntamenti.
+
+      ***---
+       STAMPA.
+           if link-stampante = spaces
+              initialize spooler-link
+              call   "selprint" using selprint-linkage
+              cancel "selprint"
+           else
+              move link-stampante to selprint-stampante
+           end-if.
+
+           if selprint-stampante not = space
+              move selprint-num-copie to SPL-NUM-COPIE
+              move selprint-stampante to SPL-NOME-STAMPANTE
+
+              move titolo to spl-nome-job
+              set spl-apertura to true
+              set spl-vertical to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 move spl-altezza to save-altezza-pagina
+                 perform CARICA-FONT
+              end-if
+           else
+              set spl-sta-annu to true
+              set errori to true
+           end-if.
+
+           if tutto-ok
+              perform INTESTAZIONE
+              move 0 to num-righe
+              perform SCANSIONE-APPUNTAMENTI
+              if ws-nessuno
+                 move spaces to r-riga
+                 move "Nessun appuntamento nel periodo indicato."
+                                        to r-cliente
+                 move Calibri10        to spl-hfont
+                 move 2                to spl-tipo-colonna
+                 move r-riga           to spl-riga-stampa
+                 perform SCRIVI
+              end-if
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       SCANSIONE-APPUNTAMENTI.
+           move low-value  to app-chiave.
+           move link-data-da to app-data.
+           start appuntamenti key >= app-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read appuntamenti next at end exit perform end-read
+              if app-data > link-data-a
+                 exit perform
+              end-if
+              if app-data >= link-data-da
+                 set ws-nessuno to false
+                 perform STAMPA-RIGA-APPUNTAMENTO
+              end-if
+           end-perform.
+
+      ***---
+       STAMPA-RIGA-APPUNTAMENTO.
+           add 1 to num-righe.
+           if num-righe > 78-max-righe
+              set spl-salto-pagina to true
+              call "spooler" using spooler-link
+              perform INTESTAZIONE
+           end-if.
+
+           move spaces to r-riga.
+           string app-data(7:2) delimited size
+                  "/"           delimited size
+                  app-data(5:2) delimited size
+                  "/"           delimited size
+                  app-data(1:4) delimited size
+             into r-data
+           end-string.
+           move app-ora(1:2) to r-ora(1:2).
+           move ":"          to r-ora(3:1).
+           move app-ora(3:2) to r-ora(4:2).
+
+           move app-cliente to cli-codice.
+           read clienti no lock
+                invalid move spaces to cli-ragsoc cli-nome
+           end-read.
+           inspect cli-ragsoc replacing trailing spaces by low-value.
+           string cli-ragsoc delimited low-value
+                  " "        delimited size
+                  cli-nome   delimited size
+             into r-cliente
+           end-string.
+           move app-note to r-note.
+
+           move Calibri10 to spl-hfont.
+           move 2         to spl-tipo-colonna.
+           move r-riga    to spl-riga-stampa.
+           perform SCRIVI.
+
+      ***---
+       INTESTAZIONE.
+           move 8                  to spl-colonna.
+           move 0,2                to save-riga.
+           move titolo             to spl-riga-stampa.
+           move Calibri20BI        to spl-hfont.
+           move 1                  to spl-tipo-colonna.
+           perform SCRIVI.
+
+           move 0                  to spl-tipo-colonna.
+           move Calibri12B         to spl-hfont.
+           move 1,5                to save-riga.
+           initialize spl-riga-stampa.
+           string "Periodo dal "     delimited size
+                  link-data-da(7:2)  delimited size
+                  "/"                delimited size
+                  link-data-da(5:2)  delimited size
+                  "/"                delimited size
+                  link-data-da(1:4)  delimited size
+                  " al "             delimited size
+                  link-data-a(7:2)   delimited size
+                  "/"                delimited size
+                  link-data-a(5:2)   delimited size
+                  "/"                delimited size
+                  link-data-a(1:4)   delimited size
+             into spl-riga-stampa
+           end-string.
+           perform SCRIVI.
+
+           move 2,3     to save-riga.
+           move "DATA / ORA / CLIENTE / NOTE" to spl-riga-stampa.
+           perform SCRIVI.
+
+           move 0   to num-righe.
+           move 2,8 to save-riga.
+
+      ***---
+       SCRIVI.
+           add  78-passo      to save-riga.
+           move save-riga     to spl-riga.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Calibri 20BI
+           initialize wfont-data Calibri20BI.
+           move 20 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to true.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, Calibri20BI, wfont-data
+                        giving wfont-status.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Calibri 12B
+           initialize wfont-data Calibri12B.
+           move 12 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, Calibri12B, wfont-data
+                        giving wfont-status.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Calibri 10
+           initialize wfont-data Calibri10.
+           move 10 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, Calibri10, wfont-data
+                        giving wfont-status.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verrà abortita!"
+                                    delimited size
+              into messaggio.
+
+           inspect messaggio replacing trailing space by low-value.
+
+           display message messaggio.
+
+      ***---
+       CLOSE-FILES.
+           close clienti appuntamenti.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+
+           destroy Calibri20BI.
+           destroy Calibri12B.
+           destroy Calibri10.
+
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
