@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-schedacsv.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * ESPORTAZIONE CSV DELLO STORICO SEDUTE (RSCHEDE) DI UNA SCHEDA,
+      * PER QUANDO SERVE PORTARE DATA/ARTICOLO/DESCRIZIONE/QTA/NETTO IN
+      * UN FOGLIO ELETTRONICO INVECE CHE SU CARTA (VEDI ST-SCHEDACLI).
+      * ATTIVATO CON LO STESSO LINK-SCHEDA CHE GIA' PILOTA LA STAMPA,
+      * MA AL POSTO DI LINK-STAMPANTE RICEVE IL PERCORSO DEL FILE CSV
+      * DA GENERARE.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "tschede.sl".
+           copy "rschede.sl".
+           select csvout assign to ws-percorso-csv
+                  organization is line sequential.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "tschede.fd".
+           copy "rschede.fd".
+
+       fd  csvout
+           label record is omitted.
+       01  rec-csvout                  pic x(300).
+
+       WORKING-STORAGE SECTION.
+           copy "acucobol.def".
+
+       77  status-tschede              pic xx.
+       77  status-rschede              pic xx.
+
+       77  filler                      pic 9.
+           88 tutto-ok                 value 1 false 0.
+       77  filler                      pic 9.
+           88 csv-aperto                value 1 false 0.
+
+       77  ws-percorso-csv             pic x(200).
+       77  ws-data-csv                 pic x(10).
+       77  ws-qta-csv                  pic z(4)9.
+       77  ws-netto-csv                pic z(4)9,99.
+       77  ws-num-righe                pic 9(5) value 0.
+
+       LINKAGE SECTION.
+       77  link-scheda                 pic 9(6).
+       77  link-percorso-csv           pic x(200).
+       77  link-num-righe              pic 9(5).
+       77  link-esito                  pic xx.
+           88 link-esito-ok            value "OK".
+           88 link-esito-ko            value "KO".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-scheda link-percorso-csv
+                                 link-num-righe link-esito.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform OPEN-FILES.
+           if tutto-ok
+              perform ELABORAZIONE
+           end-if.
+           perform CLOSE-FILES.
+           move ws-num-righe to link-num-righe.
+           if tutto-ok
+              set link-esito-ok to true
+           else
+              set link-esito-ko to true
+           end-if.
+           goback.
+
+      ***---
+       INIT.
+           set tutto-ok   to true.
+           set csv-aperto to false.
+           move 0 to ws-num-righe.
+           move link-percorso-csv to ws-percorso-csv.
+
+      ***---
+       OPEN-FILES.
+           open input tschede rschede.
+           move link-scheda to tsc-codice.
+           read tschede no lock
+                invalid set tutto-ok to false
+           end-read.
+           if tutto-ok
+              open output csvout
+              set csv-aperto to true
+           end-if.
+
+      ***---
+       ELABORAZIONE.
+           move "DATA;ARTICOLO;DESCRIZIONE;QTA;NETTO" to rec-csvout.
+           write rec-csvout.
+           move low-value  to rsc-rec.
+           move tsc-codice to rsc-codice.
+           start rschede key >= rsc-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read rschede next at end exit perform end-read
+              if rsc-codice not = tsc-codice
+                 exit perform
+              end-if
+              perform SCRIVI-RIGA-CSV
+           end-perform.
+
+      ***---
+       SCRIVI-RIGA-CSV.
+           string rsc-data(7:2) delimited size
+                  "/"           delimited size
+                  rsc-data(5:2) delimited size
+                  "/"           delimited size
+                  rsc-data(1:4) delimited size
+                  into ws-data-csv
+           end-string.
+           move rsc-qta   to ws-qta-csv.
+           move rsc-netto to ws-netto-csv.
+           inspect ws-data-csv  replacing trailing spaces by low-value.
+           inspect ws-qta-csv   replacing leading  spaces by low-value.
+           inspect ws-netto-csv replacing leading  spaces by low-value.
+
+           initialize rec-csvout.
+           string ws-data-csv    delimited low-value
+                  ";"            delimited size
+                  rsc-articolo   delimited size
+                  ";"            delimited size
+                  rsc-descrizione delimited size
+                  ";"            delimited size
+                  ws-qta-csv     delimited low-value
+                  ";"            delimited size
+                  ws-netto-csv   delimited low-value
+                  into rec-csvout
+           end-string.
+           inspect rec-csvout replacing trailing spaces by low-value.
+           write rec-csvout.
+           add 1 to ws-num-righe.
+
+      ***---
+       CLOSE-FILES.
+           close tschede rschede.
+           if csv-aperto
+              close csvout
+           end-if.
