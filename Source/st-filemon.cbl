@@ -0,0 +1,590 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-filemon.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "articoli.sl".
+           copy "clienti.sl".
+           copy "codiva.sl".
+           copy "param.sl".
+           copy "rlistini.sl".
+           copy "tipocli.sl".
+           copy "tlistini.sl".
+           copy "tschede.sl".
+           copy "rschede.sl".
+           copy "tfatture.sl".
+           copy "rfatture.sl".
+           copy "tcorrisp.sl".
+           copy "rcorrisp.sl".
+           copy "tnotacr.sl".
+           copy "rnotacr.sl".
+           copy "appuntamenti.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "articoli.fd".
+           copy "clienti.fd".
+           copy "codiva.fd".
+           copy "param.fd".
+           copy "rlistini.fd".
+           copy "tipocli.fd".
+           copy "tlistini.fd".
+           copy "tschede.fd".
+           copy "rschede.fd".
+           copy "tfatture.fd".
+           copy "rfatture.fd".
+           copy "tcorrisp.fd".
+           copy "rcorrisp.fd".
+           copy "tnotacr.fd".
+           copy "rnotacr.fd".
+           copy "appuntamenti.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-articoli       pic xx.
+       77  status-clienti        pic xx.
+       77  status-codiva         pic xx.
+       77  status-param          pic xx.
+       77  status-rlistini       pic xx.
+       77  status-tipocli        pic xx.
+       77  status-tlistini       pic xx.
+       77  status-tschede        pic xx.
+       77  status-rschede        pic xx.
+       77  status-tfatture       pic xx.
+       77  status-rfatture       pic xx.
+       77  status-tcorrisp       pic xx.
+       77  status-rcorrisp       pic xx.
+       77  status-tnotacr        pic xx.
+       77  status-rnotacr        pic xx.
+       77  status-appuntamenti   pic xx.
+
+      * COSTANTI
+       78  titolo             value "Studio - Monitor Archivi".
+       78  78-passo           value 0,7.
+       78  78-max-righe       value 40.
+      * SOGLIE DI AVVISO SUI CONTEGGI RECORD. L'AMBIENTE DI GESTIONE
+      * DEI FILE INDICIZZATI QUI IN USO NON ESPONE UN LIMITE DI
+      * CAPACITA' INTERROGABILE A RUNTIME, QUINDI LE SOGLIE SONO
+      * VALORI DI GUARDIA PRUDENZIALI DA RIVEDERE SE L'ARCHIVIO
+      * CRESCE IN MODO STABILE OLTRE QUESTI NUMERI.
+       78  78-soglia-anagrafiche  value 50000.
+       78  78-soglia-movimenti    value 200000.
+
+      * TABELLA DI RACCOLTA (UNA RIGA PER OGNI ARCHIVIO MONITORATO)
+       78  ws-max-archivi     value 16.
+       01  ws-archivi-tab.
+           05 ws-archivio     occurs 16 times indexed by ws-idx-arc.
+              10 wsa-nome          pic x(15).
+              10 wsa-contatore     pic 9(7).
+              10 wsa-soglia        pic 9(7).
+       77  ws-num-archivi     pic 9(2) value 0.
+
+      * CAMPI DI LAVORO PER IL CONTEGGIO DELL'ARCHIVIO CORRENTE
+       77  ws-contatore-corrente  pic 9(7).
+       77  ws-nome-corrente       pic x(15).
+
+       01  r-riga.
+           05 r-nome-archivio     pic x(16).
+           05 r-contatore         pic zz.zzz.zz9.
+           05 r-avviso            pic x(40).
+
+      * FLAGS
+       77  controlli             pic xx.
+           88  tutto-ok          value "OK".
+           88  errori            value "ER".
+       77  filler                pic 9.
+           88 ws-in-allarme      value 1 false 0.
+
+       77  messaggio             pic x(150) value spaces.
+       77  font-size-dply        pic z(5).
+       77  WFONT-STATUS          pic s9(5) value zero.
+
+       77  Calibri16B            handle of font.
+       77  Calibri10             handle of font.
+       77  save-riga             pic 9(7)v99.
+       77  save-altezza-pagina   pic 9(7)v99.
+       77  num-righe             pic 9(3).
+
+       LINKAGE SECTION.
+       77  link-stampante        pic x(200).
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-stampante.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform OPEN-FILES.
+           if tutto-ok
+              perform ELABORAZIONE
+              perform CLOSE-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok     to true.
+           set ws-in-allarme to false.
+           move 0 to ws-num-archivi.
+
+      ***---
+       OPEN-FILES.
+           open input articoli clienti codiva param rlistini tipocli
+                      tlistini tschede rschede tfatture rfatture
+                      tcorrisp rcorrisp tnotacr rnotacr appuntamenti.
+
+      ***---
+       ELABORAZIONE.
+           perform CONTA-ARTICOLI.
+           perform CONTA-CLIENTI.
+           perform CONTA-CODIVA.
+           perform CONTA-PARAM.
+           perform CONTA-RLISTINI.
+           perform CONTA-TIPOCLI.
+           perform CONTA-TLISTINI.
+           perform CONTA-TSCHEDE.
+           perform CONTA-RSCHEDE.
+           perform CONTA-TFATTURE.
+           perform CONTA-RFATTURE.
+           perform CONTA-TCORRISP.
+           perform CONTA-RCORRISP.
+           perform CONTA-TNOTACR.
+           perform CONTA-RNOTACR.
+           perform CONTA-APPUNTAMENTI.
+           perform STAMPA.
+           if ws-in-allarme
+              perform AVVISA-SOGLIA-SUPERATA
+           end-if.
+
+      ***---
+       CONTA-ARTICOLI.
+           move 0 to ws-contatore-corrente.
+           move "ARTICOLI" to ws-nome-corrente.
+           move low-value to art-codice.
+           start articoli key >= art-codice
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read articoli next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-ANAGRAFICA.
+
+      ***---
+       CONTA-CLIENTI.
+           move 0 to ws-contatore-corrente.
+           move "CLIENTI" to ws-nome-corrente.
+           move low-value to cli-codice.
+           start clienti key >= cli-codice
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read clienti next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-ANAGRAFICA.
+
+      ***---
+       CONTA-CODIVA.
+           move 0 to ws-contatore-corrente.
+           move "CODIVA" to ws-nome-corrente.
+           move low-value to iva-codice.
+           start codiva key >= iva-codice
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read codiva next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-ANAGRAFICA.
+
+      ***---
+       CONTA-PARAM.
+           move 0 to ws-contatore-corrente.
+           move "PARAM" to ws-nome-corrente.
+           move low-value to prm-chiave.
+           start param key >= prm-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read param next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-ANAGRAFICA.
+
+      ***---
+       CONTA-RLISTINI.
+           move 0 to ws-contatore-corrente.
+           move "RLISTINI" to ws-nome-corrente.
+           move low-value to rli-codice.
+           start rlistini key >= rli-codice
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read rlistini next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-ANAGRAFICA.
+
+      ***---
+       CONTA-TIPOCLI.
+           move 0 to ws-contatore-corrente.
+           move "TIPOCLI" to ws-nome-corrente.
+           move low-value to tcl-codice.
+           start tipocli key >= tcl-codice
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tipocli next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-ANAGRAFICA.
+
+      ***---
+       CONTA-TLISTINI.
+           move 0 to ws-contatore-corrente.
+           move "TLISTINI" to ws-nome-corrente.
+           move low-value to tli-codice.
+           start tlistini key >= tli-codice
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tlistini next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-ANAGRAFICA.
+
+      ***---
+       CONTA-TSCHEDE.
+           move 0 to ws-contatore-corrente.
+           move "TSCHEDE" to ws-nome-corrente.
+           move low-value to tsc-codice.
+           start tschede key >= tsc-codice
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tschede next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-MOVIMENTO.
+
+      ***---
+       CONTA-RSCHEDE.
+           move 0 to ws-contatore-corrente.
+           move "RSCHEDE" to ws-nome-corrente.
+           move low-value to rsc-chiave.
+           start rschede key >= rsc-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read rschede next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-MOVIMENTO.
+
+      ***---
+       CONTA-TFATTURE.
+           move 0 to ws-contatore-corrente.
+           move "TFATTURE" to ws-nome-corrente.
+           move low-value to tfa-chiave.
+           start tfatture key >= tfa-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tfatture next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-MOVIMENTO.
+
+      ***---
+       CONTA-RFATTURE.
+           move 0 to ws-contatore-corrente.
+           move "RFATTURE" to ws-nome-corrente.
+           move low-value to rfa-chiave.
+           start rfatture key >= rfa-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read rfatture next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-MOVIMENTO.
+
+      ***---
+       CONTA-TCORRISP.
+           move 0 to ws-contatore-corrente.
+           move "TCORRISP" to ws-nome-corrente.
+           move low-value to tco-chiave.
+           start tcorrisp key >= tco-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tcorrisp next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-MOVIMENTO.
+
+      ***---
+       CONTA-RCORRISP.
+           move 0 to ws-contatore-corrente.
+           move "RCORRISP" to ws-nome-corrente.
+           move low-value to rco-chiave.
+           start rcorrisp key >= rco-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read rcorrisp next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-MOVIMENTO.
+
+      ***---
+       CONTA-TNOTACR.
+           move 0 to ws-contatore-corrente.
+           move "TNOTACR" to ws-nome-corrente.
+           move low-value to tno-chiave.
+           start tnotacr key >= tno-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tnotacr next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-MOVIMENTO.
+
+      ***---
+       CONTA-RNOTACR.
+           move 0 to ws-contatore-corrente.
+           move "RNOTACR" to ws-nome-corrente.
+           move low-value to rno-chiave.
+           start rnotacr key >= rno-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read rnotacr next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-MOVIMENTO.
+
+      ***---
+       CONTA-APPUNTAMENTI.
+           move 0 to ws-contatore-corrente.
+           move "APPUNTAMENTI" to ws-nome-corrente.
+           move low-value to app-chiave.
+           start appuntamenti key >= app-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read appuntamenti next at end exit perform end-read
+              add 1 to ws-contatore-corrente
+           end-perform.
+           perform REGISTRA-ARCHIVIO-MOVIMENTO.
+
+      ***---
+      * ARCHIVI ANAGRAFICI (CLIENTI, ARTICOLI, TABELLE DI BASE): LA
+      * CRESCITA E' LENTA, SI USA LA SOGLIA PIU' BASSA.
+       REGISTRA-ARCHIVIO-ANAGRAFICA.
+           move 78-soglia-anagrafiche to wsa-soglia(ws-idx-arc).
+           perform REGISTRA-ARCHIVIO-COMUNE.
+
+      ***---
+      * ARCHIVI DI MOVIMENTO (SCHEDE, FATTURE, CORRISPETTIVI, NOTE DI
+      * CREDITO, APPUNTAMENTI): CRESCONO OGNI GIORNO, SOGLIA PIU' ALTA.
+       REGISTRA-ARCHIVIO-MOVIMENTO.
+           move 78-soglia-movimenti to wsa-soglia(ws-idx-arc).
+           perform REGISTRA-ARCHIVIO-COMUNE.
+
+      ***---
+       REGISTRA-ARCHIVIO-COMUNE.
+           add 1 to ws-num-archivi.
+           set ws-idx-arc to ws-num-archivi.
+           move ws-nome-corrente      to wsa-nome(ws-idx-arc).
+           move ws-contatore-corrente to wsa-contatore(ws-idx-arc).
+
+      ***---
+       STAMPA.
+           if link-stampante = spaces
+              initialize spooler-link
+              call   "selprint" using selprint-linkage
+              cancel "selprint"
+           else
+              move link-stampante to selprint-stampante
+           end-if.
+
+           if selprint-stampante not = space
+              move selprint-num-copie to SPL-NUM-COPIE
+              move selprint-stampante to SPL-NOME-STAMPANTE
+
+              move titolo to spl-nome-job
+              set spl-apertura to true
+              set spl-vertical to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 move spl-altezza to save-altezza-pagina
+                 perform CARICA-FONT
+              end-if
+           else
+              set spl-sta-annu to true
+              set errori to true
+           end-if.
+
+           if tutto-ok
+              perform INTESTAZIONE
+              move 0 to num-righe
+              perform varying ws-idx-arc from 1 by 1
+                        until ws-idx-arc > ws-num-archivi
+                 perform SCRIVI-RIGA-ARCHIVIO
+              end-perform
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       SCRIVI-RIGA-ARCHIVIO.
+           move wsa-nome(ws-idx-arc)      to r-nome-archivio.
+           move wsa-contatore(ws-idx-arc) to r-contatore.
+           move spaces                    to r-avviso.
+           if wsa-contatore(ws-idx-arc) >= wsa-soglia(ws-idx-arc)
+              move "*** VICINO ALLA SOGLIA DI AVVISO ***" to r-avviso
+              set ws-in-allarme to true
+           end-if.
+
+           if num-righe > 78-max-righe
+              set spl-salto-pagina to true
+              call "spooler" using spooler-link
+              perform INTESTAZIONE
+           end-if.
+           add 1 to num-righe.
+           move Calibri10  to spl-hfont.
+           move 2          to spl-tipo-colonna.
+           move r-riga     to spl-riga-stampa.
+           perform SCRIVI.
+
+      ***---
+      * SEGNALA A VIDEO GLI ARCHIVI CHE, SUPERATA LA SOGLIA, MERITANO
+      * ATTENZIONE PRIMA CHE UNA STAMPA O UN SALVATAGGIO FALLISCA PER
+      * MANCANZA DI SPAZIO A META' SESSIONE DI LAVORO.
+       AVVISA-SOGLIA-SUPERATA.
+           initialize messaggio.
+           string "Uno o piu' archivi hanno superato la soglia di"
+                  " avviso configurata." x"0D0A"
+                  "Controllare il riepilogo stampato e valutare"
+                  " un intervento sull'archivio." delimited size
+             into messaggio
+           end-string.
+           display message messaggio.
+
+      ***---
+       INTESTAZIONE.
+           move 8                  to spl-colonna.
+           move 0,2                to save-riga.
+           move titolo              to spl-riga-stampa.
+           move Calibri16B         to spl-hfont.
+           move 1                  to spl-tipo-colonna.
+           perform SCRIVI.
+
+           move 0 to num-righe.
+           move 2,3 to save-riga.
+
+      ***---
+       SCRIVI.
+           add  78-passo      to save-riga.
+           move save-riga     to spl-riga.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Calibri 16B
+           initialize wfont-data Calibri16B.
+           move 16 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, Calibri16B, wfont-data
+                        giving wfont-status.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Calibri 10
+           initialize wfont-data Calibri10.
+           move 10 to wfont-size.
+           move "Calibri"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, Calibri10, wfont-data
+                        giving wfont-status.
+
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verrà abortita!"
+                                    delimited size
+              into messaggio.
+
+           inspect messaggio replacing trailing space by low-value.
+
+           display message messaggio.
+
+      ***---
+       CLOSE-FILES.
+           close articoli clienti codiva param rlistini tipocli
+                 tlistini tschede rschede tfatture rfatture
+                 tcorrisp rcorrisp tnotacr rnotacr appuntamenti.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+
+           destroy Calibri16B.
+           destroy Calibri10.
+
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
