@@ -25,6 +25,7 @@
        copy "spooler.def".
        copy "fonts.def".
        copy "selprint.lks".
+       copy "fblock.lks".
 
        77  status-clienti        pic xx.
        77  status-tschede        pic xx.
@@ -47,6 +48,7 @@
            05 r-descrizione      pic x(50).
            05 r-qta              pic z.zz9.
            05 r-prz              PIC z.zz9,99.
+           05 r-flag             pic x(25).
            05 filler             pic x(2) value " €".
 
       * FLAGS
@@ -59,6 +61,8 @@
            88 trovato            value 1 false 0.
        77  filler                pic 9.
            88 record-ok          value 1 false 0.
+       77  filler                pic 9.
+           88 filtro-periodo     value 1 false 0.
 
       * VARIABILI
        
@@ -71,6 +75,8 @@
        77  Calibri12B            handle of font.
        77  Calibri11             handle of font.
        77  Calibri8              handle of font.
+       77  ws-font-handle-target handle of font.
+       77  ws-font-idx           pic 9.
        77  save-riga             pic 9(7)v99.
        77  save-altezza-pagina   pic 9(7)v99.
        77  como-data             pic 9(8).
@@ -82,14 +88,38 @@
        77  resto                 pic 9(3). 
        
        77  pagina-z              pic z(3).
-       77  tot-pagine-z          pic z(3). 
+       77  tot-pagine-z          pic z(3).
+
+       77  ws-cliente-corrente   pic x(6).
+       77  ws-totale-sedute      pic 9(5) value 0.
+       77  ws-totale-sedute-z    pic zzzz9.
+
+      * MEDIE STORICHE DEL CLIENTE (QTA/PREZZO), USATE SOLO PER
+      * SEGNALARE A VIDEO/STAMPA LE RIGHE FUORI DAL SUO SOLITO
+      * ANDAMENTO -- SEGNALAZIONE MORBIDA, NON BLOCCA LA STAMPA
+       77  ws-tot-qta-medie      pic s9(7)v99 value 0.
+       77  ws-tot-prezzo-medie   pic s9(9)v99 value 0.
+       77  ws-num-righe-medie    pic 9(5)     value 0.
+       77  ws-qta-media          pic s9(7)v99 value 0.
+       77  ws-prezzo-media       pic s9(7)v99 value 0.
+       77  ws-soglia-qta-alta    pic s9(7)v99 value 0.
+       77  ws-soglia-qta-bassa   pic s9(7)v99 value 0.
+       77  ws-soglia-prz-alta    pic s9(7)v99 value 0.
+       77  ws-soglia-prz-bassa   pic s9(7)v99 value 0.
+       77  filler                pic 9.
+           88 ws-riga-anomala    value 1 false 0.
 
        LINKAGE SECTION.
        77  link-scheda           pic 9(6).
+      * INTERVALLO DI DATE FACOLTATIVO: SE ENTRAMBE A ZERO SI STAMPA
+      * L'INTERA SCHEDA, ALTRIMENTI SOLO LE SEDUTE COMPRESE NEL PERIODO
+       01  link-periodo.
+           05 link-data-da       pic 9(8).
+           05 link-data-a        pic 9(8).
        77  link-stampante        pic x(200).
 
       ******************************************************************
-       PROCEDURE DIVISION using link-scheda link-stampante.
+       PROCEDURE DIVISION using link-scheda link-periodo link-stampante.
 
       ***---
        MAIN-PRG.
@@ -107,6 +137,11 @@
            set tutto-ok  to true.
            set RecLocked to false.
            set trovato   to false.
+           if link-data-da not = 0 or link-data-a not = 0
+              set filtro-periodo to true
+           else
+              set filtro-periodo to false
+           end-if.
 
       ***---
        OPEN-FILES.
@@ -119,6 +154,8 @@
                 invalid set errori to true
            end-read.
            if tutto-ok
+              perform CALCOLA-TOTALE-SEDUTE
+              perform CALCOLA-MEDIE-CLIENTE
               move low-value  to rsc-rec
               move tsc-codice to rsc-codice
               start rschede key >= rsc-chiave
@@ -126,8 +163,7 @@
                 not invalid
                     move tsc-cliente to cli-codice
                     read clienti no lock invalid continue end-read
-                    move spaces to prm-chiave
-                    read param no lock
+                    perform LEGGI-PARAM-STUDIO
                     inspect prm-ragsoc
                             replacing trailing spaces by low-value
                     move 0 to num-righe
@@ -136,7 +172,11 @@
                        if rsc-codice not = tsc-codice
                           exit perform
                        end-if
-                       add 1 to num-righe
+                       if not filtro-periodo
+                          or (rsc-data >= link-data-da and
+                              rsc-data <= link-data-a)
+                          add 1 to num-righe
+                       end-if
                     end-perform
                     if num-righe <= 78-max-righe
                        move 1 to tot-pagine
@@ -149,10 +189,125 @@
                           add 1 to tot-pagine
                        end-if
                     end-if
-                    perform STAMPA
+                    perform REGISTRA-STAMPA
+                    if fbk-ok
+                       perform STAMPA
+                       perform RILASCIA-STAMPA
+                    else
+                       initialize messaggio
+                       string "Impossibile stampare: scheda gia'"
+                              " in stampa su " delimited size
+                              fbk-postazione delimited size
+                              into messaggio
+                       end-string
+                       inspect messaggio replacing trailing space
+                                                by low-value
+                       display message messaggio
+                    end-if
               end-start
            end-if.
 
+      ***---
+       CALCOLA-TOTALE-SEDUTE.
+      * TOTALE SEDUTE DI TUTTA LA VITA DEL CLIENTE (TUTTE LE SCHEDE
+      * TSCHEDE INTESTATE A TSC-CLIENTE, NON SOLO LA SCHEDA CORRENTE)
+           move 0            to ws-totale-sedute.
+           move tsc-cliente  to ws-cliente-corrente.
+           move ws-cliente-corrente to tsc-cliente.
+           start tschede key >= tsc-cliente
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tschede next at end exit perform end-read
+              if tsc-cliente not = ws-cliente-corrente
+                 exit perform
+              end-if
+              perform CONTA-SEDUTE-SCHEDA
+           end-perform.
+      * RIPRISTINO LA SCHEDA CHE DEVO STAMPARE (IL CICLO SOPRA HA
+      * SPOSTATO IL CURSORE DI TSCHEDE SU ALTRE SCHEDE DELLO STESSO
+      * CLIENTE)
+           move link-scheda to tsc-codice.
+           read tschede no lock invalid continue end-read.
+
+      ***---
+       CONTA-SEDUTE-SCHEDA.
+           move low-value  to rsc-rec.
+           move tsc-codice to rsc-codice.
+           start rschede key >= rsc-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read rschede next at end exit perform end-read
+              if rsc-codice not = tsc-codice
+                 exit perform
+              end-if
+              add 1 to ws-totale-sedute
+           end-perform.
+
+      ***---
+       CALCOLA-MEDIE-CLIENTE.
+      * MEDIA STORICA DI QTA/NETTO DI TUTTE LE SEDUTE DEL CLIENTE
+      * (TUTTE LE SCHEDE TSCHEDE INTESTATE A TSC-CLIENTE), USATA PER
+      * SEGNALARE LE RIGHE CHE SE NE DISCOSTANO TROPPO
+           move 0            to ws-tot-qta-medie ws-tot-prezzo-medie.
+           move 0            to ws-num-righe-medie.
+           move tsc-cliente  to ws-cliente-corrente.
+           move ws-cliente-corrente to tsc-cliente.
+           start tschede key >= tsc-cliente
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tschede next at end exit perform end-read
+              if tsc-cliente not = ws-cliente-corrente
+                 exit perform
+              end-if
+              perform ACCUMULA-MEDIE-SCHEDA
+           end-perform.
+           if ws-num-righe-medie > 0
+              divide ws-tot-qta-medie    by ws-num-righe-medie
+                                         giving ws-qta-media
+              divide ws-tot-prezzo-medie by ws-num-righe-medie
+                                         giving ws-prezzo-media
+           end-if.
+      * RIPRISTINO LA SCHEDA CHE DEVO STAMPARE (IL CICLO SOPRA HA
+      * SPOSTATO IL CURSORE DI TSCHEDE SU ALTRE SCHEDE DELLO STESSO
+      * CLIENTE)
+           move link-scheda to tsc-codice.
+           read tschede no lock invalid continue end-read.
+
+      ***---
+       ACCUMULA-MEDIE-SCHEDA.
+           move low-value  to rsc-rec.
+           move tsc-codice to rsc-codice.
+           start rschede key >= rsc-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read rschede next at end exit perform end-read
+              if rsc-codice not = tsc-codice
+                 exit perform
+              end-if
+              add rsc-qta   to ws-tot-qta-medie
+              add rsc-netto to ws-tot-prezzo-medie
+              add 1         to ws-num-righe-medie
+           end-perform.
+
+      ***---
+       REGISTRA-STAMPA.
+           initialize fblock-link.
+           set fbk-registra    to true.
+           move "ST-SCHEDACLI" to fbk-programma.
+           move tsc-cliente    to fbk-cliente.
+           call "st-fblock" using fblock-link.
+
+      ***---
+       RILASCIA-STAMPA.
+           set fbk-rilascia    to true.
+           move "ST-SCHEDACLI" to fbk-programma.
+           move tsc-cliente    to fbk-cliente.
+           call "st-fblock" using fblock-link.
+
       ***---
        STAMPA.
            if link-stampante = spaces
@@ -166,6 +321,12 @@
            if selprint-stampante not = space
               move selprint-num-copie to SPL-NUM-COPIE
               move selprint-stampante to SPL-NOME-STAMPANTE
+              move selprint-salva-pdf    to SPL-SALVA-PDF
+              move selprint-percorso-pdf to SPL-PERCORSO-PDF
+              move selprint-anteprima-video   to
+                                        SPL-ANTEPRIMA-VIDEO
+              move selprint-percorso-anteprima to
+                                        SPL-PERCORSO-ANTEPRIMA
 
               move titolo to spl-nome-job
               set spl-apertura to true
@@ -195,37 +356,47 @@
                  if rsc-codice not = tsc-codice
                     exit perform
                  end-if
-                 add 1 to num-righe
-                 if num-righe > 78-max-righe
-                    perform SALTO-PAGINA
-                    perform INTESTAZIONE
+                 if not filtro-periodo
+                    or (rsc-data >= link-data-da and
+                        rsc-data <= link-data-a)
+                    add 1 to num-righe
+                    if num-righe > 78-max-righe
+                       perform SALTO-PAGINA
+                       perform INTESTAZIONE
+                    end-if
+                    move Calibri11 to spl-hfont
+                    initialize spl-riga-stampa
+                    string rsc-data(7:2) delimited size
+                           "/"            delimited size
+                           rsc-data(5:2) delimited size
+                           "/"            delimited size
+                           rsc-data(1:4) delimited size
+                           into r-data
+                    end-string
+                    move rsc-articolo    to r-articolo
+                    move rsc-descrizione to r-descrizione
+                    move rsc-qta         to r-qta
+                    move rsc-netto       to r-prz
+                    perform VERIFICA-RIGA-ANOMALA
+                    if ws-riga-anomala
+                       move "*** DA VERIFICARE ***" to r-flag
+                    else
+                       move spaces to r-flag
+                    end-if
+                    move r-riga          to spl-riga-stampa
+                    move 2               to spl-tipo-colonna
+                    perform SCRIVI
+                    move 6 to spl-pen-width
+                    move 1,5                to spl-colonna
+                    move 19,0               to spl-colonna-fine
+                    add  0,6 to save-riga giving spl-riga
+                    move spl-riga to spl-riga-fine
+                    set  spl-oggetto        to true
+                    set  spl-linea          to true
+                    set  spl-pen-solid      to true
+                    set  spl-nero           to true
+                    call "spooler"       using spooler-link
                  end-if
-                 move Calibri11 to spl-hfont
-                 initialize spl-riga-stampa
-                 string rsc-data(7:2) delimited size
-                        "/"            delimited size
-                        rsc-data(5:2) delimited size
-                        "/"            delimited size
-                        rsc-data(1:4) delimited size
-                        into r-data
-                 end-string
-                 move rsc-articolo    to r-articolo
-                 move rsc-descrizione to r-descrizione
-                 move rsc-qta         to r-qta
-                 move rsc-netto       to r-prz
-                 move r-riga          to spl-riga-stampa
-                 move 2               to spl-tipo-colonna
-                 perform SCRIVI
-                 move 6 to spl-pen-width
-                 move 1,5                to spl-colonna
-                 move 19,0               to spl-colonna-fine
-                 add  0,6 to save-riga giving spl-riga
-                 move spl-riga to spl-riga-fine
-                 set  spl-oggetto        to true
-                 set  spl-linea          to true
-                 set  spl-pen-solid      to true
-                 set  spl-nero           to true
-                 call "spooler"       using spooler-link
               end-perform
 
               set spl-chiusura to true
@@ -233,11 +404,39 @@
 
            end-if.
 
+      ***---
+       VERIFICA-RIGA-ANOMALA.
+      * SEGNALAZIONE MORBIDA: LA RIGA CORRENTE SI DISCOSTA DI OLTRE IL
+      * 50% DALLA MEDIA STORICA DI QTA/PREZZO DEL CLIENTE. SERVE SOLO A
+      * FAR SALTARE ALL'OCCHIO UN POSSIBILE ERRORE DI BATTITURA, NON
+      * BLOCCA LA STAMPA. NESSUNA MEDIA ATTENDIBILE (MENO DI 2 SEDUTE
+      * STORICHE) VUOL DIRE NESSUNA SEGNALAZIONE.
+           set ws-riga-anomala to false.
+           if ws-num-righe-medie > 1
+              compute ws-soglia-qta-alta  = ws-qta-media * 1,5
+              compute ws-soglia-qta-bassa = ws-qta-media * 0,5
+              compute ws-soglia-prz-alta  = ws-prezzo-media * 1,5
+              compute ws-soglia-prz-bassa = ws-prezzo-media * 0,5
+              if (ws-qta-media > 0 and
+                  (rsc-qta > ws-soglia-qta-alta or
+                   rsc-qta < ws-soglia-qta-bassa))
+                 or
+                 (ws-prezzo-media > 0 and
+                  (rsc-netto > ws-soglia-prz-alta or
+                   rsc-netto < ws-soglia-prz-bassa))
+                 set ws-riga-anomala to true
+              end-if
+           end-if.
+
       ***---
        INTESTAZIONE.
            move 8                  to spl-colonna.
            move 0,2                to save-riga.
-           move "SCHEDA CLIENTE"   to spl-riga-stampa.
+           if cli-lingua-inglese
+              move "CLIENT CARD"    to spl-riga-stampa
+           else
+              move "SCHEDA CLIENTE" to spl-riga-stampa
+           end-if.
            move Calibri20BI        to spl-hfont.
            move 1                  to spl-tipo-colonna
            perform SCRIVI.
@@ -268,16 +467,29 @@
            inspect cli-indirizzo replacing trailing spaces by low-value.
            inspect cli-localita  replacing trailing spaces by low-value.
 
-           string  "INDIRIZZO: " delimited size
-                   cli-indirizzo delimited low-value
-                   "  -  "       delimited size
-                   "LOCALITA': " delimited size
-                   cli-localita  delimited low-value
-                   " ("          delimited size
-                   cli-prov      delimited size
-                   ")"           delimited size
-                   into spl-riga-stampa
-           end-string.
+           if cli-lingua-inglese
+              string  "ADDRESS: "   delimited size
+                      cli-indirizzo delimited low-value
+                      "  -  "       delimited size
+                      "CITY: "      delimited size
+                      cli-localita  delimited low-value
+                      " ("          delimited size
+                      cli-prov      delimited size
+                      ")"           delimited size
+                      into spl-riga-stampa
+              end-string
+           else
+              string  "INDIRIZZO: " delimited size
+                      cli-indirizzo delimited low-value
+                      "  -  "       delimited size
+                      "LOCALITA': " delimited size
+                      cli-localita  delimited low-value
+                      " ("          delimited size
+                      cli-prov      delimited size
+                      ")"           delimited size
+                      into spl-riga-stampa
+              end-string
+           end-if.
            perform SCRIVI.
            add 78-passo-intestazione to   save-riga.
            subtract 0,1              from save-riga.
@@ -304,27 +516,47 @@
            perform SCRIVI.
            
            move 5,15   to save-riga.
-           move "DATA" to spl-riga-stampa.
+           if cli-lingua-inglese
+              move "DATE" to spl-riga-stampa
+           else
+              move "DATA" to spl-riga-stampa
+           end-if.
            move 2,12   to spl-colonna.
            perform SCRIVI.
            subtract 78-passo from save-riga.
-                                             
-           move "ART."     to spl-riga-stampa.
+
+           if cli-lingua-inglese
+              move "ITEM"     to spl-riga-stampa
+           else
+              move "ART."     to spl-riga-stampa
+           end-if.
            move 4,23       to spl-colonna.
            perform SCRIVI.
            subtract 78-passo from save-riga.
-                                     
-           move "DESCRIZIONE" to spl-riga-stampa.
+
+           if cli-lingua-inglese
+              move "DESCRIPTION" to spl-riga-stampa
+           else
+              move "DESCRIZIONE" to spl-riga-stampa
+           end-if.
            move 9,6           to spl-colonna.
            perform SCRIVI.
            subtract 78-passo from save-riga.
-                                     
-           move "QTA"  to spl-riga-stampa.
+
+           if cli-lingua-inglese
+              move "QTY"  to spl-riga-stampa
+           else
+              move "QTA"  to spl-riga-stampa
+           end-if.
            move 16,22  to spl-colonna.
            perform SCRIVI.
            subtract 78-passo from save-riga.
-           
-           move "PREZZO" to spl-riga-stampa.
+
+           if cli-lingua-inglese
+              move "PRICE"  to spl-riga-stampa
+           else
+              move "PREZZO" to spl-riga-stampa
+           end-if.
            move 17,4     to spl-colonna.
            perform SCRIVI.
            subtract 78-passo from save-riga.
@@ -442,6 +674,32 @@
            end-string.
            move 17,5 to spl-colonna.
            perform SCRIVI.
+           move 0 to spl-tipo-colonna.
+           subtract 78-passo from save-riga.
+
+           move ws-totale-sedute to ws-totale-sedute-z.
+           initialize spl-riga-stampa.
+           string "Totale sedute: " delimited size
+                  ws-totale-sedute-z delimited size
+                  into spl-riga-stampa
+           end-string.
+           move 12,5 to spl-colonna.
+           perform SCRIVI.
+
+      ***---
+      * LEGGE IL PROFILO STUDIO (RAGSOC/INDIRIZZO/... IN TESTATA) DELLA
+      * SEDE A CUI APPARTIENE IL CLIENTE CORRENTE (CLI-STUDIO). SE PER
+      * QUELLA SEDE NON C'E' UN PROFILO CONFIGURATO SI RICADE SU QUELLO
+      * PRINCIPALE (PRM-STUDIO A SPAZI).
+       LEGGI-PARAM-STUDIO.
+           move cli-studio to prm-studio.
+           read param no lock
+                invalid
+                   move spaces to prm-studio
+                   read param no lock
+                        invalid initialize rec-param
+                   end-read
+           end-read.
 
       ***---
        SCRIVI.
@@ -457,6 +715,13 @@
 
       ***---
        CARICA-FONT.
+      * FONT DI RISERVA CONFIGURATI SU PARAM, USATI PIU' SOTTO SE UN
+      * FONT STANDARD NON E' INSTALLATO SULLA POSTAZIONE DI STAMPA.
+           move spaces to prm-chiave.
+           read param  no lock
+                invalid initialize rec-param
+           end-read.
+
       * Calibri 20BI
            initialize wfont-data Calibri20BI.
            move 20 to wfont-size.
@@ -471,13 +736,15 @@
            set  wfdevice-win-printer to true. |E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, Calibri20BI, wfont-data
                         giving wfont-status.
-      
+
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri20BI
+           end-if.
 
       * Calibri 16B
            initialize wfont-data Calibri16B.
@@ -496,9 +763,11 @@
 
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri16B
            end-if.
 
       * Calibri 11
@@ -515,13 +784,15 @@
            set  wfdevice-win-printer to true. |E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, Calibri11, wfont-data
                         giving wfont-status.
-      
+
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri11
+           end-if.
 
       * Calibri 12B
            initialize wfont-data Calibri12B.
@@ -537,13 +808,15 @@
            set  wfdevice-win-printer to true. |E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, Calibri12B, wfont-data
                         giving wfont-status.
-      
+
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri12B
+           end-if.
 
       * Calibri 8B
            initialize wfont-data Calibri8.
@@ -559,13 +832,36 @@
            set  wfdevice-win-printer to true. |E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, Calibri8, wfont-data
                         giving wfont-status.
-      
+
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
+           if wfont-status not = 1
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri8
+           end-if.
+
+      ***---
+       CARICA-FONT-CON-FALLBACK.
+      * TENTA, NELL'ORDINE CONFIGURATO SU PARAM, I FONT DI RISERVA PRIMA
+      * DI ARRENDERSI E BLOCCARE LA STAMPA: DIMENSIONE E STILE GIA'
+      * IMPOSTATI DAL CHIAMANTE IN WFONT-DATA, CAMBIA SOLO IL NOME.
+           move 0 to ws-font-idx.
+           perform until wfont-status = 1 or ws-font-idx > 3
+              add 1 to ws-font-idx
+              if prm-font-fallback (ws-font-idx) not = spaces
+                 move prm-font-fallback (ws-font-idx) to wfont-name
+                 call "W$FONT" using wfont-get-font,
+                                     ws-font-handle-target,
+                                     wfont-data
+                              giving wfont-status
+              end-if
+           end-perform.
            if wfont-status not = 1
               set errori to true
               perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+           end-if.
 
       ***---
        MESSAGGIO-ERR-FONT.
