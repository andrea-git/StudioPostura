@@ -15,6 +15,9 @@
            copy "rnotacr.sl".
            copy "param.sl".
            copy "codiva.sl".
+           copy "tlistini.sl".
+           copy "rlistini.sl".
+           copy "operatori.sl".
 
       *****************************************************************
        DATA DIVISION.
@@ -28,13 +31,19 @@
            copy "rnotacr.fd".
            copy "param.fd".
            copy "codiva.fd".
+           copy "tlistini.fd".
+           copy "rlistini.fd".
+           copy "operatori.fd".
 
        WORKING-STORAGE SECTION.
       * COPY   
        copy "acugui.def".
+       copy "acucobol.def".
        copy "spooler.def".
        copy "fonts.def".
        copy "selprint.lks".
+       copy "fblock.lks".
+       copy "auditlog.lks".
 
        77  status-clienti        pic xx.
        77  status-tfatture       pic xx.
@@ -45,7 +54,10 @@
        77  status-rnotacr        pic xx.
        77  status-param          pic xx.
        77  status-codiva         pic xx.
-       
+       77  status-tlistini       pic xx.
+       77  status-rlistini       pic xx.
+       77  status-operatori      pic xx.
+
       * COSTANTI
        78  titolo             value "Studio - Stampa Documenti Fiscali".
        78  78-sfondo-fattura    
@@ -93,26 +105,28 @@
        01  r-riga2.
            05 r-qta              pic z.zzz.
            05 r-listino          PIC zz.zzz,zz.
-           05 r-euro1            pic x(2).
+           05 r-euro1            pic x(4).
            05 r-sconto           pic ---,--.
            05 r-sconto-perce     pic x(2).
+           05 r-sconto-euro      pic x(14).
       *****     05 r-prz              PIC zz.zzz,zz.
       *****     05 r-euro2            pic x(2).
            05 r-tot              PIC zz.zzz,zz.
-           05 r-euro3            pic x(2).
+           05 r-euro3            pic x(4).
            05 r-iva.
               10 r-iva1          pic x(2).
               10 r-perce         pic x.
+           05 r-flag             pic x(25).
 
        01  r-totali.
            05 r-importo-sub      pic zzz.zz9,99 blank zero.
-           05 r-euro-sub         pic x(2) value " €".
+           05 r-euro-sub         pic x(4) value " €".
            05 r-importo-iva      pic zzz.zz9,99 blank zero.     
-           05 r-euro-iva         pic x(2) value " €".
+           05 r-euro-iva         pic x(4) value " €".
            05 r-importo-ese      pic zzz.zz9,99 blank zero.     
-           05 r-euro-ese         pic x(2) value " €".
+           05 r-euro-ese         pic x(4) value " €".
            05 r-importo-tot      pic zzz.zz9,99 blank zero.     
-           05 filler             pic x(2) value " €".
+           05 r-euro-tot         pic x(4) value " €".
 
       * FLAGS
        77  controlli             pic xx.
@@ -125,11 +139,101 @@
        77  filler                pic 9.
            88 record-ok          value 1 false 0.
 
+      * CONTROLLO IBAN (VEDI ST-IBANCHK)
+       77  ws-iban-esito         pic xx.
+           88 ws-iban-ok         value "OK".
+           88 ws-iban-ko         value "KO".
+
+      * MEDIE STORICHE DI QTA/PREZZO DEL CLIENTE SU TUTTE LE SUE
+      * FATTURE (TFA-CLIENTE), USATE SOLO PER SEGNALARE A STAMPA UNA
+      * RIGA CHE SE NE DISCOSTA TROPPO (SEGNALAZIONE MORBIDA, NON
+      * BLOCCA LA STAMPA)
+       77  ws-cliente-rif-medie  pic x(6).
+       77  ws-tot-qta-medie      pic s9(9)v99 value 0.
+       77  ws-tot-prezzo-medie   pic s9(9)v99 value 0.
+       77  ws-num-righe-medie    pic 9(5)     value 0.
+       77  ws-qta-media          pic s9(7)v99 value 0.
+       77  ws-prezzo-media       pic s9(7)v99 value 0.
+       77  ws-soglia-qta-alta    pic s9(7)v99 value 0.
+       77  ws-soglia-qta-bassa   pic s9(7)v99 value 0.
+       77  ws-soglia-prz-alta    pic s9(7)v99 value 0.
+       77  ws-soglia-prz-bassa   pic s9(7)v99 value 0.
+       77  filler                pic 9.
+           88 ws-riga-anomala    value 1 false 0.
+       77  filler                pic 9.
+           88 ws-fonte-fattura   value 1 false 0.
+       01  ws-tfa-chiave-salvata.
+           05 ws-tfa-anno-salvato    pic 9(4).
+           05 ws-tfa-numero-salvato  pic 9(6).
+
+      * RICERCA PREZZO DI LISTINO PER ARTICOLO (VEDI CERCA-PREZZO-
+      * LISTINO): TRA I LISTINI VALIDI ALLA DATA DEL DOCUMENTO SI
+      * PRENDE QUELLO PARTITO PIU' DI RECENTE, STESSO CRITERIO GIA'
+      * USATO DA ST-LISTINISCAD PER INDIVIDUARE IL LISTINO ATTIVO.
+       77  filler                pic 9.
+           88 ws-listino-trovato value 1 false 0.
+       77  ws-listino-inizio-attivo  pic 9(8) value 0.
+       77  ws-listino-codice-attivo  pic 9(5) value 0.
+       77  ws-listino-prezzo         pic s9(5)v99 value 0.
+
+      * CONTROLLO DI CONGRUENZA DEL TOTALE PRIMA DI STAMPARE (VEDI
+      * VERIFICA-TOTALE-DOCUMENTO): IL TOTALE RIGHE E' CALCOLATO CON
+      * LA STESSA FORMULA GIA' USATA DA SCRIVI-RIGA PER TOT-RIGA.
+       77  ws-totale-righe           pic s9(9)v99 value 0.
+
+      * IVA CALCOLATA CON LA REGOLA DI ARROTONDAMENTO CONFIGURATA SU
+      * PARAM (VEDI CALCOLA-IVA-ARROTONDATA): WS-IVA-PRECISA CONSERVA
+      * IL VALORE ESATTO A 4 DECIMALI (2 DI TFA-IMPORTO-SUB PIU' 2 DI
+      * IVA-ALIQUOTA) PRIMA DI ARROTONDARLO A 2 DECIMALI SECONDO
+      * PRM-REGOLA-ARROTONDA-IVA.
+       77  ws-iva-precisa            pic s9(9)v9999 value 0.
+       77  ws-iva-confronto          pic s9(9)v9999 value 0.
+       77  ws-iva-arrotondata        pic s9(7)v99   value 0.
+
       * VARIABILI
        77  como-sconto           pic s9(3)v99.
+       77  como-sconto-euro      pic s9(7)v99.
+       77  ws-sconto-euro-ed     pic ---.---,--.
        77  idx                   pic 999.
+       77  ws-riga-storno        pic x(80) value spaces.
+       77  ws-riga-esenzione     pic x(80) value spaces.
        77  iva-aliquota-z        pic zz.
        77  BitmapSfondoHandle    handle of bitmap.
+       77  ws-sfondo-path        pic x(120).
+       77  ws-sfondo-path-local  pic x(120).
+       77  ws-simbolo-valuta     pic x(4) value " €".
+
+      * IMPRONTA DI CONTROLLO (HASH) DELLA FATTURA, CALCOLATA SU TESTATA
+      * E RIGHE AL MOMENTO DELLA STAMPA (VEDI CALCOLA-HASH-FATTURA)
+       77  ws-hash-a             pic 9(9) comp-5.
+       77  ws-hash-b             pic 9(9) comp-5.
+       77  ws-hash-c             pic 9(9) comp-5.
+       77  ws-hash-d             pic 9(9) comp-5.
+       77  ws-hash-quoz          pic 9(10) comp-5.
+       77  ws-hash-numero        pic 9(10) comp-5.
+       77  ws-hash-idx           pic 9(4).
+       77  ws-hash-lunghezza     pic 9(4).
+       77  ws-hash-buffer        pic x(700).
+       77  ws-hex-digits         pic x(16) value "0123456789ABCDEF".
+       77  ws-hex-testo          pic x(8).
+       77  ws-hex-idx            pic 99.
+       01  ws-byte-conv.
+           05 ws-byte-char       pic x.
+           05 ws-byte-num        redefines ws-byte-char
+                                 pic 9(2) comp-x.
+       77  ws-riga-hash          pic x(80) value spaces.
+
+      * IMPRONTA (HASH) DELLA PASSWORD OPERATORE, STESSO ALGORITMO E
+      * STESSI CAMPI DI SUPPORTO DI SOPRA (VEDI CALCOLA-HASH-PASSWORD)
+       77  ws-pwh-a              pic 9(9) comp-5.
+       77  ws-pwh-b              pic 9(9) comp-5.
+       77  ws-pwh-c              pic 9(9) comp-5.
+       77  ws-pwh-d              pic 9(9) comp-5.
+       77  ws-pwh-quoz           pic 9(10) comp-5.
+       77  ws-pwh-idx            pic 9(4).
+       77  ws-pwh-buffer         pic x(10).
+       77  ws-pwh-risultato      pic x(16).
+
        77  messaggio             pic x(150) value spaces.
        77  font-size-dply        pic z(5).      
        77  WFONT-STATUS          pic s9(5)  value zero.
@@ -142,6 +246,8 @@
        77  Calibri10B            handle of font.
        77  Calibri11B            handle of font.
        77  Verdana10             handle of font.
+       77  ws-font-handle-target handle of font.
+       77  ws-font-idx           pic 9.
        77  save-riga             pic 9(7)v99.
        77  save-altezza-pagina   pic 9(7)v99.
 
@@ -159,9 +265,13 @@
            88 link-corrisp       value "C".
            88 link-notacr        value "N".
        77  link-stampante        pic x(200).
+       77  link-operatore-codice   pic x(10).
+       77  link-operatore-password pic x(10).
 
       ******************************************************************
-       PROCEDURE DIVISION using link-chiave, link-tipo, link-stampante.
+       PROCEDURE DIVISION using link-chiave, link-tipo, link-stampante,
+                                 link-operatore-codice,
+                                 link-operatore-password.
 
       ***---
        MAIN-PRG.
@@ -183,15 +293,18 @@
 
       ***---
        OPEN-FILES.
-           open input codiva clienti param.
+           open input codiva clienti param tlistini rlistini.
            if link-fattura
-              open input tfatture rfatture
+              open i-o   tfatture
+              open input rfatture
            end-if.
            if link-corrisp
               open input tcorrisp rcorrisp
            end-if.
            if link-notacr
               open input tnotacr rnotacr
+              open input tfatture
+              open input operatori
            end-if.
 
       ***---
@@ -217,6 +330,7 @@
                    move tco-importo-iva  to tfa-importo-iva
                    move tco-importo-tot  to tfa-importo-tot
                    move tco-note         to tfa-note
+                   move tco-valuta       to tfa-valuta
               end-read
            end-if.
            if link-notacr
@@ -234,6 +348,7 @@
                    move tno-importo-iva  to tfa-importo-iva
                    move tno-importo-tot  to tfa-importo-tot
                    move tno-note         to tfa-note
+                   move tno-valuta       to tfa-valuta
               end-read
            end-if.
            if tutto-ok
@@ -241,9 +356,242 @@
               read clienti no lock
               move tfa-iva to iva-codice
               read codiva no lock
-              perform STAMPA
+              perform SELEZIONA-VALUTA
+              perform LEGGI-PARAM-STUDIO
+              perform VERIFICA-TOTALE-DOCUMENTO
+              perform VERIFICA-AUTORIZZAZIONE-NOTACR
+              if tutto-ok
+                 perform REGISTRA-STAMPA
+                 if fbk-ok
+                    perform STAMPA
+                    perform RILASCIA-STAMPA
+                 else
+                    initialize messaggio
+                    string "Impossibile stampare: documento gia'"
+                           " in stampa su " delimited size
+                           fbk-postazione delimited size
+                           into messaggio
+                    end-string
+                    inspect messaggio replacing trailing space
+                                             by low-value
+                    display message messaggio
+                 end-if
+              end-if
            end-if.
 
+      ***---
+       VERIFICA-TOTALE-DOCUMENTO.
+      * NON SI STAMPA UN DOCUMENTO IL CUI TOTALE IN TESTATA NON
+      * CORRISPONDE ALLA SOMMA DELLE SUE RIGHE (RFATTURE/RCORRISP/
+      * RNOTACR SECONDO IL TIPO), NE' UNA FATTURA O UN CORRISPETTIVO
+      * CON TOTALE ZERO O NEGATIVO: SONO SEGNI CHE LA TESTATA E LE
+      * RIGHE SONO STATE SCRITTE DA PASSI DIVERSI E NON SONO PIU'
+      * COERENTI TRA LORO.
+           move 0 to ws-totale-righe.
+           if link-fattura
+              move low-value  to rfa-rec
+              move tfa-chiave to rfa-chiave-testa
+              start rfatture key >= rfa-chiave
+                    invalid continue
+              end-start
+              perform until 1 = 2
+                 read rfatture next at end exit perform end-read
+                 if rfa-chiave-testa not = tfa-chiave
+                    exit perform
+                 end-if
+                 if rfa-qta = 0
+                    add rfa-prz to ws-totale-righe
+                 else
+                    compute ws-totale-righe =
+                            ws-totale-righe + (rfa-prz * rfa-qta)
+                 end-if
+              end-perform
+           end-if.
+           if link-corrisp
+              move low-value  to rco-rec
+              move tco-chiave to rco-chiave-testa
+              start rcorrisp key >= rco-chiave
+                    invalid continue
+              end-start
+              perform until 1 = 2
+                 read rcorrisp next at end exit perform end-read
+                 if rco-chiave-testa not = tco-chiave
+                    exit perform
+                 end-if
+                 if rco-qta = 0
+                    add rco-prz to ws-totale-righe
+                 else
+                    compute ws-totale-righe =
+                            ws-totale-righe + (rco-prz * rco-qta)
+                 end-if
+              end-perform
+           end-if.
+           if link-notacr
+              move low-value  to rno-rec
+              move tno-chiave to rno-chiave-testa
+              start rnotacr key >= rno-chiave
+                    invalid continue
+              end-start
+              perform until 1 = 2
+                 read rnotacr next at end exit perform end-read
+                 if rno-chiave-testa not = tno-chiave
+                    exit perform
+                 end-if
+                 if rno-qta = 0
+                    add rno-prz to ws-totale-righe
+                 else
+                    compute ws-totale-righe =
+                            ws-totale-righe + (rno-prz * rno-qta)
+                 end-if
+              end-perform
+           end-if.
+           if ws-totale-righe not = tfa-importo-sub
+              set errori to true
+              initialize messaggio
+              string "Stampa bloccata: il totale del documento non"
+                     " corrisponde alla somma delle righe" delimited
+                     size
+                     into messaggio
+              end-string
+              inspect messaggio replacing trailing space by low-value
+              display message messaggio
+           end-if.
+           if tutto-ok and (link-fattura or link-corrisp)
+              and tfa-importo-tot <= 0
+              set errori to true
+              initialize messaggio
+              string "Stampa bloccata: il totale del documento e'"
+                     " zero o negativo" delimited size
+                     into messaggio
+              end-string
+              inspect messaggio replacing trailing space by low-value
+              display message messaggio
+           end-if.
+      * LA STAMPA RIPORTA L'IVA ARROTONDATA SECONDO LA REGOLA
+      * CONFIGURATA SU PARAM (VEDI CALCOLA-IVA-ARROTONDATA), NON IL
+      * VALORE STORICO DI TFA-IMPORTO-IVA: SE QUELLA REGOLA NON
+      * RICONCILIA PIU' IMPONIBILE + IVA CON IL TOTALE GIA' MEMORIZZATO
+      * IN TESTATA, STAMPARE PRODURREBBE UN DOCUMENTO FISCALE CON UNA
+      * SOMMA CHE NON TORNA: SI BLOCCA COME PER LE ALTRE INCONGRUENZE.
+           if tutto-ok and tfa-importo-iva not = 0
+              perform CALCOLA-IVA-ARROTONDATA
+              if tfa-importo-sub + ws-iva-arrotondata
+                 not = tfa-importo-tot
+                 set errori to true
+                 initialize messaggio
+                 string "Stampa bloccata: imponibile piu' IVA"
+                        " arrotondata non corrisponde al totale"
+                        " del documento" delimited size
+                        into messaggio
+                 end-string
+                 inspect messaggio replacing trailing space
+                         by low-value
+                 display message messaggio
+              end-if
+           end-if.
+
+      ***---
+       VERIFICA-AUTORIZZAZIONE-NOTACR.
+      * UNA NOTA DI CREDITO INCIDE SUL FATTURATO DICHIARATO, QUINDI NON
+      * BASTA CHE UNA POSTAZIONE QUALSIASI CHIAMI QUESTO PROGRAMMA: SI
+      * RICHIEDE IL CODICE E LA PASSWORD DI UN OPERATORE REGISTRATO IN
+      * OPERATORI CON RUOLO DI SUPERVISORE, COSI' CHE LA STAMPA DI UNA
+      * TNOTACR ABBIA SEMPRE UN SECONDO RESPONSABILE DIETRO.
+           if tutto-ok and link-notacr
+              move link-operatore-codice to ope-codice
+              read operatori no lock
+                   invalid
+                       set errori to true
+                       initialize messaggio
+                       string "Stampa bloccata: operatore non"
+                              " riconosciuto" delimited size
+                              into messaggio
+                       end-string
+               not invalid
+                   perform CALCOLA-HASH-PASSWORD
+                   if ope-password-hash not = ws-pwh-risultato
+                      set errori to true
+                      initialize messaggio
+                      string "Stampa bloccata: password operatore"
+                             " errata" delimited size
+                             into messaggio
+                      end-string
+                   else
+                      if not ope-ruolo-supervisore
+                         set errori to true
+                         initialize messaggio
+                         string "Stampa bloccata: serve un operatore"
+                                " con ruolo di supervisore" delimited
+                                size
+                                into messaggio
+                         end-string
+                      end-if
+                   end-if
+              end-read
+              if errori
+                 inspect messaggio replacing trailing space by low-value
+                 display message messaggio
+              end-if
+           end-if.
+
+      ***---
+       SELEZIONA-VALUTA.
+      * TFA-VALUTA E' STATA GIA' TRAVASATA DA TCO-VALUTA/TNO-VALUTA PER
+      * I CORRISPETTIVI E LE NOTE DI CREDITO; QUANDO E' VUOTA (VECCHI
+      * DOCUMENTI, O PROFILO NON ANCORA CONFIGURATO) SI RICADE SU EURO.
+           evaluate true
+           when tfa-valuta = spaces or "EUR"
+                move " €"  to ws-simbolo-valuta
+           when tfa-valuta = "CHF"
+                move " CHF" to ws-simbolo-valuta
+           when other
+                move spaces  to ws-simbolo-valuta
+                string " " tfa-valuta delimited size
+                       into ws-simbolo-valuta
+           end-evaluate.
+
+      ***---
+      * ARROTONDA L'IMPORTO IVA CALCOLATO DA TFA-IMPORTO-SUB E
+      * IVA-ALIQUOTA SECONDO LA REGOLA CONFIGURATA SU PARAM
+      * (PRM-REGOLA-ARROTONDA-IVA, GIA' IN REC-PARAM DA QUANDO
+      * INTESTAZIONE HA LETTO LO STUDIO DEL CLIENTE), INVECE DI DARE
+      * PER BUONO SEMPRE LO STESSO ARROTONDAMENTO. WS-IVA-PRECISA
+      * CONSERVA IL VALORE ESATTO A 4 DECIMALI: TRONCARLO A 2
+      * DECIMALI EQUIVALE A "SEMPRE GIU'"; CONFRONTARLO CON SE
+      * STESSO RIPORTATO A 4 DECIMALI DICE SE C'E' UN RESTO DA
+      * ARROTONDARE ALL'IN SU PER "SEMPRE SU".
+       CALCOLA-IVA-ARROTONDATA.
+           compute ws-iva-precisa =
+                   tfa-importo-sub * iva-aliquota / 100.
+           evaluate true
+           when prm-arrot-sempre-giu
+                move ws-iva-precisa to ws-iva-arrotondata
+           when prm-arrot-sempre-su
+                move ws-iva-precisa to ws-iva-arrotondata
+                move ws-iva-arrotondata to ws-iva-confronto
+                if ws-iva-confronto not = ws-iva-precisa
+                   add 0,01 to ws-iva-arrotondata
+                end-if
+           when other
+                compute ws-iva-arrotondata rounded =
+                        tfa-importo-sub * iva-aliquota / 100
+           end-evaluate.
+
+      ***---
+       REGISTRA-STAMPA.
+           initialize fblock-link.
+           set fbk-registra    to true.
+           move "ST-DOCUM"     to fbk-programma.
+           move tfa-cliente    to fbk-cliente.
+           call "st-fblock" using fblock-link.
+
+      ***---
+       RILASCIA-STAMPA.
+           set fbk-rilascia    to true.
+           move "ST-DOCUM"     to fbk-programma.
+           move tfa-cliente    to fbk-cliente.
+           call "st-fblock" using fblock-link.
+
       ***---
        STAMPA.
            if link-stampante = spaces
@@ -257,6 +605,12 @@
            if selprint-stampante not = space
               move selprint-num-copie to SPL-NUM-COPIE
               move selprint-stampante to SPL-NOME-STAMPANTE
+              move selprint-salva-pdf    to SPL-SALVA-PDF
+              move selprint-percorso-pdf to SPL-PERCORSO-PDF
+              move selprint-anteprima-video   to
+                                        SPL-ANTEPRIMA-VIDEO
+              move selprint-percorso-anteprima to
+                                        SPL-PERCORSO-ANTEPRIMA
 
               move titolo to spl-nome-job
               set spl-apertura to true
@@ -312,6 +666,9 @@
               move 10,4 to save-riga
               
               if link-fattura
+                 perform CALCOLA-MEDIE-RFATTURE-CLIENTE
+                 set ws-fonte-fattura to true
+                 perform INIZIA-HASH-FATTURA
                  move low-value  to rfa-rec
                  move tfa-chiave to rfa-chiave-testa
                  start rfatture key >= rfa-chiave
@@ -320,10 +677,13 @@
                     if rfa-chiave-testa not = tfa-chiave
                        exit perform
                     end-if
+                    perform AGGIUNGI-HASH-RIGA
                     perform SCRIVI-RIGA
                  end-perform
+                 perform CHIUDI-HASH-FATTURA
+                 set ws-fonte-fattura to false
               end-if
-              
+
               if link-corrisp
                  move low-value  to rco-rec
                  move tco-chiave to rco-chiave-testa
@@ -335,14 +695,14 @@
                     end-if
                     move rco-articolo     to rfa-articolo
                     move rco-descrizione  to rfa-descrizione
-                    move rco-qta          to rfa-qta        
+                    move rco-qta          to rfa-qta
                     move rco-listino      to rfa-listino
                     move rco-sconto       to rfa-sconto
-                    move rco-prz          to rfa-prz        
+                    move rco-prz          to rfa-prz
                     perform SCRIVI-RIGA
                  end-perform
               end-if
-              
+
               if link-notacr
                  move low-value  to rno-rec
                  move tno-chiave to rno-chiave-testa
@@ -367,7 +727,8 @@
               move Calibri16B to spl-hfont
               move 3          to spl-tipo-colonna
               move 23         to save-riga
-              if tfa-importo-iva = 0  
+              perform CALCOLA-IVA-ARROTONDATA
+              if tfa-importo-iva = 0
                  move 0               to r-importo-sub
                  move spaces          to r-euro-sub
 
@@ -375,21 +736,26 @@
                  move spaces          to r-euro-iva
 
                  move tfa-importo-sub to r-importo-ese
-                 move " €"            to r-euro-ese
+                 move ws-simbolo-valuta to r-euro-ese
               else
                  move tfa-importo-sub to r-importo-sub
-                 move " €"            to r-euro-sub
+                 move ws-simbolo-valuta to r-euro-sub
 
-                 move tfa-importo-iva to r-importo-iva
-                 move " €"            to r-euro-iva
+                 move ws-iva-arrotondata to r-importo-iva
+                 move ws-simbolo-valuta to r-euro-iva
 
                  move 0               to r-importo-ese
                  move spaces          to r-euro-ese
               end-if
-              move tfa-importo-tot to r-importo-tot
-              move r-totali        to spl-riga-stampa
+              move tfa-importo-tot  to r-importo-tot
+              move ws-simbolo-valuta to r-euro-tot
+              move r-totali         to spl-riga-stampa
               perform SCRIVI
-              
+
+              if link-notacr and tno-fatt-rif-numero not = 0
+                 perform SCRIVI-RIGA-STORNO
+              end-if
+
               move Calibri12B to spl-hfont
               move 24,60 to save-riga
               perform varying idx from 1 by 1
@@ -401,15 +767,109 @@
                  subtract 0,15 from save-riga
               end-perform
 
+              if iva-aliquota = 0 and
+                 iva-riferimento-normativo not = spaces
+                 perform STAMPA-NOTA-ESENZIONE
+              end-if
+
+              if link-fattura
+                 perform STAMPA-HASH-FATTURA
+              end-if
+
               set spl-chiusura to true
               call   "spooler" using spooler-link
 
            end-if.
 
       ***---
-       SCRIVI-RIGA. 
-           if rfa-listino = 0
-              move rfa-prz to rfa-listino
+       CALCOLA-MEDIE-RFATTURE-CLIENTE.
+      * MEDIA STORICA DI QTA/PREZZO SU TUTTE LE FATTURE DEL CLIENTE
+      * (TFA-CLIENTE), USATA SOLO PER SEGNALARE A STAMPA LE RIGHE CHE
+      * SE NE DISCOSTANO TROPPO. SALVA E RIPRISTINA LA TESTATA
+      * CORRENTE, DATO CHE LA SCANSIONE RILEGGE REC-TFATTURE.
+           move 0            to ws-tot-qta-medie ws-tot-prezzo-medie.
+           move 0            to ws-num-righe-medie.
+           move tfa-chiave   to ws-tfa-chiave-salvata.
+           move tfa-cliente  to ws-cliente-rif-medie.
+           move ws-cliente-rif-medie to tfa-cliente.
+           start tfatture key >= tfa-cliente
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tfatture next at end exit perform end-read
+              if tfa-cliente not = ws-cliente-rif-medie
+                 exit perform
+              end-if
+              perform ACCUMULA-MEDIE-RFATTURE
+           end-perform.
+           if ws-num-righe-medie > 0
+              divide ws-tot-qta-medie    by ws-num-righe-medie
+                                         giving ws-qta-media
+              divide ws-tot-prezzo-medie by ws-num-righe-medie
+                                         giving ws-prezzo-media
+           end-if.
+      * RIPRISTINO LA TESTATA CHE STO STAMPANDO (IL CICLO SOPRA HA
+      * SPOSTATO IL CURSORE DI TFATTURE SU ALTRE FATTURE DELLO STESSO
+      * CLIENTE)
+           move ws-tfa-chiave-salvata to tfa-chiave.
+           read tfatture no lock invalid continue end-read.
+
+      ***---
+       ACCUMULA-MEDIE-RFATTURE.
+           move low-value  to rfa-rec.
+           move tfa-chiave to rfa-chiave-testa.
+           start rfatture key >= rfa-chiave
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read rfatture next at end exit perform end-read
+              if rfa-chiave-testa not = tfa-chiave
+                 exit perform
+              end-if
+              add rfa-qta to ws-tot-qta-medie
+              add rfa-prz to ws-tot-prezzo-medie
+              add 1       to ws-num-righe-medie
+           end-perform.
+
+      ***---
+       VERIFICA-RIGA-ANOMALA.
+      * SEGNALAZIONE MORBIDA: LA RIGA CORRENTE SI DISCOSTA DI OLTRE IL
+      * 50% DALLA MEDIA STORICA DI QTA/PREZZO DEL CLIENTE SU TUTTE LE
+      * SUE FATTURE. NON BLOCCA LA STAMPA, SERVE SOLO A FAR SALTARE
+      * ALL'OCCHIO UN POSSIBILE ERRORE DI BATTITURA.
+           set ws-riga-anomala to false.
+           if ws-fonte-fattura and ws-num-righe-medie > 1
+              compute ws-soglia-qta-alta  = ws-qta-media * 1,5
+              compute ws-soglia-qta-bassa = ws-qta-media * 0,5
+              compute ws-soglia-prz-alta  = ws-prezzo-media * 1,5
+              compute ws-soglia-prz-bassa = ws-prezzo-media * 0,5
+              if (ws-qta-media > 0 and
+                  (rfa-qta > ws-soglia-qta-alta or
+                   rfa-qta < ws-soglia-qta-bassa))
+                 or
+                 (ws-prezzo-media > 0 and
+                  (rfa-prz > ws-soglia-prz-alta or
+                   rfa-prz < ws-soglia-prz-bassa))
+                 set ws-riga-anomala to true
+              end-if
+           end-if.
+
+      ***---
+       SCRIVI-RIGA.
+      * PER UNA NOTA DI CREDITO RFA-LISTINO VIENE GIA' IMPOSTATO DAL
+      * CHIAMANTE UGUALE A RNO-PRZ (VEDI IL COMMENTO PIU' SOPRA DOVE
+      * VIENE FATTA QUELLA MOVE): E' LA BASE IMPONIBILE STORNATA, NON
+      * UN RIFERIMENTO A UN LISTINO, E PUO' LEGITTIMAMENTE ESSERE
+      * ZERO. LA RICERCA SUL CATALOGO LISTINI RIGUARDA SOLO FATTURE E
+      * CORRISPETTIVI, DOVE RFA-LISTINO A ZERO SIGNIFICA "NON ANCORA
+      * INDICATO", NON "UNA NOTA DI CREDITO A ZERO".
+           if rfa-listino = 0 and not link-notacr
+              perform CERCA-PREZZO-LISTINO
+              if ws-listino-trovato
+                 move ws-listino-prezzo to rfa-listino
+              else
+                 move rfa-prz to rfa-listino
+              end-if
            end-if.
            move Calibri10B to spl-hfont.
            move 2 to spl-tipo-colonna.
@@ -434,10 +894,10 @@
               move spaces to r-iva1
            else                           
               if rfa-listino not = 0
-                 move " €"         to r-euro1 
+                 move ws-simbolo-valuta to r-euro1 
               end-if
       *****        move " €"         to r-euro2 
-              move " €"         to r-euro3 
+              move ws-simbolo-valuta to r-euro3 
               if iva-aliquota = 0
                  move cli-iva-esente to r-iva
               else
@@ -451,74 +911,354 @@
            if rfa-sconto = 0
               move 0      to r-sconto
               move spaces to r-sconto-perce
+              move spaces to r-sconto-euro
            else
               compute como-sconto = rfa-sconto * -1
               move como-sconto  to r-sconto
               move " %"         to r-sconto-perce
+              if rfa-qta = 0
+                 compute como-sconto-euro rounded =
+                         rfa-listino * rfa-sconto / 100 * -1
+              else
+                 compute como-sconto-euro rounded =
+                         rfa-listino * rfa-qta * rfa-sconto / 100 * -1
+              end-if
+              move como-sconto-euro to ws-sconto-euro-ed
+              initialize r-sconto-euro
+              string ws-sconto-euro-ed delimited size
+                     ws-simbolo-valuta  delimited size
+                into r-sconto-euro
+              end-string
            end-if.
       *****     move rfa-prz         to r-prz.
            move tot-riga        to r-tot.
+           perform VERIFICA-RIGA-ANOMALA.
+           if ws-riga-anomala
+              if cli-lingua-inglese
+                 move "*** TO BE CHECKED ***"  to r-flag
+              else
+                 move "*** DA VERIFICARE ***"  to r-flag
+              end-if
+           else
+              move spaces to r-flag
+           end-if.
            move r-riga2         to spl-riga-stampa.
            perform SCRIVI.
            add 0,1 to save-riga.
 
       ***---
-       INTESTAZIONE.
-           set spl-bitmap to true.
-           move 4,2 to spl-colonna.
-           move 3,5 to spl-riga.
-                            
-           move 0 to BitmapSfondoHandle.                             
+       CERCA-PREZZO-LISTINO.
+      * TRA I LISTINI DI TLISTINI/RLISTINI VALIDI ALLA DATA DEL
+      * DOCUMENTO SI PRENDE QUELLO PARTITO PIU' DI RECENTE, COSI' DA
+      * NON LASCIARE LA RIGA SENZA UN LISTINO DI RIFERIMENTO SOLO
+      * PERCHE' NON E' STATO INDICATO A MANO IN FASE DI INSERIMENTO.
+           set ws-listino-trovato to false.
+           move 0 to ws-listino-inizio-attivo ws-listino-codice-attivo.
+           move rfa-articolo to tli-articolo.
+           start tlistini key >= tli-articolo
+                 invalid continue
+           end-start.
+           perform until 1 = 2
+              read tlistini next at end exit perform end-read
+              if tli-articolo not = rfa-articolo
+                 exit perform
+              end-if
+              if tli-inizio-validita <= tfa-data-doc and
+                 (tli-fine-validita = 0 or
+                  tli-fine-validita >= tfa-data-doc)
+                 if not ws-listino-trovato or
+                    tli-inizio-validita > ws-listino-inizio-attivo
+                    set ws-listino-trovato to true
+                    move tli-inizio-validita to ws-listino-inizio-attivo
+                    move tli-codice          to ws-listino-codice-attivo
+                 end-if
+              end-if
+           end-perform.
+           if ws-listino-trovato
+              move ws-listino-codice-attivo to rli-codice
+              read rlistini no lock
+                   invalid set ws-listino-trovato to false
+               not invalid move rli-prezzo to ws-listino-prezzo
+              end-read
+           end-if.
+
+      ***---
+       SCRIVI-RIGA-STORNO.
+      * STAMPA IL RIFERIMENTO ALLA FATTURA STORNATA DA QUESTA NOTA
+           move tno-fatt-rif-anno   to tfa-anno.
+           move tno-fatt-rif-numero to tfa-numero.
+           read tfatture no lock
+                invalid continue
+           end-read.
+           initialize ws-riga-storno.
+           if cli-lingua-inglese
+              string "Crediting invoice no. "      delimited size
+                     tno-fatt-rif-numero(1:6)       delimited size
+                     " of "                         delimited size
+                     tfa-data-doc(7:2)              delimited size
+                     "/"                            delimited size
+                     tfa-data-doc(5:2)              delimited size
+                     "/"                            delimited size
+                     tfa-data-doc(1:4)              delimited size
+                into ws-riga-storno
+              end-string
+           else
+              string "A storno della fattura n. "  delimited size
+                     tno-fatt-rif-numero(1:6)       delimited size
+                     " del "                        delimited size
+                     tfa-data-doc(7:2)              delimited size
+                     "/"                            delimited size
+                     tfa-data-doc(5:2)              delimited size
+                     "/"                            delimited size
+                     tfa-data-doc(1:4)              delimited size
+                into ws-riga-storno
+              end-string
+           end-if.
+           move Calibri12B    to spl-hfont.
+           move 0             to spl-tipo-colonna.
+           move 1,0           to spl-colonna.
+           move ws-riga-storno to spl-riga-stampa.
+           perform SCRIVI.
+
+      ***---
+       STAMPA-NOTA-ESENZIONE.
+      * RIPORTA IN CALCE IL RIFERIMENTO NORMATIVO DELL'ESENZIONE IVA
+      * CONFIGURATO SULLA RIGA CODIVA, INVECE DI FARLO DIGITARE DENTRO
+      * IVA-DESCRIZIONE A CHI MANTIENE LA TABELLA.
+           initialize ws-riga-esenzione.
+           inspect iva-riferimento-normativo
+                   replacing trailing spaces by low-value.
+           string "Operazione esente IVA ai sensi dell'"
+                                                  delimited size
+                  iva-riferimento-normativo       delimited low-value
+             into ws-riga-esenzione
+           end-string.
+           inspect iva-riferimento-normativo
+                   replacing trailing low-value by spaces.
+           move Calibri12B        to spl-hfont.
+           move 0                 to spl-tipo-colonna.
+           move 1,0               to spl-colonna.
+           move ws-riga-esenzione to spl-riga-stampa.
+           perform SCRIVI.
+           subtract 0,15 from save-riga.
+
+      ***---
+       INIZIA-HASH-FATTURA.
+      * AVVIA IL CALCOLO DELL'IMPRONTA DI CONTROLLO SULLA FATTURA CHE
+      * STA PER ESSERE STAMPATA: DUE CHECKSUM INDIPENDENTI (STILE
+      * ADLER-32, MODULI DIVERSI) ACCUMULATI PRIMA SULLA TESTATA E POI,
+      * RIGA PER RIGA, SU OGNI RFATTURE. NIENTE FUNZIONI CRITTOGRAFICHE
+      * SONO DISPONIBILI SU QUESTO RUNTIME: SERVE SOLO UN'IMPRONTA CHE
+      * CAMBI SE UN QUALSIASI BYTE DELLA FATTURA VIENE ALTERATO.
+           move 1 to ws-hash-a.
+           move 0 to ws-hash-b.
+           move 1 to ws-hash-c.
+           move 0 to ws-hash-d.
+           move spaces          to ws-hash-buffer.
+           move tfa-rec-senza-hash to ws-hash-buffer(1:604).
+           move 604             to ws-hash-lunghezza.
+           perform AGGIORNA-HASH-BUFFER.
+
+      ***---
+       AGGIUNGI-HASH-RIGA.
+           move spaces        to ws-hash-buffer.
+           move rfa-rec        to ws-hash-buffer(1:93).
+           move 93             to ws-hash-lunghezza.
+           perform AGGIORNA-HASH-BUFFER.
+
+      ***---
+       AGGIORNA-HASH-BUFFER.
+           perform varying ws-hash-idx from 1 by 1
+                     until ws-hash-idx > ws-hash-lunghezza
+              move ws-hash-buffer(ws-hash-idx:1) to ws-byte-char
+              perform AGGIORNA-HASH
+           end-perform.
+
+      ***---
+       AGGIORNA-HASH.
+           compute ws-hash-a = ws-hash-a + ws-byte-num.
+           divide ws-hash-a by 65521
+                  giving ws-hash-quoz remainder ws-hash-a.
+           compute ws-hash-b = ws-hash-b + ws-hash-a.
+           divide ws-hash-b by 65521
+                  giving ws-hash-quoz remainder ws-hash-b.
+           compute ws-hash-c = ws-hash-c + ws-byte-num + 7.
+           divide ws-hash-c by 65497
+                  giving ws-hash-quoz remainder ws-hash-c.
+           compute ws-hash-d = ws-hash-d + ws-hash-c.
+           divide ws-hash-d by 65497
+                  giving ws-hash-quoz remainder ws-hash-d.
+
+      ***---
+       CHIUDI-HASH-FATTURA.
+           compute ws-hash-numero = ws-hash-b * 65536 + ws-hash-a.
+           perform CONVERTI-HEX.
+           move ws-hex-testo to tfa-hash(1:8).
+           compute ws-hash-numero = ws-hash-d * 65536 + ws-hash-c.
+           perform CONVERTI-HEX.
+           move ws-hex-testo to tfa-hash(9:8).
+           rewrite rec-tfatture
+                 invalid continue
+             not invalid perform AUDIT-TFATTURE-HASH-AGGIORNATO
+           end-rewrite.
+
+      ***---
+       AUDIT-TFATTURE-HASH-AGGIORNATO.
+           initialize auditlog-link.
+           move "ST-DOCUM"              to aul-programma.
+           move "TFATTURE"              to aul-file-dati.
+           set  aul-modifica            to true.
+           move tfa-chiave              to aul-chiave-record.
+           move "TFA-HASH"              to aul-campo.
+           move spaces                  to aul-valore-precedente.
+           move tfa-hash                to aul-valore-nuovo.
+           accept system-information from system-info.
+           move sys-info-node-name      to aul-operatore.
+           call "st-audit" using auditlog-link.
+
+      ***---
+       CALCOLA-HASH-PASSWORD.
+      * STESSO ALGORITMO DI AGGIORNA-HASH (ADLER-32 STILE, DUE MODULI
+      * DIVERSI, NESSUNA FUNZIONE CRITTOGRAFICA ESSENDO DISPONIBILE SU
+      * QUESTO RUNTIME) APPLICATO ALLA PASSWORD IN CHIARO ARRIVATA DA
+      * LINK-OPERATORE-PASSWORD, COSI' DA CONFRONTARLA CON L'IMPRONTA
+      * MEMORIZZATA IN OPE-PASSWORD-HASH E NON CON UN VALORE IN CHIARO.
+           move 1 to ws-pwh-a.
+           move 0 to ws-pwh-b.
+           move 1 to ws-pwh-c.
+           move 0 to ws-pwh-d.
+           move link-operatore-password to ws-pwh-buffer.
+           perform varying ws-pwh-idx from 1 by 1
+                     until ws-pwh-idx > 10
+              move ws-pwh-buffer(ws-pwh-idx:1) to ws-byte-char
+              compute ws-pwh-a = ws-pwh-a + ws-byte-num
+              divide ws-pwh-a by 65521
+                     giving ws-pwh-quoz remainder ws-pwh-a
+              compute ws-pwh-b = ws-pwh-b + ws-pwh-a
+              divide ws-pwh-b by 65521
+                     giving ws-pwh-quoz remainder ws-pwh-b
+              compute ws-pwh-c = ws-pwh-c + ws-byte-num + 7
+              divide ws-pwh-c by 65497
+                     giving ws-pwh-quoz remainder ws-pwh-c
+              compute ws-pwh-d = ws-pwh-d + ws-pwh-c
+              divide ws-pwh-d by 65497
+                     giving ws-pwh-quoz remainder ws-pwh-d
+           end-perform.
+           compute ws-hash-numero = ws-pwh-b * 65536 + ws-pwh-a.
+           perform CONVERTI-HEX.
+           move ws-hex-testo to ws-pwh-risultato(1:8).
+           compute ws-hash-numero = ws-pwh-d * 65536 + ws-pwh-c.
+           perform CONVERTI-HEX.
+           move ws-hex-testo to ws-pwh-risultato(9:8).
+
+      ***---
+       CONVERTI-HEX.
+           move spaces to ws-hex-testo.
+           perform varying ws-hex-idx from 8 by -1
+                     until ws-hex-idx < 1
+              divide ws-hash-numero by 16
+                     giving ws-hash-numero remainder ws-hash-quoz
+              move ws-hex-digits(ws-hash-quoz + 1:1)
+                to ws-hex-testo(ws-hex-idx:1)
+           end-perform.
+
+      ***---
+       STAMPA-HASH-FATTURA.
+      * STAMPA IN CALCE IL CODICE DI VERIFICA APPENA CALCOLATO E
+      * REGISTRATO SU TFA-HASH, COSI' DA POTER PROVARE IN SEGUITO CHE
+      * UNA COPIA STAMPATA CORRISPONDE A QUANTO REGISTRATO A SISTEMA.
+           initialize ws-riga-hash.
+           if cli-lingua-inglese
+              string "Verification code: " delimited size
+                     tfa-hash              delimited size
+                into ws-riga-hash
+              end-string
+           else
+              string "Codice di verifica: " delimited size
+                     tfa-hash              delimited size
+                into ws-riga-hash
+              end-string
+           end-if.
+           move Calibri10B    to spl-hfont.
+           move 0             to spl-tipo-colonna.
+           move 1,0           to spl-colonna.
+           move ws-riga-hash  to spl-riga-stampa.
+           perform SCRIVI.
+           subtract 0,15 from save-riga.
+
+      ***---
+       SELEZIONA-SFONDO.
+      * SCEGLIE LO SFONDO (PRIMARIO + LOCALE DI RISERVA) DA PARAM, CON
+      * I VECCHI PERCORSI 78-LEVEL COME FALLBACK SE PARAM NON E' STATO
+      * ANCORA COMPILATO PER QUESTO STUDIO.
            evaluate true
+           when link-fattura and trovato-sconto
+                move prm-sfondo-fattura-sconto  to ws-sfondo-path
+                move prm-sfondo-fattura-loc-sct to ws-sfondo-path-local
+                if ws-sfondo-path = spaces
+                   move 78-sfondo-fattura-sconto to ws-sfondo-path
+                end-if
+                if ws-sfondo-path-local = spaces
+                   move 78-sfondo-fattura-local-sconto
+                                             to ws-sfondo-path-local
+                end-if
            when link-fattura
-                if trovato-sconto                               
-                   call "W$BITMAP" using WBITMAP-LOAD, 
-                                         78-sfondo-fattura-sconto
-                                  giving BitmapSfondoHandle
-                   if BitmapSfondoHandle > 99999
-                      call "W$BITMAP" using WBITMAP-LOAD, 
-                                         78-sfondo-fattura-local-sconto,
-                                     giving BitmapSfondoHandle
-                   end-if
-                else     
-                   call "W$BITMAP" using WBITMAP-LOAD, 78-sfondo-fattura
-                                  giving BitmapSfondoHandle
-                   if BitmapSfondoHandle > 99999
-                      call "W$BITMAP" using WBITMAP-LOAD, 
-                                            78-sfondo-fattura-local,
-                                     giving BitmapSfondoHandle
-                   end-if                                     
+                move prm-sfondo-fattura         to ws-sfondo-path
+                move prm-sfondo-fattura-locale  to ws-sfondo-path-local
+                if ws-sfondo-path = spaces
+                   move 78-sfondo-fattura        to ws-sfondo-path
+                end-if
+                if ws-sfondo-path-local = spaces
+                   move 78-sfondo-fattura-local  to ws-sfondo-path-local
+                end-if
+           when link-corrisp and trovato-sconto
+                move prm-sfondo-corrisp-sconto  to ws-sfondo-path
+                move prm-sfondo-corrisp-loc-sct to ws-sfondo-path-local
+                if ws-sfondo-path = spaces
+                   move 78-sfondo-corrisp-sconto to ws-sfondo-path
+                end-if
+                if ws-sfondo-path-local = spaces
+                   move 78-sfondo-corrisp-local-sconto
+                                             to ws-sfondo-path-local
                 end-if
            when link-corrisp
-                if trovato-sconto
-                   call "W$BITMAP" using WBITMAP-LOAD, 
-                                         78-sfondo-corrisp-sconto,
-                                  giving BitmapSfondoHandle
-                   if BitmapSfondoHandle > 99999
-                      call "W$BITMAP" using WBITMAP-LOAD, 
-                                         78-sfondo-corrisp-local-sconto,
-                                     giving BitmapSfondoHandle
-                    end-if
-                else          
-                   call "W$BITMAP" using WBITMAP-LOAD, 
-                                         78-sfondo-corrisp,
-                                  giving BitmapSfondoHandle
-                   if BitmapSfondoHandle > 99999
-                      call "W$BITMAP" using WBITMAP-LOAD, 
-                                            78-sfondo-corrisp-local,
-                                     giving BitmapSfondoHandle
-                    end-if
+                move prm-sfondo-corrisp         to ws-sfondo-path
+                move prm-sfondo-corrisp-locale  to ws-sfondo-path-local
+                if ws-sfondo-path = spaces
+                   move 78-sfondo-corrisp        to ws-sfondo-path
+                end-if
+                if ws-sfondo-path-local = spaces
+                   move 78-sfondo-corrisp-local  to ws-sfondo-path-local
                 end-if
            when link-notacr
-                call "W$BITMAP" using WBITMAP-LOAD, 78-sfondo-notacr,
-                               giving BitmapSfondoHandle
-                if BitmapSfondoHandle > 99999
-                   call "W$BITMAP" using WBITMAP-LOAD, 
-                                         78-sfondo-notacr-local,
-                                  giving BitmapSfondoHandle
+                move prm-sfondo-notacr          to ws-sfondo-path
+                move prm-sfondo-notacr-locale   to ws-sfondo-path-local
+                if ws-sfondo-path = spaces
+                   move 78-sfondo-notacr         to ws-sfondo-path
+                end-if
+                if ws-sfondo-path-local = spaces
+                   move 78-sfondo-notacr-local   to ws-sfondo-path-local
                 end-if
            end-evaluate.
 
+      ***---
+       INTESTAZIONE.
+           set spl-bitmap to true.
+           move 4,2 to spl-colonna.
+           move 3,5 to spl-riga.
+
+           perform LEGGI-PARAM-STUDIO.
+
+           perform SELEZIONA-SFONDO.
+
+           move 0 to BitmapSfondoHandle.
+           call "W$BITMAP" using WBITMAP-LOAD, ws-sfondo-path
+                          giving BitmapSfondoHandle.
+           if BitmapSfondoHandle > 99999
+              call "W$BITMAP" using WBITMAP-LOAD, ws-sfondo-path-local
+                             giving BitmapSfondoHandle
+           end-if.
+
            move BitmapSfondoHandle   to spl-hbitmap.
 
            move 27,4 to spl-bitmap-height.
@@ -526,9 +1266,6 @@
 
            call "spooler" using spooler-link.
 
-           move spaces to prm-chiave.
-           read param  no lock.
-                                                
            move 0                  to spl-tipo-colonna
            move 78-col-studio      to spl-colonna.
            move 0,6                to save-riga.
@@ -655,6 +1392,18 @@
            move tfa-pagamento to r-pagamento.
            if tfa-pagamento = "Bonifico"
               move tfa-iban   to r-iban
+              call "st-ibanchk" using tfa-iban ws-iban-esito
+              if ws-iban-ko
+                 initialize messaggio
+                 string "IBAN non valido (controllo mod-97): "
+                        delimited size
+                        tfa-iban delimited size
+                        into messaggio
+                 end-string
+                 inspect messaggio replacing trailing space
+                                          by low-value
+                 display message messaggio
+              end-if
            end-if.
            move r-intestazione to spl-riga-stampa.
            perform SCRIVI.
@@ -748,6 +1497,21 @@
       *****     move 0   to num-righe.
       *****     move 5,8 to save-riga.
 
+      ***---
+      * LEGGE IL PROFILO STUDIO (RAGSOC/INDIRIZZO/... IN TESTATA) DELLA
+      * SEDE A CUI APPARTIENE IL CLIENTE CORRENTE (CLI-STUDIO). SE PER
+      * QUELLA SEDE NON C'E' UN PROFILO CONFIGURATO SI RICADE SU QUELLO
+      * PRINCIPALE (PRM-STUDIO A SPAZI).
+       LEGGI-PARAM-STUDIO.
+           move cli-studio to prm-studio.
+           read param no lock
+                invalid
+                   move spaces to prm-studio
+                   read param no lock
+                        invalid initialize rec-param
+                   end-read
+           end-read.
+
       ***---
        SCRIVI.
            add  78-passo      to save-riga.
@@ -757,6 +1521,13 @@
 
       ***---
        CARICA-FONT.
+      * FONT DI RISERVA CONFIGURATI SU PARAM, USATI PIU' SOTTO SE UN
+      * FONT STANDARD NON E' INSTALLATO SULLA POSTAZIONE DI STAMPA.
+           move spaces to prm-chiave.
+           read param  no lock
+                invalid initialize rec-param
+           end-read.
+
       * Calibri 24
            initialize wfont-data Calibri24.
            move 24 to wfont-size.
@@ -771,13 +1542,15 @@
            set  wfdevice-win-printer to true. |E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, Calibri24, wfont-data
                         giving wfont-status.
-      
+
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri24
+           end-if.
 
       * Calibri 16B
            initialize wfont-data Calibri16B.
@@ -797,10 +1570,12 @@
 
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri16B
+           end-if.
 
       * Calibri 14B
            initialize wfont-data Calibri14B.
@@ -819,10 +1594,12 @@
 
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri14B
+           end-if.
 
       * Calibri 12B
            initialize wfont-data Calibri12B.
@@ -841,10 +1618,12 @@
 
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri12B
+           end-if.
 
       * Calibri 10B
            initialize wfont-data Calibri10B.
@@ -863,10 +1642,12 @@
 
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri10B
+           end-if.
                                            
       * Verdana 10
            initialize wfont-data Verdana10.
@@ -885,10 +1666,12 @@
 
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Verdana10
+           end-if.
 
       * Calibri 11B
            initialize wfont-data Calibri11B.
@@ -907,10 +1690,12 @@
 
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
            if wfont-status not = 1
-              set errori to true
-              perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri11B
+           end-if.
 
       * Calibri 20B
            initialize wfont-data Calibri20B.
@@ -928,11 +1713,34 @@
                         giving wfont-status.
 
       * ISACCO (QUESTI TEST CONTROLLANO L'ESISTENZA DEL FONT)
+           if wfont-status not = 1
+              perform CARICA-FONT-CON-FALLBACK
+              if errori
+                 exit paragraph
+              end-if
+              move ws-font-handle-target to Calibri20B
+           end-if.
+
+      ***---
+       CARICA-FONT-CON-FALLBACK.
+      * TENTA, NELL'ORDINE CONFIGURATO SU PARAM, I FONT DI RISERVA PRIMA
+      * DI ARRENDERSI E BLOCCARE LA STAMPA: DIMENSIONE E STILE GIA'
+      * IMPOSTATI DAL CHIAMANTE IN WFONT-DATA, CAMBIA SOLO IL NOME.
+           move 0 to ws-font-idx.
+           perform until wfont-status = 1 or ws-font-idx > 3
+              add 1 to ws-font-idx
+              if prm-font-fallback (ws-font-idx) not = spaces
+                 move prm-font-fallback (ws-font-idx) to wfont-name
+                 call "W$FONT" using wfont-get-font,
+                                     ws-font-handle-target,
+                                     wfont-data
+                              giving wfont-status
+              end-if
+           end-perform.
            if wfont-status not = 1
               set errori to true
               perform MESSAGGIO-ERR-FONT
-              exit paragraph
-           end-if. 
+           end-if.
 
       ***---
        MESSAGGIO-ERR-FONT.
@@ -958,7 +1766,7 @@
 
       ***---
        CLOSE-FILES.
-           close clienti param codiva.
+           close clienti param codiva tlistini rlistini.
            if link-fattura
               close tfatture rfatture
            end-if.
@@ -966,7 +1774,7 @@
               close tcorrisp rcorrisp
            end-if.
            if link-notacr
-              close tnotacr rnotacr
+              close tnotacr rnotacr operatori tfatture
            end-if.
 
       ***---
