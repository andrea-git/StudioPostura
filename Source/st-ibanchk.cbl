@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-ibanchk.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * VALIDAZIONE IBAN (ALGORITMO MOD-97 ISO 13616): SPOSTA I PRIMI
+      * QUATTRO CARATTERI IN CODA, CONVERTE OGNI LETTERA NEL CORRISPON-
+      * DENTE VALORE NUMERICO (A=10 ... Z=35) E CALCOLA IL RESTO DELLA
+      * DIVISIONE PER 97 CIFRA PER CIFRA. L'IBAN E' VALIDO SE IL RESTO
+      * FINALE E' 1.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+
+       WORKING-STORAGE SECTION.
+       77  ws-riarrangiato       pic x(27).
+       77  ws-lettere            pic x(26)
+                                  value "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       77  ws-pos                pic 99.
+       77  ws-char               pic x.
+       77  ws-valore             pic 99.
+       77  ws-cifra1             pic 9.
+       77  ws-cifra2             pic 9.
+       77  ws-cifra-corrente     pic 9.
+       77  ws-num-cifre          pic 9.
+       77  ws-resto              pic 9(4) value 0.
+       77  ws-temp               pic 9(6).
+       77  ws-quoziente          pic 9(6).
+       77  ws-k                  pic 99.
+
+       LINKAGE SECTION.
+       77  link-iban             pic x(27).
+       77  link-esito            pic xx.
+           88 link-iban-ok       value "OK".
+           88 link-iban-ko       value "KO".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-iban link-esito.
+
+      ***---
+       MAIN-PRG.
+           set link-iban-ko to true.
+           move 0 to ws-resto.
+           if link-iban not = spaces and link-iban(1:1) alphabetic
+              and link-iban(2:1) alphabetic
+              move link-iban(5:23) to ws-riarrangiato(1:23)
+              move link-iban(1:4)  to ws-riarrangiato(24:4)
+              perform varying ws-k from 1 by 1 until ws-k > 27
+                 move ws-riarrangiato(ws-k:1) to ws-char
+                 perform DETERMINA-CIFRE
+                 move ws-cifra1 to ws-cifra-corrente
+                 perform AGGIORNA-RESTO
+                 if ws-num-cifre = 2
+                    move ws-cifra2 to ws-cifra-corrente
+                    perform AGGIORNA-RESTO
+                 end-if
+              end-perform
+              if ws-resto = 1
+                 set link-iban-ok to true
+              end-if
+           end-if.
+           goback.
+
+      ***---
+       DETERMINA-CIFRE.
+           if ws-char >= "0" and ws-char <= "9"
+              move 1        to ws-num-cifre
+              move ws-char  to ws-cifra1
+              move 0        to ws-cifra2
+           else
+              move 2 to ws-num-cifre
+              perform varying ws-pos from 1 by 1
+                        until ws-pos > 26 or
+                              ws-lettere(ws-pos:1) = ws-char
+              end-perform
+              if ws-pos > 26
+                 move 0 to ws-cifra1 ws-cifra2
+              else
+                 compute ws-valore = ws-pos + 9
+                 divide ws-valore by 10 giving ws-cifra1
+                                        remainder ws-cifra2
+              end-if
+           end-if.
+
+      ***---
+       AGGIORNA-RESTO.
+           compute ws-temp = (ws-resto * 10) + ws-cifra-corrente.
+           divide ws-temp by 97 giving ws-quoziente remainder ws-resto.
