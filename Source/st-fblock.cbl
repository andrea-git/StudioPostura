@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-fblock.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      * REGISTRO DELLE STAMPE IN CORSO, TENUTO SUL FILE FBLOCK (LO
+      * STESSO FILE CHE GENFILES AZZERA AD OGNI AVVIO). OGNI PROGRAMMA
+      * DI STAMPA REGISTRA LA COPPIA PROGRAMMA/CLIENTE PRIMA DI APRIRE
+      * LO SPOOLER E LA RILASCIA APPENA FINITO, COSI' CHE UNA SECONDA
+      * POSTAZIONE CHE PROVA A STAMPARE LA STESSA SCHEDA TROVI IL
+      * BLOCCO GIA' PRESENTE E POSSA AVVISARE L'OPERATORE INVECE DI
+      * MANDARE IN STAMPA DUE COPIE CONTEMPORANEAMENTE.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "fblock.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+           copy "fblock.fd".
+
+       WORKING-STORAGE SECTION.
+           COPY "acucobol.def".
+
+       77  status-fblock         pic xx.
+
+       LINKAGE SECTION.
+           copy "fblock.lks".
+
+      ******************************************************************
+       PROCEDURE DIVISION using fblock-link.
+
+      ***---
+       MAIN-PRG.
+           set fbk-ok to true.
+           move spaces to fbk-postazione.
+           open i-o fblock.
+           if status-fblock = "35"
+              open output fblock
+              close       fblock
+              open i-o    fblock
+           end-if.
+
+           move fbk-programma to fb-prog-id.
+           move fbk-cliente   to fb-cliente.
+
+           if fbk-registra
+              perform REGISTRA-BLOCCO
+           else
+              perform RILASCIA-BLOCCO
+           end-if.
+
+           close fblock.
+           goback.
+
+      ***---
+       REGISTRA-BLOCCO.
+           read fblock key is fb-pri-key
+                invalid
+                   accept system-information from system-info
+                   accept fb-data from century-date
+                   accept fb-ora  from time
+                   move 0                      to fb-hnd-win
+                   move sys-info-node-name      to fb-postazione
+                   write rec-fblock
+                not invalid
+                   set fbk-occupato   to true
+                   move fb-postazione to fbk-postazione
+           end-read.
+
+      ***---
+       RILASCIA-BLOCCO.
+           read fblock key is fb-pri-key
+                invalid   continue
+                not invalid delete fblock record
+           end-read.
